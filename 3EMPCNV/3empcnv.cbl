@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3EMPCNV.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADOS ASSIGN TO DISK.
+           SELECT EMPINX ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPINX-NOMINA
+           ALTERNATE RECORD KEY IS EMPINX-NOMBRE WITH DUPLICATES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPINX.
+       01  EMPINX-REG.
+           03  EMPINX-NOMINA       PIC 9(06).
+           03  EMPINX-NOMBRE       PIC X(20).
+           03  EMPINX-DPTO         PIC X(03).
+           03  EMPINX-SUELDO       PIC S9(05)V99.
+           03  EMPINX-RFC          PIC X(13).
+           03  EMPINX-FEC-INGRESO  PIC 9(08).
+           03  EMPINX-SUELDO-YTD   PIC 9(08)V99.
+           03  EMPINX-PERCEP-YTD   PIC 9(08).
+           03  EMPINX-DEDUC-YTD    PIC 9(08).
+           03  EMPINX-CLABE        PIC X(18).
+           03  EMPINX-HORAS-EXTRAS PIC 9(03).
+           03  EMPINX-TARIFA-EXTRA PIC 9(03)V99.
+           03  EMPINX-FALTAS-YTD   PIC 9(03).
+
+       FD  EMPLEADOS.
+       01  EMP-REG.
+           03  EMP-NOMINA      PIC 9(06).
+           03  EMP-NOMBRE      PIC X(20).
+           03  EMP-DPTO        PIC X(03).
+           03  EMP-PERCEP      PIC 9(05)V99.
+           03  EMP-DEDU        PIC 9(05)V99.
+           03  EMP-RFC         PIC X(13).
+           03  EMP-FEC-INGRESO PIC 9(08).
+           03  FILLER          PIC XX.
+
+       WORKING-STORAGE SECTION.
+       77  WKS-EMPLEADOS-EOF PIC 9 VALUE ZERO.
+           88  W88-EXISTE-EMPLEADOS      VALUE 0.
+           88  W88-NOEXISTE-EMPLEADOS    VALUE 1.
+       77  EMPINX-KEY-EXISTE  PIC 9.
+       01  CONT-ALTAS         PIC 999 VALUE 0.
+       01  CONT-ACTUALIZADOS  PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O EMPINX.
+           OPEN INPUT EMPLEADOS.
+           PERFORM LEER-EMPLEADOS.
+           PERFORM GENERAR-EMPINX UNTIL W88-NOEXISTE-EMPLEADOS.
+           DISPLAY "ALTAS EN EMPINX       : " CONT-ALTAS.
+           DISPLAY "ACTUALIZADOS EN EMPINX: " CONT-ACTUALIZADOS.
+           CLOSE EMPINX.
+           CLOSE EMPLEADOS.
+           STOP RUN.
+
+      *****CONVIERTE CADA REGISTRO SECUENCIAL DE EMPLEADOS (SALIDA DE
+      *****EMPCAP) EN UN REGISTRO DEL MAESTRO INDEXADO EMPINX; SI LA
+      *****NOMINA YA EXISTE SE ACTUALIZA EN VEZ DE RECHAZARSE, PARA QUE
+      *****CORRER ESTE UTILITARIO VARIAS VECES SEA SEGURO
+       GENERAR-EMPINX.
+           MOVE EMP-NOMINA TO EMPINX-NOMINA.
+           READ EMPINX
+               INVALID KEY     MOVE 0 TO EMPINX-KEY-EXISTE
+               NOT INVALID KEY MOVE 1 TO EMPINX-KEY-EXISTE
+           END-READ.
+
+           MOVE EMP-NOMBRE         TO EMPINX-NOMBRE.
+           MOVE EMP-DPTO           TO EMPINX-DPTO.
+           COMPUTE EMPINX-SUELDO = EMP-PERCEP - EMP-DEDU.
+           MOVE EMP-RFC            TO EMPINX-RFC.
+           MOVE EMP-FEC-INGRESO    TO EMPINX-FEC-INGRESO.
+
+           IF EMPINX-KEY-EXISTE = 1
+               REWRITE EMPINX-REG
+               ADD 1 TO CONT-ACTUALIZADOS
+           ELSE
+               MOVE 0      TO EMPINX-SUELDO-YTD
+               MOVE 0      TO EMPINX-PERCEP-YTD
+               MOVE 0      TO EMPINX-DEDUC-YTD
+               MOVE SPACES TO EMPINX-CLABE
+               MOVE 0      TO EMPINX-HORAS-EXTRAS
+               MOVE 0      TO EMPINX-TARIFA-EXTRA
+               MOVE 0      TO EMPINX-FALTAS-YTD
+               WRITE EMPINX-REG
+               ADD 1 TO CONT-ALTAS
+           END-IF.
+
+           PERFORM LEER-EMPLEADOS.
+
+       LEER-EMPLEADOS.
+           READ EMPLEADOS AT END MOVE 1 TO WKS-EMPLEADOS-EOF.
+
+       END PROGRAM 3EMPCNV.

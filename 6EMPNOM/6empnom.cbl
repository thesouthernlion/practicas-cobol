@@ -26,12 +26,24 @@
            03  PERCEPCION-DEDUCCION-CLAVE      PIC XX.
            03  PERCEPCION-DEDUCCION-IMPORTE    PIC 9(08).
            03  FILLER                          PIC X(02).
+           03  PERCEPCION-DEDUCCION-PERIODO    PIC 9(06).
+           03  PERCEPCION-DEDUCCION-FEC-INICIO PIC 9(08).
+           03  PERCEPCION-DEDUCCION-FEC-FIN    PIC 9(08).
        FD  EMPINX.
        01  EMPINX-REG.
            03  EMPINX-NOMINA                   PIC 9(06).
            03  EMPINX-NOMBRE                   PIC X(20).
            03  EMPINX-DPTO                     PIC X(03).
            03  EMPINX-SUELDO                   PIC S9(05)V99.
+           03  EMPINX-RFC                      PIC X(13).
+           03  EMPINX-FEC-INGRESO              PIC 9(08).
+           03  EMPINX-SUELDO-YTD               PIC 9(08)V99.
+           03  EMPINX-PERCEP-YTD               PIC 9(08).
+           03  EMPINX-DEDUC-YTD                PIC 9(08).
+           03  EMPINX-CLABE                    PIC X(18).
+           03  EMPINX-HORAS-EXTRAS             PIC 9(03).
+           03  EMPINX-TARIFA-EXTRA             PIC 9(03)V99.
+           03  EMPINX-FALTAS-YTD               PIC 9(03).
        SD  EMPSORT.
        01  EMPSORT-REG.
            03  EMPSORT-NOMINA                  PIC 9(06).

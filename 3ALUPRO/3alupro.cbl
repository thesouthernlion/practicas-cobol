@@ -10,16 +10,40 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUMNOS  ASSIGN TO DISK.
-           SELECT ALUPRO   ASSIGN TO DISK.
+           SELECT ALUMNOS    ASSIGN TO DISK.
+           SELECT ALUPRO     ASSIGN TO DISK.
+           SELECT REPROBADOS ASSIGN TO DISK.
+           SELECT REPORTE    ASSIGN TO DISK.
+           SELECT GPOEXC     ASSIGN TO DISK.
+           SELECT GRUPOS     ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GPO-CLAVE.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD  GRUPOS.
+       01  GRUPOS-REG.
+           03  GPO-CLAVE           PIC X(03).
+           03  GPO-DESCRIPCION     PIC X(20).
+
+      *****ALUMNOS RECHAZADOS POR GRUPO INVALIDO, NO ENTRAN A ALUPRO
+      *****NI AL REPORTE PARA NO CORROMPER EL ORDENAMIENTO DE 5ALUREP
+       FD  GPOEXC.
+       01  GPOEXC-REG.
+           03  GPOEXC-NOM  PIC X(30).
+           03  FILLER      PIC X VALUE SPACE.
+           03  GPOEXC-MAT  PIC 9(08).
+           03  FILLER      PIC X VALUE SPACE.
+           03  GPOEXC-GPO  PIC X(03).
+
        FD  ALUMNOS.
        01  ALU-REG.
          03 ALU-NOM  PIC X(30).
          03 ALU-MAT  PIC 9(08).
          03 ALU-GPO  PIC X(03).
+         03 ALU-CAMPUS-TURNO PIC X(03).
+         03 ALU-NUM-CAL  PIC 9.
          03 ALU-CALIFICACIONES OCCURS 6 TIMES.
            05 ALU-CAL    PIC 999V99.
          03 FILLER       PIC XX.
@@ -28,17 +52,41 @@
          03 ALUPRO-NOM  PIC X(30).
          03 ALUPRO-MAT  PIC 9(08).
          03 ALUPRO-GPO  PIC X(03).
+         03 ALUPRO-CAMPUS-TURNO PIC X(03).
+         03 ALUPRO-NUM-CAL  PIC 9.
          03 ALUPRO-CALIFICACIONES OCCURS 6 TIMES.
            05 ALUPRO-CAL    PIC 999V99.
-         03 ALUPRO-PROM PIC 999V99.
+         03 ALUPRO-PROM     PIC 999V99.
+         03 ALUPRO-ESTATUS  PIC X(09).
          03 FILLER       PIC XX.
 
+      *****REPROBADOS POR GRUPO, PARA LOS ASESORES
+       FD  REPROBADOS.
+       01  REPROBADOS-REG.
+         03 REPROBADOS-GPO  PIC X(03).
+         03 FILLER          PIC X VALUE SPACE.
+         03 REPROBADOS-MAT  PIC 9(08).
+         03 FILLER          PIC X VALUE SPACE.
+         03 REPROBADOS-NOM  PIC X(30).
+         03 FILLER          PIC X VALUE SPACE.
+         03 REPROBADOS-PROM PIC 999V99.
+
+      *****REPORTE DE DETALLE DE ALUMNOS, CON ENCABEZADOS Y SALTOS DE
+      *****PAGINA, MISMO PATRON QUE 5EMPREP/5ALUREP
+       FD  REPORTE.
+       01  REPORTE-REG         PIC X(132).
+
        WORKING-STORAGE SECTION.
        77  WKS-ALUMNOS-EOF PIC 9 VALUE ZERO.
            88  W88-EXISTE-ALUMNOS      VALUE 0.
            88  W88-NOEXISTE-ALUMNOS    VALUE 1.
        01  CONT-ALUMN PIC 999.
+       01  CONT-REPROBADOS PIC 999.
+       01  CONT-GPO-INVALIDO PIC 999.
+       77  GPO-VALIDO PIC 9.
        01  PROM-TOTAL PIC 999V99.
+       77  SUMA-CALIFICACIONES PIC 9(04)V99.
+       77  MINIMA-APROBATORIA PIC 999V99 VALUE 6.
        01  SALIDA-DETALLE.
            03  SALIDA-NOMBRE   PIC X(30).
            03  FILLER          PIC X VALUE SPACE.
@@ -50,35 +98,145 @@
                05 SALIDA-CAL   PIC 999V99.
                05 FILLER       PIC X VALUE SPACE.
            03 SALIDA-PROM      PIC 999V99.
+           03 FILLER           PIC X VALUE SPACE.
+           03 SALIDA-ESTATUS   PIC X(09).
        77  I   PIC 9.
 
+       01  FECHA.
+           03  FECHA-AA            PIC 99.
+           03  FECHA-MM            PIC 99.
+           03  FECHA-DD            PIC 99.
+       01  MESES.
+           03  FILLER              PIC X(36) VALUE
+           "ENEFEBMARABRMAYJUNJILAGOSEPOCTNOVDIC".
+       01  MESES-R REDEFINES MESES.
+           03  MESES-OC OCCURS 12 TIMES.
+               05  MES                 PIC X(03).
+       01  ALUREP.
+           03  ALUREP-T1.
+               05  FILLER              PIC X(07) VALUE "FECHA: ".
+               05  ALUREP-T1-DD        PIC 99.
+               05  FILLER              PIC X(01) VALUE "/".
+               05  ALUREP-T1-MM        PIC X(03).
+               05  FILLER              PIC X(03) VALUE "/20".
+               05  ALUREP-T1-AA        PIC 99.
+               05  FILLER              PIC X(25) VALUE SPACES.
+               05  FILLER              PIC X(14) VALUE "ALUPRO".
+               05  FILLER              PIC X(20) VALUE SPACES.
+               05  FILLER              PIC X(05) VALUE "PAG: ".
+               05  ALUREP-T1-PAG       PIC X(02).
+           03  ALUREP-T2.
+               05  FILLER              PIC X(11) VALUE "ALUPRO V1.0".
+               05  FILLER              PIC X(25) VALUE SPACES.
+               05  FILLER              PIC X(30) VALUE
+                   "PROMEDIOS Y ESTATUS POR ALUMNO".
+           03  ALUREP-T3.
+               05  FILLER              PIC X(6)  VALUE "NOMBRE".
+               05  FILLER              PIC X(26) VALUE SPACES.
+               05  FILLER              PIC X(9)  VALUE "MATRICULA".
+               05  FILLER              PIC X(3)  VALUE SPACES.
+               05  FILLER              PIC X(4)  VALUE "GRUP".
+               05  FILLER              PIC X(39) VALUE SPACES.
+               05  FILLER              PIC X(4)  VALUE "PROM".
+               05  FILLER              PIC X(4)  VALUE SPACES.
+               05  FILLER              PIC X(7)  VALUE "ESTATUS".
+           03  ALUREP-TOT.
+               05  FILLER              PIC X(12) VALUE "TOTAL ALUMN:".
+               05  ALUREP-CONT-TOT     PIC ZZ9.
+               05  FILLER              PIC X(3)  VALUE SPACES.
+               05  FILLER              PIC X(15) VALUE "TOTAL REPROB:".
+               05  ALUREP-REPROB-TOT   PIC ZZ9.
+               05  FILLER              PIC X(3)  VALUE SPACES.
+               05  FILLER              PIC X(15) VALUE "PROMEDIO GRAL:".
+               05  ALUREP-PROM-TOT     PIC ZZ9.99.
+
+       77  LINEA-CONT      PIC 99.
+       77  MAXIMO-LINEAS   PIC 99 VALUE 9.
+       77  PAG-CONT        PIC 99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT ALUMNOS
            OPEN OUTPUT ALUPRO
+           OPEN OUTPUT REPROBADOS
+           OPEN OUTPUT REPORTE
+           OPEN OUTPUT GPOEXC
+           OPEN INPUT GRUPOS
+           PERFORM LEE-FECHA.
+           PERFORM GENERAR-TITULOS.
            PERFORM LEER-ALUMNOS
            PERFORM GENERAR-ALUPRO UNTIL W88-NOEXISTE-ALUMNOS.
            COMPUTE PROM-TOTAL = PROM-TOTAL/CONT-ALUMN.
            DISPLAY "TOTAL DE ALUMNOS:  ", CONT-ALUMN.
+           DISPLAY "TOTAL DE REPROBADOS: ", CONT-REPROBADOS.
+           DISPLAY "TOTAL GRUPO INVALIDO: ", CONT-GPO-INVALIDO.
            DISPLAY "PROMEDIO TOTAL:    ", PROM-TOTAL.
+           PERFORM ESCRIBIR-RESUMEN.
            CLOSE ALUMNOS
-           CLOSE ALUPRO.
+           CLOSE ALUPRO
+           CLOSE REPROBADOS
+           CLOSE REPORTE
+           CLOSE GPOEXC
+           CLOSE GRUPOS.
            STOP RUN.
 
        GENERAR-ALUPRO.
-           MOVE ALU-REG TO ALUPRO-REG
-           COMPUTE ALUPRO-PROM = (ALUPRO-CAL(1) +
-           ALUPRO-CAL(2) +
-           ALUPRO-CAL(3) +
-           ALUPRO-CAL(4) +
-           ALUPRO-CAL(5) +
-           ALUPRO-CAL(6)) / 6.
-           WRITE ALUPRO-REG.
-           PERFORM DESPLIEGA-ALUPRO
-           ADD 1 TO CONT-ALUMN.
-           COMPUTE PROM-TOTAL = PROM-TOTAL + ALUPRO-PROM
+           PERFORM VALIDACION-GPOS.
+           IF GPO-VALIDO = 0
+               MOVE ALU-NOM TO GPOEXC-NOM
+               MOVE ALU-MAT TO GPOEXC-MAT
+               MOVE ALU-GPO TO GPOEXC-GPO
+               WRITE GPOEXC-REG
+               ADD 1 TO CONT-GPO-INVALIDO
+           ELSE
+               MOVE ALU-REG TO ALUPRO-REG
+               PERFORM CALCULA-PROMEDIO
+               PERFORM CALIFICA-ALUPRO
+               WRITE ALUPRO-REG
+               PERFORM DESPLIEGA-ALUPRO
+               ADD 1 TO CONT-ALUMN
+               COMPUTE PROM-TOTAL = PROM-TOTAL + ALUPRO-PROM
+           END-IF.
            PERFORM LEER-ALUMNOS.
 
+      *****PROMEDIA SOLO LAS CALIFICACIONES QUE EXISTEN SEGUN
+      *****ALUPRO-NUM-CAL, EN VEZ DE ASUMIR SIEMPRE 6 EXAMENES
+       CALCULA-PROMEDIO.
+           MOVE 0 TO SUMA-CALIFICACIONES.
+           IF ALUPRO-NUM-CAL > 0
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > ALUPRO-NUM-CAL
+                   ADD ALUPRO-CAL(I) TO SUMA-CALIFICACIONES
+               END-PERFORM
+               COMPUTE ALUPRO-PROM ROUNDED =
+                   SUMA-CALIFICACIONES / ALUPRO-NUM-CAL
+           ELSE
+               MOVE 0 TO ALUPRO-PROM
+           END-IF.
+
+      *****VALIDA ALU-GPO CONTRA EL MAESTRO DE GRUPOS, MISMO PATRON
+      *****QUE VALIDACION-DPTOS EN EMPCAP
+       VALIDACION-GPOS.
+           MOVE ALU-GPO TO GPO-CLAVE.
+           READ GRUPOS
+               INVALID KEY     MOVE 0 TO GPO-VALIDO
+               NOT INVALID KEY MOVE 1 TO GPO-VALIDO
+           END-READ.
+
+      *****CLASIFICA AL ALUMNO Y, SI REPROBO, LO AGREGA AL REPORTE
+      *****DE REPROBADOS POR GRUPO PARA LOS ASESORES
+       CALIFICA-ALUPRO.
+           IF ALUPRO-PROM >= MINIMA-APROBATORIA
+               MOVE "APROBADO"  TO ALUPRO-ESTATUS
+           ELSE
+               MOVE "REPROBADO" TO ALUPRO-ESTATUS
+               MOVE ALUPRO-GPO  TO REPROBADOS-GPO
+               MOVE ALUPRO-MAT  TO REPROBADOS-MAT
+               MOVE ALUPRO-NOM  TO REPROBADOS-NOM
+               MOVE ALUPRO-PROM TO REPROBADOS-PROM
+               WRITE REPROBADOS-REG
+               ADD 1 TO CONT-REPROBADOS.
+
        LEER-ALUMNOS.
            READ ALUMNOS AT END MOVE 1 TO WKS-ALUMNOS-EOF.
 
@@ -88,9 +246,36 @@
            MOVE ALUPRO-GPO             TO SALIDA-GPO.
            PERFORM LLENA-CAL-SALIDA VARYING I FROM 1 BY 1 UNTIL I > 6.
            MOVE ALUPRO-PROM            TO SALIDA-PROM.
-           DISPLAY SALIDA-DETALLE.
+           MOVE ALUPRO-ESTATUS         TO SALIDA-ESTATUS.
+           IF LINEA-CONT >= MAXIMO-LINEAS
+               PERFORM GENERAR-TITULOS.
+           WRITE REPORTE-REG FROM SALIDA-DETALLE BEFORE 1 LINE.
+           ADD 1 TO LINEA-CONT.
 
        LLENA-CAL-SALIDA.
            MOVE ALUPRO-CAL(I) TO SALIDA-CAL(I).
 
+      *****ENCABEZADOS DE PAGINA, MISMO PATRON QUE 279-GENERAR-TITULOS
+      *****DE 5EMPREP
+       GENERAR-TITULOS.
+           ADD     1               TO PAG-CONT.
+           MOVE    PAG-CONT        TO ALUREP-T1-PAG.
+           WRITE   REPORTE-REG     FROM ALUREP-T1 BEFORE PAGE.
+           WRITE   REPORTE-REG     FROM ALUREP-T2 BEFORE 3 LINES.
+           WRITE   REPORTE-REG     FROM ALUREP-T3 BEFORE 1 LINES.
+           MOVE    5               TO LINEA-CONT.
+
+       LEE-FECHA.
+           ACCEPT FECHA FROM DATE.
+           MOVE FECHA-DD       TO ALUREP-T1-DD
+           MOVE MES(FECHA-MM)  TO ALUREP-T1-MM.
+           MOVE FECHA-AA       TO ALUREP-T1-AA.
+
+       ESCRIBIR-RESUMEN.
+           MOVE CONT-ALUMN      TO ALUREP-CONT-TOT.
+           MOVE CONT-REPROBADOS TO ALUREP-REPROB-TOT.
+           MOVE PROM-TOTAL      TO ALUREP-PROM-TOT.
+           WRITE REPORTE-REG    FROM SPACES BEFORE 1 LINE.
+           WRITE REPORTE-REG    FROM ALUREP-TOT BEFORE 1 LINE.
+
        END PROGRAM 3ALUPRO.

@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 0BATCH.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARMCORRIDA ASSIGN TO DISK.
+           SELECT PARM-SALIDA-EMPCAP   ASSIGN TO "PARMEMPCAP".
+           SELECT PARM-SALIDA-EMPREP   ASSIGN TO "PARMEMPREP".
+           SELECT PARM-SALIDA-EMPNOM   ASSIGN TO "PARMEMPNOM".
+
+       DATA DIVISION.
+       FILE SECTION.
+      *****PERIODO DE LA CORRIDA (AAAAPP); SI NO EXISTE SE PREGUNTA EN
+      *****PANTALLA COMO ANTES, PARA NO ROMPER LA CORRIDA INTERACTIVA
+       FD  PARMCORRIDA.
+       01  PARMCORRIDA-REG.
+           03  PARM-PERIODO-CORRIDA    PIC 9(06).
+
+      *****ARCHIVOS DE PARAMETROS QUE ESTE MISMO DRIVER DEJA ANTES DE
+      *****CADA PASO PARA QUE EMPCAP/5EMPREP/6EMPNOMV3 NO PREGUNTEN
+      *****NADA EN PANTALLA Y LA CADENA CORRA DESATENDIDA; CADA PASO
+      *****TIENE SU PROPIO NOMBRE FISICO PARA QUE UNA CORRIDA SUELTA DE
+      *****CUALQUIERA DE ESOS PROGRAMAS NO PISE EL PARAMETROS DE OTRO
+       FD  PARM-SALIDA-EMPCAP.
+       01  PARM-B-REG-EMPCAP.
+           03  PARM-B-MODO-CAPTURA     PIC 9.
+
+       FD  PARM-SALIDA-EMPREP.
+       01  PARM-B-REG-EMPREP.
+           03  PARM-B-MAXIMO-LINEAS    PIC 99.
+           03  PARM-B-MODO-REPORTE     PIC 9.
+
+       FD  PARM-SALIDA-EMPNOM.
+       01  PARM-B-REG-EMPNOM.
+           03  PARM-B-MODO-EJECUCION   PIC 9.
+           03  PARM-B-PERIODO          PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       77  BANDERA-PASO-OK     PIC 9 VALUE 1.
+           88  PASO-OK                  VALUE 1.
+           88  PASO-FALLO                VALUE 0.
+       77  PASO-ACTUAL         PIC X(30).
+       77  PERIODO-CORRIDA     PIC 9(06).
+       77  BANDERA-PERIODO-PARM PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+      *****CORRE LA CADENA COMPLETA DE LA CORRIDA DE NOMINA: CAPTURA,
+      *****PROCESO DE SUELDOS, REPORTE Y PAGO. CADA PROGRAMA SE LLAMA
+      *****COMO SUBPROGRAMA (GOBACK EN VEZ DE STOP RUN) Y SU RETURN-CODE
+      *****SE REVISA ANTES DE AVANZAR AL SIGUIENTE PASO DEL LOTE. ANTES
+      *****DE CADA PASO SE DEJA EN DISCO EL PARAMETROS QUE ESE PASO
+      *****NECESITA, PARA QUE LA CADENA PUEDA CORRER DESATENDIDA
+       MAIN-PROCEDURE.
+           DISPLAY "===== INICIO DE CORRIDA BATCH DE NOMINA =====".
+           PERFORM LEER-PERIODO-CORRIDA.
+           IF BANDERA-PERIODO-PARM = 0
+               DISPLAY "PERIODO A PROCESAR (AAAAPP)"
+               ACCEPT PERIODO-CORRIDA
+           END-IF.
+
+           PERFORM PASO-EMPCAP.
+           IF PASO-OK
+               PERFORM PASO-EMPSDO
+           END-IF.
+           IF PASO-OK
+               PERFORM PASO-EMPREP
+           END-IF.
+           IF PASO-OK
+               PERFORM PASO-EMPNOM
+           END-IF.
+
+           IF PASO-OK
+               DISPLAY "===== CORRIDA BATCH TERMINADA CON EXITO ====="
+           ELSE
+               DISPLAY "===== CORRIDA BATCH DETENIDA EN: " PASO-ACTUAL
+           END-IF.
+           STOP RUN.
+
+       PASO-EMPCAP.
+           MOVE "EMPCAP (CAPTURA DE EMPLEADOS)" TO PASO-ACTUAL.
+           DISPLAY "PASO 1 DE 4: " PASO-ACTUAL.
+           OPEN OUTPUT PARM-SALIDA-EMPCAP.
+           MOVE 2 TO PARM-B-MODO-CAPTURA.
+           WRITE PARM-B-REG-EMPCAP.
+           CLOSE PARM-SALIDA-EMPCAP.
+           CALL "EMPCAP".
+           PERFORM REVISAR-RETURN-CODE.
+
+       PASO-EMPSDO.
+           MOVE "3EMPSDO (PROCESO DE SUELDOS)" TO PASO-ACTUAL.
+           DISPLAY "PASO 2 DE 4: " PASO-ACTUAL.
+           CALL "3EMPSDO".
+           PERFORM REVISAR-RETURN-CODE.
+
+       PASO-EMPREP.
+           MOVE "5EMPREP (REPORTE DE EMPLEADOS)" TO PASO-ACTUAL.
+           DISPLAY "PASO 3 DE 4: " PASO-ACTUAL.
+           OPEN OUTPUT PARM-SALIDA-EMPREP.
+           MOVE 9 TO PARM-B-MAXIMO-LINEAS.
+           MOVE 1 TO PARM-B-MODO-REPORTE.
+           WRITE PARM-B-REG-EMPREP.
+           CLOSE PARM-SALIDA-EMPREP.
+           CALL "5EMPREP".
+           PERFORM REVISAR-RETURN-CODE.
+
+       PASO-EMPNOM.
+           MOVE "6EMPNOMV3 (NOMINA)" TO PASO-ACTUAL.
+           DISPLAY "PASO 4 DE 4: " PASO-ACTUAL.
+           OPEN OUTPUT PARM-SALIDA-EMPNOM.
+           MOVE 1 TO PARM-B-MODO-EJECUCION.
+           MOVE PERIODO-CORRIDA TO PARM-B-PERIODO.
+           WRITE PARM-B-REG-EMPNOM.
+           CLOSE PARM-SALIDA-EMPNOM.
+           CALL "6EMPNOMV3".
+           PERFORM REVISAR-RETURN-CODE.
+
+      *****SI QUIEN LANZA ESTE DRIVER (CRON, JCL, ETC.) YA DEJO EL
+      *****PERIODO EN DISCO NO SE PREGUNTA NADA EN PANTALLA
+       LEER-PERIODO-CORRIDA.
+           OPEN INPUT PARMCORRIDA.
+           READ PARMCORRIDA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-PERIODO-CORRIDA TO PERIODO-CORRIDA
+                   MOVE 1 TO BANDERA-PERIODO-PARM
+           END-READ.
+           CLOSE PARMCORRIDA.
+
+       REVISAR-RETURN-CODE.
+           IF RETURN-CODE = 0
+               MOVE 1 TO BANDERA-PASO-OK
+           ELSE
+               MOVE 0 TO BANDERA-PASO-OK
+               DISPLAY "  >> FALLO EN " PASO-ACTUAL
+                   " - RETURN-CODE = " RETURN-CODE
+           END-IF.
+
+       END PROGRAM 0BATCH.

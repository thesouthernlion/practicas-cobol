@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 3ALUCNV.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUPRO ASSIGN TO DISK.
+           SELECT ALUINX ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ALUINX-MATRICULA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUINX.
+       01  ALUINX-REG.
+           03  ALUINX-MATRICULA    PIC 9(8).
+           03  ALUINX-NOMBRE       PIC X(30).
+           03  ALUINX-GRUPO        PIC X(03).
+           03  ALUINX-PROMEDIO     PIC 9(03)V99.
+
+      *****MISMO LAYOUT QUE EL ALUPRO-REG DE 3ALUPRO
+       FD  ALUPRO.
+       01  ALUPRO-REG.
+         03 ALUPRO-NOM  PIC X(30).
+         03 ALUPRO-MAT  PIC 9(08).
+         03 ALUPRO-GPO  PIC X(03).
+         03 ALUPRO-CAMPUS-TURNO PIC X(03).
+         03 ALUPRO-NUM-CAL  PIC 9.
+         03 ALUPRO-CALIFICACIONES OCCURS 6 TIMES.
+           05 ALUPRO-CAL    PIC 999V99.
+         03 ALUPRO-PROM     PIC 999V99.
+         03 ALUPRO-ESTATUS  PIC X(09).
+         03 FILLER       PIC XX.
+
+       WORKING-STORAGE SECTION.
+       77  WKS-ALUPRO-EOF  PIC 9 VALUE ZERO.
+           88  W88-EXISTE-ALUPRO      VALUE 0.
+           88  W88-NOEXISTE-ALUPRO    VALUE 1.
+       77  ALUINX-KEY-EXISTE  PIC 9.
+       01  CONT-ALTAS         PIC 999 VALUE 0.
+       01  CONT-ACTUALIZADOS  PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN I-O ALUINX.
+           OPEN INPUT ALUPRO.
+           PERFORM LEER-ALUPRO.
+           PERFORM GENERAR-ALUINX UNTIL W88-NOEXISTE-ALUPRO.
+           DISPLAY "ALTAS EN ALUINX       : " CONT-ALTAS.
+           DISPLAY "ACTUALIZADOS EN ALUINX: " CONT-ACTUALIZADOS.
+           CLOSE ALUINX.
+           CLOSE ALUPRO.
+           STOP RUN.
+
+      *****CONVIERTE CADA REGISTRO DE ALUPRO (SALIDA CON PROMEDIO YA
+      *****CALCULADO POR 3ALUPRO) EN UN REGISTRO DEL MAESTRO INDEXADO
+      *****ALUINX; SI LA MATRICULA YA EXISTE SE ACTUALIZA GRUPO Y
+      *****PROMEDIO EN VEZ DE RECHAZARSE, PARA QUE CORRER ESTE
+      *****UTILITARIO VARIAS VECES SEA SEGURO (MISMO PATRON QUE 3EMPCNV)
+       GENERAR-ALUINX.
+           MOVE ALUPRO-MAT TO ALUINX-MATRICULA.
+           READ ALUINX
+               INVALID KEY     MOVE 0 TO ALUINX-KEY-EXISTE
+               NOT INVALID KEY MOVE 1 TO ALUINX-KEY-EXISTE
+           END-READ.
+
+           MOVE ALUPRO-GPO  TO ALUINX-GRUPO.
+           MOVE ALUPRO-PROM TO ALUINX-PROMEDIO.
+
+           IF ALUINX-KEY-EXISTE = 1
+               REWRITE ALUINX-REG
+               ADD 1 TO CONT-ACTUALIZADOS
+           ELSE
+               MOVE ALUPRO-NOM TO ALUINX-NOMBRE
+               WRITE ALUINX-REG
+               ADD 1 TO CONT-ALTAS
+           END-IF.
+
+           PERFORM LEER-ALUPRO.
+
+       LEER-ALUPRO.
+           READ ALUPRO AT END MOVE 1 TO WKS-ALUPRO-EOF.
+
+       END PROGRAM 3ALUCNV.

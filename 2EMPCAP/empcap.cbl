@@ -11,75 +11,233 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPLEADOS ASSIGN TO DISK.
+           SELECT EMPTRANS  ASSIGN TO DISK.
+           SELECT DEPARTAMENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DPTO-CLAVE.
+           SELECT EMPINX ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPINX-NOMINA.
+           SELECT EMPINXHIST ASSIGN TO DISK.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "PARMEMPCAP".
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+      *****PARAMETROS DE CORRIDA OPCIONALES; SI EL ARCHIVO NO EXISTE SE
+      *****PREGUNTA EL MODO DE CAPTURA EN PANTALLA COMO SIEMPRE, IGUAL
+      *****QUE EL ARCHIVO DE PARAMETROS DE 5EMPREP/5ALUREP
+       FD  PARAMETROS.
+       01  PARAMETROS-REG.
+           03  PARM-MODO-CAPTURA  PIC 9.
+
+       FD  DEPARTAMENTOS.
+       01  DEPARTAMENTOS-REG.
+           03  DPTO-CLAVE          PIC X(03).
+           03  DPTO-DESCRIPCION    PIC X(20).
+           03  DPTO-PRESUPUESTO    PIC 9(08).
+
+      *****ARCHIVO DE TRANSACCIONES PARA CARGA POR LOTE DE ALTAS
+       FD  EMPTRANS.
+       01  EMPTRANS-REG.
+           03  EMPTRANS-NOMINA      PIC 9(06).
+           03  EMPTRANS-NOMBRE      PIC X(20).
+           03  EMPTRANS-DPTO        PIC X(03).
+           03  EMPTRANS-PERCEP      PIC 9(05)V99.
+           03  EMPTRANS-DEDU        PIC 9(05)V99.
+           03  EMPTRANS-RFC         PIC X(13).
+           03  EMPTRANS-FEC-INGRESO PIC 9(08).
+           03  FILLER               PIC XX.
+
        FD  EMPLEADOS.
        01  EMP-REG.
-           03  EMP-NOMINA PIC 9(06).
-           03  EMP-NOMBRE PIC X(20).
-           03  EMP-DPTO   PIC X(03).
-           03  EMP-PERCEP PIC 9(05)V99.
-           03  EMP-DEDU   PIC 9(05)V99.
-           03  FILLER     PIC XX.
+           03  EMP-NOMINA      PIC 9(06).
+           03  EMP-NOMBRE      PIC X(20).
+           03  EMP-DPTO        PIC X(03).
+           03  EMP-PERCEP      PIC 9(05)V99.
+           03  EMP-DEDU        PIC 9(05)V99.
+           03  EMP-RFC         PIC X(13).
+           03  EMP-FEC-INGRESO PIC 9(08).
+           03  FILLER          PIC XX.
+
+      *****MISMO LAYOUT QUE EL EMPINX DE 4EMPABC/6EMPNOMv3; SE ESCRIBE
+      *****AQUI PARA QUE EL ALTA QUEDE VISIBLE DE INMEDIATO SIN UN PASO
+      *****DE CONVERSION MANUAL
+       FD  EMPINX.
+       01  EMPINX-REG.
+           03  EMPINX-NOMINA       PIC 9(06).
+           03  EMPINX-NOMBRE       PIC X(20).
+           03  EMPINX-DPTO         PIC X(03).
+           03  EMPINX-SUELDO       PIC S9(05)V99.
+           03  EMPINX-RFC          PIC X(13).
+           03  EMPINX-FEC-INGRESO  PIC 9(08).
+           03  EMPINX-SUELDO-YTD   PIC 9(08)V99.
+           03  EMPINX-PERCEP-YTD   PIC 9(08).
+           03  EMPINX-DEDUC-YTD    PIC 9(08).
+           03  EMPINX-CLABE        PIC X(18).
+           03  EMPINX-HORAS-EXTRAS PIC 9(03).
+           03  EMPINX-TARIFA-EXTRA PIC 9(03)V99.
+           03  EMPINX-FALTAS-YTD   PIC 9(03).
+
+      *****HISTORIAL COMPARTIDO DE CAMBIOS AL MAESTRO EMPINX; MISMO
+      *****LAYOUT QUE EN 4EMPABC/6EMPNOMV3
+       FD  EMPINXHIST.
+       01  EMPINXHIST-REG.
+           03  HIST-FECHA          PIC 9(06).
+           03  FILLER              PIC X(01).
+           03  HIST-HORA           PIC 9(06).
+           03  FILLER              PIC X(01).
+           03  HIST-PROGRAMA       PIC X(08).
+           03  FILLER              PIC X(01).
+           03  HIST-NOMINA         PIC 9(06).
+           03  FILLER              PIC X(01).
+           03  HIST-CAMPO          PIC X(15).
+           03  FILLER              PIC X(01).
+           03  HIST-VALOR-ANTES    PIC X(15).
+           03  FILLER              PIC X(01).
+           03  HIST-VALOR-DESPUES  PIC X(15).
 
        WORKING-STORAGE SECTION.
        77  BANDERA-DPTO PIC 9.
        77  WKS-RESP PIC X(02).
            88  W88-NO VALUE "NO".
-       77  DPTOS-VALIDOS PIC XXX.
-           88  DPTO-OK VALUE "ADM", "CON", "MER", "SIS", "RH", "TEC".
+       77  WKS-HIST-CAMPO      PIC X(15).
+       77  WKS-HIST-ANTES      PIC X(15).
+       77  WKS-HIST-DESPUES    PIC X(15).
+       77  WKS-HIST-EDITADO    PIC -(07)9.99.
+       01  FECHA-HIST.
+           03  FECHA-HIST-AA       PIC 99.
+           03  FECHA-HIST-MM       PIC 99.
+           03  FECHA-HIST-DD       PIC 99.
+       01  HORA-HIST.
+           03  HORA-HIST-HH        PIC 99.
+           03  HORA-HIST-MN        PIC 99.
+           03  HORA-HIST-SS        PIC 99.
+           03  HORA-HIST-CC        PIC 99.
        01  CONT-EMP    PIC 999.
        01  CONT-PERCEP PIC 9(05)V99.
        01  CONT-DEDU   PIC 9(05)V99.
-      *****CONTADORES DE DEPARTAMENTO
+      *****CONTADORES DE DEPARTAMENTO; SE LLENA DINAMICAMENTE CONFORME
+      *****SE VAN CAPTURANDO EMPLEADOS, EN VEZ DE TENER UN SLOT FIJO POR
+      *****DEPARTAMENTO, PARA QUE CUALQUIER DEPARTAMENTO DADO DE ALTA EN
+      *****4DPTABC (NO SOLO LOS SEIS ORIGINALES) QUEDE CONTADO
        01  CONT-DPTOS.
-           03  CONT-DPTO-OC OCCURS 6 TIMES.
-               05  CONT-DPTO PIC 99.
+           03  CONT-DPTO-OC OCCURS 99 TIMES.
+               05  CONT-DPTO-CLAVE PIC X(03).
+               05  CONT-DPTO       PIC 999.
+       77  CONT-DPTOS-TOTAL    PIC 99 VALUE 0.
+       77  I-DPTO               PIC 99.
+       77  DPTO-ENCONTRADO      PIC 9.
+      *****NOMINAS YA CAPTURADAS EN ESTA CORRIDA (PARA VALIDAR DUPLICADOS)
+       01  NOMINAS-CAPTURADAS.
+           03  NOMINA-CAPTURADA-OC OCCURS 999 TIMES PIC 9(06).
+       77  NOMINA-DUPLICADA    PIC 9.
+       77  I-NOM               PIC 999.
+       77  MODO-CAPTURA        PIC 9.
+       77  WKS-EMPTRANS-EOF    PIC 9 VALUE ZERO.
+           88  W88-EXISTE-EMPTRANS      VALUE 0.
+           88  W88-NOEXISTE-EMPTRANS    VALUE 1.
+       77  DPTO-VALIDO-LOTE     PIC 9.
+       77  BANDERA-CAMPO-VALIDO PIC 9.
+       77  BANDERA-MODO-PARM    PIC 9 VALUE 0.
+
+      *****FORMULARIO DE CAPTURA; CADA CAMPO SE MUESTRA
+      *****Y SE ACEPTA POR SEPARADO PARA PODER RE-PEDIRLO SI LA EDICION
+      *****FALLA, IGUAL QUE YA HACE VALIDACION-DPTOS CON EL DEPARTAMENTO
+       SCREEN SECTION.
+       01  SCR-TITULO.
+           03  LINE 1 COLUMN 1 VALUE
+               "CAPTURA DE EMPLEADO - NUEVO INGRESO".
+
+       01  SCR-NOMINA.
+           03  LINE 3 COLUMN 1  VALUE "NOMINA: ".
+           03  LINE 3 COLUMN 10 PIC 9(06) USING EMP-NOMINA.
+
+       01  SCR-NOMBRE.
+           03  LINE 4 COLUMN 1  VALUE "NOMBRE: ".
+           03  LINE 4 COLUMN 10 PIC X(20) USING EMP-NOMBRE.
+
+       01  SCR-PERCEP.
+           03  LINE 5 COLUMN 1  VALUE "PERCEPCIONES: ".
+           03  LINE 5 COLUMN 16 PIC 9(05)V99 USING EMP-PERCEP.
+
+       01  SCR-DEDU.
+           03  LINE 6 COLUMN 1  VALUE "DEDUCCIONES: ".
+           03  LINE 6 COLUMN 15 PIC 9(05)V99 USING EMP-DEDU.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN OUTPUT EMPLEADOS.
-           MOVE "SI" TO WKS-RESP
-           PERFORM CAPTURA-EMPLEADOS UNTIL W88-NO.
+           OPEN INPUT DEPARTAMENTOS.
+           OPEN I-O EMPINX.
+           OPEN EXTEND EMPINXHIST.
+           PERFORM LEER-PARAMETROS.
+           IF BANDERA-MODO-PARM = 0
+               DISPLAY "MODO DE CAPTURA: "
+               DISPLAY "1. INTERACTIVA (ACCEPT POR EMPLEADO)"
+               DISPLAY "2. POR ARCHIVO DE TRANSACCIONES (EMPTRANS)"
+               ACCEPT MODO-CAPTURA
+           END-IF.
+           IF MODO-CAPTURA = 2
+               PERFORM CAPTURA-EMPLEADOS-LOTE
+           ELSE
+               MOVE "SI" TO WKS-RESP
+               PERFORM CAPTURA-EMPLEADOS UNTIL W88-NO
+           END-IF.
 
            DISPLAY "TOTAL EMPLEADOS     : ", CONT-EMP.
-           DISPLAY "EMPLEADOS EN ADM    : ", CONT-DPTO(1)
-           DISPLAY "EMPLEADOS EN CON    : ", CONT-DPTO(2)
-           DISPLAY "EMPLEADOS EN MER    : ", CONT-DPTO(3)
-           DISPLAY "EMPLEADOS EN SIS    : ", CONT-DPTO(4)
-           DISPLAY "EMPLEADOS EN RH     : ", CONT-DPTO(5)
-           DISPLAY "EMPLEADOS EN TEC    : ", CONT-DPTO(6)
+           PERFORM VARYING I-DPTO FROM 1 BY 1
+                   UNTIL I-DPTO > CONT-DPTOS-TOTAL
+               DISPLAY "EMPLEADOS EN " CONT-DPTO-CLAVE(I-DPTO) "    : "
+                   CONT-DPTO(I-DPTO)
+           END-PERFORM.
            DISPLAY "TOTAL PERCEPCIONES  : ", CONT-PERCEP
            DISPLAY "TOTAL DEDUCCIONES   : ", CONT-DEDU
-           CLOSE EMPLEADOS.
-           STOP RUN.
+           CLOSE EMPLEADOS
+           CLOSE DEPARTAMENTOS
+           CLOSE EMPINX
+           CLOSE EMPINXHIST.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****SI UN DRIVER DE LOTE (0BATCH) DEJO UN ARCHIVO DE PARAMETROS
+      *****CON EL MODO DE CAPTURA, SE USA DIRECTO Y NO SE PREGUNTA NADA
+      *****EN PANTALLA
+       LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-MODO-CAPTURA TO MODO-CAPTURA
+                   MOVE 1 TO BANDERA-MODO-PARM
+           END-READ.
+           CLOSE PARAMETROS.
 
        CAPTURA-EMPLEADOS.
+           DISPLAY SCR-TITULO.
            MOVE 0 TO BANDERA-DPTO.
-           DISPLAY "DAME NOMINA: "
-           ACCEPT EMP-NOMINA
-
-           DISPLAY "DAME NOMBRE: "
-           ACCEPT EMP-NOMBRE
+           PERFORM CAPTURA-NOMINA.
+           PERFORM CAPTURA-NOMBRE.
 
            PERFORM VALIDACION-DPTOS UNTIL BANDERA-DPTO = 1
 
-           DISPLAY "DAME PERCEPCIONES"
-           ACCEPT EMP-PERCEP
+           PERFORM CAPTURA-PERCEP.
+           PERFORM CAPTURA-DEDU.
+
+           DISPLAY "DAME RFC"
+           ACCEPT EMP-RFC.
 
-           DISPLAY "DAME DEDUCCIONES"
-           ACCEPT EMP-DEDU.
+           DISPLAY "DAME FECHA DE INGRESO (AAAAMMDD)"
+           ACCEPT EMP-FEC-INGRESO.
            WRITE EMP-REG.
+           PERFORM GRABA-EMPINX.
       *****CONTADOR EMPLEADOS
            ADD 1 TO CONT-EMP.
+           MOVE EMP-NOMINA TO NOMINA-CAPTURADA-OC(CONT-EMP).
       *****CONTADOR DEPARTAMENTOS
-           IF      EMP-DPTO = "ADM" ADD 1 TO CONT-DPTO(1)
-           ELSE IF EMP-DPTO = "CON" ADD 1 TO CONT-DPTO(2)
-           ELSE IF EMP-DPTO = "MER" ADD 1 TO CONT-DPTO(3)
-           ELSE IF EMP-DPTO = "SIS" ADD 1 TO CONT-DPTO(4)
-           ELSE IF EMP-DPTO = "RH"  ADD 1 TO CONT-DPTO(5)
-           ELSE IF EMP-DPTO = "TEC" ADD 1 TO CONT-DPTO(6).
+           PERFORM ACTUALIZA-CONT-DPTO.
 
       *****CONTADOR PERCEPCIONES
            ADD EMP-PERCEP  TO CONT-PERCEP.
@@ -88,13 +246,200 @@
            DISPLAY "DESEAS SEGUIR CAPTURANDO EMPLEADOS: ".
            ACCEPT WKS-RESP.
 
+      *****ESPEJO DE EMP-REG HACIA EL MAESTRO INDEXADO EMPINX; EL SUELDO
+      *****ACTUAL SE DERIVA DE PERCEPCIONES MENOS DEDUCCIONES Y LOS
+      *****ACUMULADOS YTD ARRANCAN EN CERO, IGUAL QUE EN LA ALTA DE 4EMPABC
+       GRABA-EMPINX.
+           MOVE EMP-NOMINA         TO EMPINX-NOMINA.
+           MOVE EMP-NOMBRE         TO EMPINX-NOMBRE.
+           MOVE EMP-DPTO           TO EMPINX-DPTO.
+           COMPUTE EMPINX-SUELDO = EMP-PERCEP - EMP-DEDU.
+           MOVE EMP-RFC            TO EMPINX-RFC.
+           MOVE EMP-FEC-INGRESO    TO EMPINX-FEC-INGRESO.
+           MOVE 0                  TO EMPINX-SUELDO-YTD.
+           MOVE 0                  TO EMPINX-PERCEP-YTD.
+           MOVE 0                  TO EMPINX-DEDUC-YTD.
+           MOVE SPACES             TO EMPINX-CLABE.
+           MOVE 0                  TO EMPINX-HORAS-EXTRAS.
+           MOVE 0                  TO EMPINX-TARIFA-EXTRA.
+           MOVE 0                  TO EMPINX-FALTAS-YTD.
+           WRITE EMPINX-REG
+               INVALID KEY
+                   DISPLAY "NOMINA YA EXISTE EN EMPINX, NO SE AGREGO: "
+                       EMP-NOMINA
+               NOT INVALID KEY
+                   MOVE "EMPINX-SUELDO" TO WKS-HIST-CAMPO
+                   MOVE SPACES           TO WKS-HIST-ANTES
+                   MOVE EMPINX-SUELDO    TO WKS-HIST-EDITADO
+                   MOVE WKS-HIST-EDITADO TO WKS-HIST-DESPUES
+                   PERFORM GRABAR-HIST-EMPINX
+           END-WRITE.
+
+      *****ESCRIBE UN RENGLON EN EL HISTORIAL COMPARTIDO; EL LLAMADOR
+      *****LLENA WKS-HIST-CAMPO/ANTES/DESPUES ANTES DE PERFORM
+       GRABAR-HIST-EMPINX.
+           ACCEPT FECHA-HIST FROM DATE.
+           ACCEPT HORA-HIST FROM TIME.
+           MOVE FECHA-HIST     TO HIST-FECHA.
+           MOVE HORA-HIST-HH   TO HIST-HORA(1:2).
+           MOVE HORA-HIST-MN   TO HIST-HORA(3:2).
+           MOVE HORA-HIST-SS   TO HIST-HORA(5:2).
+           MOVE "EMPCAP"       TO HIST-PROGRAMA.
+           MOVE EMPINX-NOMINA  TO HIST-NOMINA.
+           MOVE WKS-HIST-CAMPO    TO HIST-CAMPO.
+           MOVE WKS-HIST-ANTES    TO HIST-VALOR-ANTES.
+           MOVE WKS-HIST-DESPUES  TO HIST-VALOR-DESPUES.
+           WRITE EMPINXHIST-REG.
+
+      *****CAMPO NOMINA: NUMERICO, MAYOR A CERO Y NO DUPLICADO; SE
+      *****RE-PIDE HASTA QUE LAS TRES EDICIONES PASEN
+       CAPTURA-NOMINA.
+           MOVE 1 TO BANDERA-CAMPO-VALIDO.
+           PERFORM WITH TEST AFTER UNTIL BANDERA-CAMPO-VALIDO = 1
+               DISPLAY SCR-NOMINA
+               ACCEPT SCR-NOMINA
+               IF EMP-NOMINA NOT NUMERIC OR EMP-NOMINA = 0
+                   DISPLAY "NOMINA INVALIDA, DEBE SER NUMERICA"
+                       " Y MAYOR A CERO"
+                   MOVE 0 TO BANDERA-CAMPO-VALIDO
+               ELSE
+                   PERFORM VALIDACION-NOMINA-DUPLICADA
+                   IF NOMINA-DUPLICADA = 1
+                       DISPLAY "NOMINA YA EXISTE, INGRESA OTRA"
+                       MOVE 0 TO BANDERA-CAMPO-VALIDO
+                   ELSE
+                       MOVE 1 TO BANDERA-CAMPO-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *****CAMPO NOMBRE: OBLIGATORIO, NO SE ACEPTA EN BLANCO
+       CAPTURA-NOMBRE.
+           MOVE SPACES TO EMP-NOMBRE.
+           PERFORM WITH TEST AFTER UNTIL EMP-NOMBRE NOT = SPACES
+               DISPLAY SCR-NOMBRE
+               ACCEPT SCR-NOMBRE
+               IF EMP-NOMBRE = SPACES
+                   DISPLAY "EL NOMBRE ES OBLIGATORIO"
+               END-IF
+           END-PERFORM.
+
+      *****CAMPO PERCEPCIONES: NUMERICO Y MAYOR A CERO
+       CAPTURA-PERCEP.
+           MOVE 0 TO BANDERA-CAMPO-VALIDO.
+           PERFORM WITH TEST AFTER UNTIL BANDERA-CAMPO-VALIDO = 1
+               DISPLAY SCR-PERCEP
+               ACCEPT SCR-PERCEP
+               IF EMP-PERCEP NOT NUMERIC OR EMP-PERCEP = 0
+                   DISPLAY "PERCEPCIONES INVALIDAS,"
+                       " DEBE SER NUMERICO MAYOR A CERO"
+               ELSE
+                   MOVE 1 TO BANDERA-CAMPO-VALIDO
+               END-IF
+           END-PERFORM.
+
+      *****CAMPO DEDUCCIONES: NUMERICO (PUEDE SER CERO)
+       CAPTURA-DEDU.
+           MOVE 0 TO BANDERA-CAMPO-VALIDO.
+           PERFORM WITH TEST AFTER UNTIL BANDERA-CAMPO-VALIDO = 1
+               DISPLAY SCR-DEDU
+               ACCEPT SCR-DEDU
+               IF EMP-DEDU NOT NUMERIC
+                   DISPLAY "DEDUCCIONES INVALIDAS, DEBE SER NUMERICO"
+               ELSE
+                   MOVE 1 TO BANDERA-CAMPO-VALIDO
+               END-IF
+           END-PERFORM.
+
+      *****REVISA PRIMERO LAS NOMINAS YA CAPTURADAS EN ESTA CORRIDA Y
+      *****DESPUES EL MAESTRO EMPINX, PARA ATRAPAR TAMBIEN LAS NOMINAS
+      *****QUE YA EXISTIAN DE UNA CORRIDA ANTERIOR
+       VALIDACION-NOMINA-DUPLICADA.
+           MOVE 0 TO NOMINA-DUPLICADA.
+           PERFORM VARYING I-NOM FROM 1 BY 1 UNTIL I-NOM > CONT-EMP
+               IF NOMINA-CAPTURADA-OC(I-NOM) = EMP-NOMINA
+                   MOVE 1 TO NOMINA-DUPLICADA
+               END-IF
+           END-PERFORM.
+           IF NOMINA-DUPLICADA = 0
+               MOVE EMP-NOMINA TO EMPINX-NOMINA
+               READ EMPINX
+                   INVALID KEY     MOVE 0 TO NOMINA-DUPLICADA
+                   NOT INVALID KEY MOVE 1 TO NOMINA-DUPLICADA
+               END-READ
+           END-IF.
+
+      *****BUSCA EMP-DPTO EN LA TABLA DE CONTADORES Y LE SUMA 1; SI ES LA
+      *****PRIMERA VEZ QUE SE VE ESE DEPARTAMENTO EN ESTA CORRIDA SE LE
+      *****ABRE UN SLOT NUEVO, ASI QUE NO IMPORTA CUANTOS DEPARTAMENTOS
+      *****DISTINTOS HAYA EN EL MAESTRO DEPARTAMENTOS
+       ACTUALIZA-CONT-DPTO.
+           MOVE 0 TO DPTO-ENCONTRADO.
+           PERFORM VARYING I-DPTO FROM 1 BY 1
+                   UNTIL I-DPTO > CONT-DPTOS-TOTAL
+               IF CONT-DPTO-CLAVE(I-DPTO) = EMP-DPTO
+                   ADD 1 TO CONT-DPTO(I-DPTO)
+                   MOVE 1 TO DPTO-ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF DPTO-ENCONTRADO = 0
+               ADD 1 TO CONT-DPTOS-TOTAL
+               MOVE EMP-DPTO TO CONT-DPTO-CLAVE(CONT-DPTOS-TOTAL)
+               MOVE 1        TO CONT-DPTO(CONT-DPTOS-TOTAL)
+           END-IF.
+
        VALIDACION-DPTOS.
            DISPLAY "DAME DEPARTAMENTO"
            ACCEPT EMP-DPTO.
-           MOVE EMP-DPTO TO DPTOS-VALIDOS.
-           IF NOT DPTO-OK
-               DISPLAY "INGRESA UN GRUPO VALIDO"
-               MOVE 0 TO BANDERA-DPTO
+           MOVE EMP-DPTO TO DPTO-CLAVE.
+           READ DEPARTAMENTOS
+               INVALID KEY
+                   DISPLAY "INGRESA UN DEPARTAMENTO VALIDO"
+                   MOVE 0 TO BANDERA-DPTO
+               NOT INVALID KEY
+                   MOVE 1 TO BANDERA-DPTO
+           END-READ.
+
+      *****CARGA POR LOTE - LEE EMPTRANS Y APLICA LAS MISMAS VALIDACIONES
+      *****Y CONTADORES QUE LA CAPTURA INTERACTIVA
+       CAPTURA-EMPLEADOS-LOTE.
+           OPEN INPUT EMPTRANS.
+           PERFORM LEER-EMPTRANS.
+           PERFORM PROCESA-EMPTRANS UNTIL W88-NOEXISTE-EMPTRANS.
+           CLOSE EMPTRANS.
+
+       LEER-EMPTRANS.
+           READ EMPTRANS AT END MOVE 1 TO WKS-EMPTRANS-EOF.
+
+       PROCESA-EMPTRANS.
+           MOVE EMPTRANS-NOMINA TO EMP-NOMINA.
+           MOVE EMPTRANS-NOMBRE TO EMP-NOMBRE.
+           MOVE EMPTRANS-DPTO   TO EMP-DPTO.
+           MOVE EMPTRANS-PERCEP TO EMP-PERCEP.
+           MOVE EMPTRANS-DEDU   TO EMP-DEDU.
+           MOVE EMPTRANS-RFC         TO EMP-RFC.
+           MOVE EMPTRANS-FEC-INGRESO TO EMP-FEC-INGRESO.
+
+           PERFORM VALIDACION-NOMINA-DUPLICADA.
+           MOVE EMP-DPTO TO DPTO-CLAVE.
+           READ DEPARTAMENTOS
+               INVALID KEY     MOVE 0 TO DPTO-VALIDO-LOTE
+               NOT INVALID KEY MOVE 1 TO DPTO-VALIDO-LOTE
+           END-READ.
+
+           IF NOMINA-DUPLICADA = 1
+               DISPLAY "RECHAZADO, NOMINA DUPLICADA: ", EMP-NOMINA
+           ELSE IF DPTO-VALIDO-LOTE = 0
+               DISPLAY "RECHAZADO, DEPARTAMENTO INVALIDO: ", EMP-NOMINA
            ELSE
-               MOVE 1 TO BANDERA-DPTO.
+               WRITE EMP-REG
+               PERFORM GRABA-EMPINX
+               ADD 1 TO CONT-EMP
+               MOVE EMP-NOMINA TO NOMINA-CAPTURADA-OC(CONT-EMP)
+               PERFORM ACTUALIZA-CONT-DPTO
+               ADD EMP-PERCEP TO CONT-PERCEP
+               ADD EMP-DEDU   TO CONT-DEDU.
+
+           PERFORM LEER-EMPTRANS.
+
        END PROGRAM EMPCAP.

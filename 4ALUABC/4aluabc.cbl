@@ -11,9 +11,17 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ALUINX ASSIGN TO DISK
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS ALUINX-MATRICULA.
+           RECORD KEY IS ALUINX-MATRICULA
+           ALTERNATE RECORD KEY IS ALUINX-GRUPO WITH DUPLICATES.
+
+           SELECT AUDITORIA ASSIGN TO DISK.
+
+           SELECT GRUPOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GPO-CLAVE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -21,15 +29,54 @@
        01  ALUINX-REG.
            03  ALUINX-MATRICULA    PIC 9(8).
            03  ALUINX-NOMBRE       PIC X(30).
-           03  ALUINX-GRUPO        PIC X(02).
+           03  ALUINX-GRUPO        PIC X(03).
            03  ALUINX-PROMEDIO     PIC 9(03)V99.
 
+       FD  AUDITORIA.
+       01  AUDITORIA-REG           PIC X(132).
+
+      *****MISMO LAYOUT QUE EL GRUPOS-REG DE 4GRPABC/2ALUCAP
+       FD  GRUPOS.
+       01  GRUPOS-REG.
+           03  GPO-CLAVE           PIC X(03).
+           03  GPO-DESCRIPCION     PIC X(20).
+
 
        WORKING-STORAGE SECTION.
        77  BANDERA-SALIR-MENU  PIC 9.
        77  OPCION-MENU         PIC 9.
        77  ALUINX-KEY-EXISTE   PIC 9.
        77  AUTORIZACION        PIC 9(03).
+       77  WKS-RESP PIC X(02).
+           88  W88-NO VALUE "NO".
+       77  GRUPO-BUSCA         PIC X(03).
+       77  FIN-BUSQUEDA        PIC 9.
+       77  BANDERA-GRUPO       PIC 9.
+
+       01  FECHA-AUDIT.
+           03  FECHA-AUDIT-AA      PIC 99.
+           03  FECHA-AUDIT-MM      PIC 99.
+           03  FECHA-AUDIT-DD      PIC 99.
+       01  HORA-AUDIT.
+           03  HORA-AUDIT-HH       PIC 99.
+           03  HORA-AUDIT-MN       PIC 99.
+           03  HORA-AUDIT-SS       PIC 99.
+           03  HORA-AUDIT-CC       PIC 99.
+       01  AUDIT-LINEA.
+           05  AUDIT-FECHA         PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-HORA          PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-AUTORIZACION  PIC 9(03).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-OPERACION     PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-KEY           PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-ANTES         PIC X(35).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-DESPUES       PIC X(35).
+           05  FILLER              PIC X(31) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -37,14 +84,45 @@
            OPEN OUTPUT ALUINX
            CLOSE ALUINX.
            OPEN I-O ALUINX
+           OPEN EXTEND AUDITORIA.
+           OPEN INPUT GRUPOS.
            PERFORM MOSTRAR-MENU UNTIL BANDERA-SALIR-MENU = 1.
            CLOSE ALUINX
+           CLOSE AUDITORIA
+           CLOSE GRUPOS
            STOP RUN.
 
+      *******************************************************************
+      *                            AUDITORIA
+      *******************************************************************
+       GRABAR-AUDITORIA.
+           ACCEPT FECHA-AUDIT FROM DATE.
+           ACCEPT HORA-AUDIT FROM TIME.
+           MOVE FECHA-AUDIT    TO AUDIT-FECHA.
+           MOVE HORA-AUDIT-HH  TO AUDIT-HORA(1:2).
+           MOVE HORA-AUDIT-MN  TO AUDIT-HORA(3:2).
+           MOVE HORA-AUDIT-SS  TO AUDIT-HORA(5:2).
+           MOVE AUTORIZACION   TO AUDIT-AUTORIZACION.
+           MOVE AUDIT-LINEA    TO AUDITORIA-REG.
+           WRITE AUDITORIA-REG.
+
        LEER-ALUINX.
            MOVE 1 TO ALUINX-KEY-EXISTE.
            READ ALUINX INVALID KEY MOVE 0 TO ALUINX-KEY-EXISTE.
 
+      *****VALIDA ALUINX-GRUPO CONTRA EL MAESTRO DE GRUPOS, MISMO PATRON
+      *****QUE VALIDACION-DPTO-EMPINX EN 4EMPABC Y VALIDACION-GRUPOS EN
+      *****2ALUCAP
+       VALIDACION-GRUPO-ALUINX.
+           MOVE ALUINX-GRUPO TO GPO-CLAVE.
+           READ GRUPOS
+               INVALID KEY
+                   DISPLAY "GRUPO INVALIDO"
+                   MOVE 0 TO BANDERA-GRUPO
+               NOT INVALID KEY
+                   MOVE 1 TO BANDERA-GRUPO
+           END-READ.
+
        CONSULTA.
            DISPLAY "INGRESA MATRICULA"
            ACCEPT ALUINX-MATRICULA.
@@ -63,40 +141,130 @@
            ELSE
                DISPLAY "INGRESE EL NOMBRE"
                ACCEPT ALUINX-NOMBRE
-               WRITE ALUINX-REG.
+               MOVE 0 TO BANDERA-GRUPO
+               PERFORM UNTIL BANDERA-GRUPO = 1
+                   DISPLAY "INGRESE EL GRUPO"
+                   ACCEPT ALUINX-GRUPO
+                   PERFORM VALIDACION-GRUPO-ALUINX
+               END-PERFORM
+               MOVE 0 TO ALUINX-PROMEDIO
+               WRITE ALUINX-REG
                ADD 1 TO AUTORIZACION
-               DISPLAY "OPERACION EXITOSA: ", AUTORIZACION.
+               DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+               MOVE "ALTA"         TO AUDIT-OPERACION
+               MOVE ALUINX-MATRICULA TO AUDIT-KEY
+               MOVE SPACES         TO AUDIT-ANTES
+               STRING ALUINX-NOMBRE DELIMITED BY SIZE
+                   " " ALUINX-GRUPO DELIMITED BY SIZE
+                   INTO AUDIT-DESPUES
+               PERFORM GRABAR-AUDITORIA
+           END-IF.
 
        BAJA.
            DISPLAY "INGRESA MATRICULA"
            ACCEPT ALUINX-MATRICULA
            PERFORM LEER-ALUINX
            IF ALUINX-KEY-EXISTE = 1
-               DELETE ALUINX
+               DISPLAY "MATRICULA:     ", ALUINX-MATRICULA
+               DISPLAY "NOMBRE:        ", ALUINX-NOMBRE
+               DISPLAY "QUIERES DAR DE BAJA?"
+               ACCEPT WKS-RESP
+               IF NOT W88-NO
+                   MOVE "BAJA"         TO AUDIT-OPERACION
+                   MOVE ALUINX-MATRICULA TO AUDIT-KEY
+                   STRING ALUINX-NOMBRE DELIMITED BY SIZE
+                       " " ALUINX-GRUPO DELIMITED BY SIZE
+                       INTO AUDIT-ANTES
+                   MOVE SPACES         TO AUDIT-DESPUES
+                   DELETE ALUINX
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+                   PERFORM GRABAR-AUDITORIA
+               ELSE
+                   DISPLAY "BAJA CANCELADA"
            ELSE
                DISPLAY "MATRICULA NO EXISTE".
-.
+
+      *******************************************************************
+      *                         LISTAR POR GRUPO
+      *******************************************************************
+       LISTAR-POR-GRUPO.
+           DISPLAY "INGRESA EL GRUPO A CONSULTAR"
+           ACCEPT ALUINX-GRUPO.
+           MOVE ALUINX-GRUPO TO GRUPO-BUSCA.
+           MOVE 0 TO FIN-BUSQUEDA.
+           START ALUINX KEY IS NOT LESS THAN ALUINX-GRUPO
+               INVALID KEY
+                   DISPLAY "GRUPO NO ENCONTRADO"
+                   MOVE 1 TO FIN-BUSQUEDA.
+           PERFORM UNTIL FIN-BUSQUEDA = 1
+               READ ALUINX NEXT RECORD
+                   AT END
+                       MOVE 1 TO FIN-BUSQUEDA
+                   NOT AT END
+                       IF ALUINX-GRUPO = GRUPO-BUSCA
+                           DISPLAY "MATRICULA:     ", ALUINX-MATRICULA
+                           DISPLAY "NOMBRE:        ", ALUINX-NOMBRE
+                           DISPLAY "PROMEDIO:      ", ALUINX-PROMEDIO
+                           DISPLAY "-------------"
+                       ELSE
+                           MOVE 1 TO FIN-BUSQUEDA
+               END-READ
+           END-PERFORM.
 
        MODIFICAR.
            DISPLAY "INGRESA LA MATRICULA"
            ACCEPT ALUINX-MATRICULA
            PERFORM LEER-ALUINX.
            IF ALUINX-KEY-EXISTE = 1
-               DISPLAY "INGRESE NOMBRE"
-               ACCEPT ALUINX-NOMBRE
-               REWRITE ALUINX-REG
+               DISPLAY "NOMBRE:        ", ALUINX-NOMBRE
+               DISPLAY "DESEA MODIFICAR?"
+               ACCEPT WKS-RESP
+               IF NOT W88-NO
+                   MOVE "MODIFICAR"     TO AUDIT-OPERACION
+                   MOVE ALUINX-MATRICULA TO AUDIT-KEY
+                   STRING ALUINX-NOMBRE DELIMITED BY SIZE
+                       " " ALUINX-GRUPO DELIMITED BY SIZE
+                       INTO AUDIT-ANTES
+                   DISPLAY "INGRESE NOMBRE"
+                   ACCEPT ALUINX-NOMBRE
+                   REWRITE ALUINX-REG
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+                   STRING ALUINX-NOMBRE DELIMITED BY SIZE
+                       " " ALUINX-GRUPO DELIMITED BY SIZE
+                       INTO AUDIT-DESPUES
+                   PERFORM GRABAR-AUDITORIA
+               ELSE
+                   DISPLAY "MODIFICACION CANCELADA"
            ELSE
                DISPLAY "MATRICULA NO EXISTE".
 
        MOSTRAR-MENU.
-           DISPLAY "ALUINX".
+           MOVE "NO" TO WKS-RESP.
+           MOVE 0 TO OPCION-MENU.
+           DISPLAY "------------".
+           DISPLAY "   ALUINX".
+           DISPLAY "------------".
            DISPLAY "SELECCIONA UNA OPCION".
-           DISPLAY "1. CONSULTAR".
-           DISPLAY "2. SALIR".
+           DISPLAY "1. ALTA.".
+           DISPLAY "2. BAJA.".
+           DISPLAY "3. CONSULTA.".
+           DISPLAY "4. MODIFICACION.".
+           DISPLAY "5. LISTAR POR GRUPO.".
+           DISPLAY "6. SALIR."
            ACCEPT OPCION-MENU.
            IF OPCION-MENU = 1
-               PERFORM CONSULTA
+               PERFORM ALTA
            ELSE IF OPCION-MENU = 2
+               PERFORM BAJA
+           ELSE IF OPCION-MENU = 3
+               PERFORM CONSULTA
+           ELSE IF OPCION-MENU = 4
+               PERFORM MODIFICAR
+           ELSE IF OPCION-MENU = 5
+               PERFORM LISTAR-POR-GRUPO
+           ELSE IF OPCION-MENU = 6
                DISPLAY "ADIOS"
                MOVE 1 TO BANDERA-SALIR-MENU.
 

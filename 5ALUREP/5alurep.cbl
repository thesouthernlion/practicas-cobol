@@ -14,45 +14,138 @@
            SELECT ALUPRO      ASSIGN TO DISK.
            SELECT ALUORD      ASSIGN TO DISK.
            SELECT ALUSORT     ASSIGN TO DISK.
+           SELECT ALUHON      ASSIGN TO DISK.
+           SELECT HONORSORT   ASSIGN TO DISK.
            SELECT REPORTE      ASSIGN TO DISK.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "PARMALUREP".
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAMETROS.
+       01  PARAMETROS-REG.
+           03  PARM-MAXIMO-LINEAS  PIC 99.
+           03  PARM-TOP-N          PIC 99.
+
+      *****MISMO LAYOUT QUE EL ALUPRO-REG ESCRITO POR 3ALUPRO
        FD  ALUPRO.
        01  ALUPRO-REG.
-           03  ALUPRO-MAT     PIC 9(08).
            03  ALUPRO-NOM     PIC X(30).
+           03  ALUPRO-MAT     PIC 9(08).
            03  ALUPRO-GPO     PIC X(03).
+           03  ALUPRO-CAMPUS-TURNO PIC X(03).
+           03  ALUPRO-NUM-CAL PIC 9.
            03  ALUPRO-CALIFICACIONES  OCCURS 6 TIMES.
                05  ALUPRO-CAL     PIC 999V99.
            03  ALUPRO-PROM    PIC 999V99.
+           03  ALUPRO-ESTATUS PIC X(09).
            03  FILLER          PIC XX.
 
        FD  ALUORD.
        01  ALUORD-REG.
-           03  ALUORD-MAT     PIC 9(08).
            03  ALUORD-NOM     PIC X(30).
+           03  ALUORD-MAT     PIC 9(08).
            03  ALUORD-GPO     PIC X(03).
+           03  ALUORD-CAMPUS-TURNO PIC X(03).
+           03  ALUORD-NUM-CAL PIC 9.
            03  ALUORD-CALIFICACIONES  OCCURS 6 TIMES.
                05  ALUORD-CAL     PIC 999V99.
            03  ALUORD-PROM    PIC 999V99.
+           03  ALUORD-ESTATUS PIC X(09).
            03  FILLER          PIC XX.
 
        SD  ALUSORT.
        01  ALUSORT-REG.
-           03  ALUSORT-MAT    PIC 9(08).
            03  ALUSORT-NOM    PIC X(30).
+           03  ALUSORT-MAT    PIC 9(08).
            03  ALUSORT-GPO    PIC X(03).
+           03  ALUSORT-CAMPUS-TURNO PIC X(03).
+           03  ALUSORT-NUM-CAL PIC 9.
            03  ALUSORT-CALIFICACIONES OCCURS 6 TIMES.
                05  ALUSORT-CAL    PIC 999V99.
            03  ALUSORT-PROM   PIC 999V99.
+           03  ALUSORT-ESTATUS PIC X(09).
+           03  FILLER          PIC XX.
+
+       FD  ALUHON.
+       01  ALUHON-REG.
+           03  ALUHON-NOM     PIC X(30).
+           03  ALUHON-MAT     PIC 9(08).
+           03  ALUHON-GPO     PIC X(03).
+           03  ALUHON-CAMPUS-TURNO PIC X(03).
+           03  ALUHON-NUM-CAL PIC 9.
+           03  ALUHON-CALIFICACIONES  OCCURS 6 TIMES.
+               05  ALUHON-CAL     PIC 999V99.
+           03  ALUHON-PROM    PIC 999V99.
+           03  ALUHON-ESTATUS PIC X(09).
+           03  FILLER          PIC XX.
+
+       SD  HONORSORT.
+       01  HONORSORT-REG.
+           03  HONORSORT-NOM  PIC X(30).
+           03  HONORSORT-MAT  PIC 9(08).
+           03  HONORSORT-GPO  PIC X(03).
+           03  HONORSORT-CAMPUS-TURNO PIC X(03).
+           03  HONORSORT-NUM-CAL PIC 9.
+           03  HONORSORT-CALIFICACIONES OCCURS 6 TIMES.
+               05  HONORSORT-CAL  PIC 999V99.
+           03  HONORSORT-PROM PIC 999V99.
+           03  HONORSORT-ESTATUS PIC X(09).
            03  FILLER          PIC XX.
 
        FD  REPORTE.
        01  REPORTE-REG         PIC X(132).
 
        WORKING-STORAGE SECTION.
+       01  FECHA.
+           03  FECHA-AA            PIC 99.
+           03  FECHA-MM            PIC 99.
+           03  FECHA-DD            PIC 99.
+       01  MESES.
+           03  FILLER              PIC X(36) VALUE
+           "ENEFEBMARABRMAYJUNJILAGOSEPOCTNOVDIC".
+       01  MESES-R REDEFINES MESES.
+           03  MESES-OC OCCURS 12 TIMES.
+               05  MES                 PIC X(03).
        01  TITULOS.
+           03  ALUREP-T1.
+               05  FILLER          PIC X(07) VALUE "FECHA: ".
+               05  ALUREP-T1-DD    PIC 99.
+               05  FILLER          PIC X(01) VALUE "/".
+               05  ALUREP-T1-MM    PIC X(03).
+               05  FILLER          PIC X(03) VALUE "/20".
+               05  ALUREP-T1-AA    PIC 99.
+               05  FILLER          PIC X(25) VALUE SPACES.
+               05  FILLER          PIC X(14) VALUE "CALIFICACIONES".
+               05  FILLER          PIC X(20) VALUE SPACES.
+               05  FILLER          PIC X(05) VALUE "PAG: ".
+               05  ALUREP-T1-PAG   PIC X(02).
+           03  ALUREP-T2.
+               05  FILLER          PIC X(11) VALUE "ALUREP V1.0".
+               05  FILLER          PIC X(25) VALUE SPACES.
+               05  FILLER          PIC X(24) VALUE
+                   "PROMEDIOS POR GRUPO".
+           03  ALUREP-T3.
+               05  FILLER          PIC X(9)  VALUE "MATRICULA".
+               05  FILLER          PIC X(05) VALUE SPACES.
+               05  FILLER          PIC X(6)  VALUE "NOMBRE".
+               05  FILLER          PIC X(26) VALUE SPACES.
+               05  FILLER          PIC X(5)  VALUE "GRUPO".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(6)  VALUE "CAMPUS".
+               05  FILLER          PIC X(02) VALUE SPACES.
+               05  FILLER          PIC X(4)  VALUE "CAL1".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(4)  VALUE "CAL2".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(4)  VALUE "CAL3".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(4)  VALUE "CAL4".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(4)  VALUE "CAL5".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(4)  VALUE "CAL6".
+               05  FILLER          PIC X(03) VALUE SPACES.
+               05  FILLER          PIC X(8)  VALUE "PROMEDIO".
            03  DETALLE.
                05  DET-MATRICULA   PIC 9(08).
                05  FILLER          PIC X(04)   VALUE SPACES.
@@ -60,6 +153,8 @@
                05  FILLER          PIC X(03) VALUE SPACES.
                05  DET-GRUPO       PIC X(05).
                05  FILLER          PIC X(03) VALUE SPACES.
+               05  DET-CAMPUS      PIC X(06).
+               05  FILLER          PIC X(02) VALUE SPACES.
                05  DET-CAL1        PIC 9(03)V99.
                05  FILLER          PIC X(04) VALUE SPACES.
                05  DET-CAL2        PIC 9(03)V99.
@@ -74,25 +169,218 @@
                05  FILLER          PIC X(04) VALUE SPACES.
                05  DET-PROM        PIC 9(03)V99.
                05  FILLER          PIC X(03) VALUE SPACES.
+           03  ALUREP-GPO-SUBT.
+               05  FILLER          PIC X(9)  VALUE "ALU GPO: ".
+               05  ALUREP-CONT-SUBT PIC 99.
+               05  FILLER          PIC X(3) VALUE SPACES.
+               05  FILLER          PIC X(12) VALUE "PROM GRUPO: ".
+               05  ALUREP-PROM-SUBT PIC Z(03).99.
+           03  ALUREP-CAMPUS-SUBT.
+               05  FILLER          PIC X(12) VALUE "ALU CAMPUS: ".
+               05  ALUREP-CONT-CAMPUS PIC 999.
+               05  FILLER          PIC X(3) VALUE SPACES.
+               05  FILLER          PIC X(13) VALUE "PROM CAMPUS: ".
+               05  ALUREP-PROM-CAMPUS PIC Z(03).99.
+           03  ALUREP-TOT.
+               05  FILLER          PIC X(9)  VALUE "ALU TOT: ".
+               05  ALUREP-CONT-TOT PIC 99.
+               05  FILLER          PIC X(3) VALUE SPACES.
+               05  FILLER          PIC X(12) VALUE "PROM TOTAL: ".
+               05  ALUREP-PROM-TOT PIC Z(03).99.
+           03  ALUREP-T2-HONOR.
+               05  FILLER          PIC X(11) VALUE "ALUREP V1.0".
+               05  FILLER          PIC X(25) VALUE SPACES.
+               05  FILLER          PIC X(15) VALUE "CUADRO DE HONOR".
 
        77  ALUORD-EOF         PIC 9 VALUE ZERO.
+       77  ALUHON-EOF         PIC 9 VALUE ZERO.
+       77  LINEA-CONT         PIC 99.
+       77  MAXIMO-LINEAS      PIC 99 VALUE 9.
+       77  PAG-CONT           PIC 99.
+       77  GPO-ANTERIOR       PIC X(03).
+       77  CAMPUS-ANTERIOR    PIC X(03).
+       77  ALU-CONT           PIC 9(03).
+       77  PROM-GPO           PIC 9(05)V99.
+       77  ALU-CONT-CAMPUS    PIC 9(04).
+       77  PROM-CAMPUS        PIC 9(06)V99.
+       77  ALU-CONT-TOT       PIC 9(03).
+       77  PROM-TOT           PIC 9(05)V99.
+       77  MODO-REPORTE       PIC 9.
+       77  TOP-N              PIC 99 VALUE 5.
+       77  RANGO-GPO          PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           SORT ALUSORT ON ASCENDING KEY ALUSORT-GPO
+           OPEN INPUT PARAMETROS.
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-MAXIMO-LINEAS TO MAXIMO-LINEAS
+                   MOVE PARM-TOP-N         TO TOP-N
+           END-READ.
+           CLOSE PARAMETROS.
+           DISPLAY "MODO DE REPORTE: ".
+           DISPLAY "1. PROMEDIOS POR GRUPO".
+           DISPLAY "2. CUADRO DE HONOR (TOP " TOP-N " POR GRUPO)".
+           ACCEPT MODO-REPORTE.
+           PERFORM LEE-FECHA.
+           IF MODO-REPORTE = 2
+               PERFORM PROCESO-HONOR
+           ELSE
+               PERFORM PROCESO-GRUPO.
+           STOP RUN.
+
+       PROCESO-GRUPO.
+           SORT ALUSORT ON ASCENDING KEY ALUSORT-CAMPUS-TURNO
+                                           ALUSORT-GPO
                                            ALUSORT-MAT
                USING   ALUPRO
                GIVING  ALUORD.
+           OPEN OUTPUT REPORTE.
            OPEN INPUT ALUORD.
            PERFORM LEER-ALUORD.
-           IF ALUORD-EOF > 0
-               DISPLAY "1".
+           MOVE ALUORD-GPO         TO GPO-ANTERIOR.
+           MOVE ALUORD-CAMPUS-TURNO TO CAMPUS-ANTERIOR.
+           ADD 1 TO MAXIMO-LINEAS GIVING LINEA-CONT.
+           PERFORM GENERA-DETALLE UNTIL ALUORD-EOF = 1.
+           PERFORM CORTE-GPOS.
+           PERFORM CORTE-CAMPUS.
+           PERFORM CORTE-TOTAL.
            CLOSE ALUORD.
-           STOP RUN.
+           CLOSE REPORTE.
 
        LEER-ALUORD.
            READ ALUORD AT END MOVE 1 TO ALUORD-EOF.
 
+       LEE-FECHA.
+           ACCEPT FECHA FROM DATE.
+           MOVE FECHA-DD       TO ALUREP-T1-DD.
+           MOVE MES(FECHA-MM)  TO ALUREP-T1-MM.
+           MOVE FECHA-AA       TO ALUREP-T1-AA.
+
        GENERA-DETALLE.
+           IF CAMPUS-ANTERIOR NOT = ALUORD-CAMPUS-TURNO
+               PERFORM CORTE-GPOS
+               PERFORM CORTE-CAMPUS
+           ELSE
+               IF GPO-ANTERIOR NOT = ALUORD-GPO
+                   PERFORM CORTE-GPOS.
+           IF LINEA-CONT >= MAXIMO-LINEAS
+               PERFORM GENERAR-TITULOS.
+           MOVE ALUORD-MAT        TO DET-MATRICULA.
+           MOVE ALUORD-NOM        TO DET-NOMBRE.
+           MOVE ALUORD-GPO        TO DET-GRUPO.
+           MOVE ALUORD-CAMPUS-TURNO TO DET-CAMPUS.
+           MOVE ALUORD-CAL(1)     TO DET-CAL1.
+           MOVE ALUORD-CAL(2)     TO DET-CAL2.
+           MOVE ALUORD-CAL(3)     TO DET-CAL3.
+           MOVE ALUORD-CAL(4)     TO DET-CAL4.
+           MOVE ALUORD-CAL(5)     TO DET-CAL5.
+           MOVE ALUORD-CAL(6)     TO DET-CAL6.
+           MOVE ALUORD-PROM       TO DET-PROM.
+           WRITE REPORTE-REG      FROM DETALLE BEFORE 1 LINE.
+           ADD 1 TO ALU-CONT.
+           ADD 1 TO LINEA-CONT.
+           ADD ALUORD-PROM        TO PROM-GPO.
+           PERFORM LEER-ALUORD.
+
+       CORTE-GPOS.
+           IF ALU-CONT > 0
+               COMPUTE ALUREP-PROM-SUBT = PROM-GPO / ALU-CONT
+               MOVE ALU-CONT       TO ALUREP-CONT-SUBT
+               WRITE REPORTE-REG   FROM SPACES BEFORE 1 LINE
+               WRITE REPORTE-REG   FROM ALUREP-GPO-SUBT BEFORE 2 LINES
+               ADD 1               TO MAXIMO-LINEAS GIVING LINEA-CONT
+               ADD ALU-CONT        TO ALU-CONT-CAMPUS
+               ADD PROM-GPO        TO PROM-CAMPUS.
+           MOVE 0 TO ALU-CONT, PROM-GPO.
+           MOVE ALUORD-GPO         TO GPO-ANTERIOR.
+
+       CORTE-CAMPUS.
+           IF ALU-CONT-CAMPUS > 0
+               COMPUTE ALUREP-PROM-CAMPUS =
+                   PROM-CAMPUS / ALU-CONT-CAMPUS
+               MOVE ALU-CONT-CAMPUS TO ALUREP-CONT-CAMPUS
+               WRITE REPORTE-REG    FROM ALUREP-CAMPUS-SUBT
+                   BEFORE 2 LINES
+               ADD 1                TO MAXIMO-LINEAS
+                   GIVING LINEA-CONT
+               ADD ALU-CONT-CAMPUS  TO ALU-CONT-TOT
+               ADD PROM-CAMPUS      TO PROM-TOT.
+           MOVE 0 TO ALU-CONT-CAMPUS, PROM-CAMPUS.
+           MOVE ALUORD-CAMPUS-TURNO TO CAMPUS-ANTERIOR.
+
+       CORTE-TOTAL.
+           MOVE ALU-CONT-TOT       TO ALUREP-CONT-TOT.
+           IF ALU-CONT-TOT > 0
+               COMPUTE ALUREP-PROM-TOT = PROM-TOT / ALU-CONT-TOT.
+           WRITE REPORTE-REG       FROM ALUREP-TOT BEFORE 1 LINE.
+
+       GENERAR-TITULOS.
+           ADD 1                   TO PAG-CONT.
+           MOVE PAG-CONT           TO ALUREP-T1-PAG.
+           WRITE REPORTE-REG       FROM ALUREP-T1 BEFORE PAGE.
+           WRITE REPORTE-REG       FROM ALUREP-T2 BEFORE 3 LINES.
+           WRITE REPORTE-REG       FROM ALUREP-T3 BEFORE 1 LINES.
+           MOVE 5                  TO LINEA-CONT.
+
+      *******************************************************************
+      *                    CUADRO DE HONOR (TOP-N POR GRUPO)
+      *******************************************************************
+       PROCESO-HONOR.
+           SORT HONORSORT ON ASCENDING  KEY HONORSORT-CAMPUS-TURNO
+                             ASCENDING  KEY HONORSORT-GPO
+                             DESCENDING KEY HONORSORT-PROM
+               USING   ALUPRO
+               GIVING  ALUHON.
+           OPEN OUTPUT REPORTE.
+           OPEN INPUT ALUHON.
+           PERFORM LEER-ALUHON.
+           MOVE ALUHON-GPO         TO GPO-ANTERIOR.
+           MOVE ALUHON-CAMPUS-TURNO TO CAMPUS-ANTERIOR.
+           MOVE 0 TO RANGO-GPO.
+           ADD 1 TO MAXIMO-LINEAS GIVING LINEA-CONT.
+           PERFORM GENERA-HONOR UNTIL ALUHON-EOF = 1.
+           CLOSE ALUHON.
+           CLOSE REPORTE.
+
+       LEER-ALUHON.
+           READ ALUHON AT END MOVE 1 TO ALUHON-EOF.
+
+       GENERA-HONOR.
+           IF GPO-ANTERIOR NOT = ALUHON-GPO OR
+              CAMPUS-ANTERIOR NOT = ALUHON-CAMPUS-TURNO
+               MOVE 0 TO RANGO-GPO
+               MOVE ALUHON-GPO         TO GPO-ANTERIOR
+               MOVE ALUHON-CAMPUS-TURNO TO CAMPUS-ANTERIOR.
+           ADD 1 TO RANGO-GPO.
+           IF RANGO-GPO <= TOP-N
+               IF LINEA-CONT >= MAXIMO-LINEAS
+                   PERFORM GENERAR-TITULOS-HONOR
+               END-IF
+               MOVE ALUHON-MAT        TO DET-MATRICULA
+               MOVE ALUHON-NOM        TO DET-NOMBRE
+               MOVE ALUHON-GPO        TO DET-GRUPO
+               MOVE ALUHON-CAMPUS-TURNO TO DET-CAMPUS
+               MOVE ALUHON-CAL(1)     TO DET-CAL1
+               MOVE ALUHON-CAL(2)     TO DET-CAL2
+               MOVE ALUHON-CAL(3)     TO DET-CAL3
+               MOVE ALUHON-CAL(4)     TO DET-CAL4
+               MOVE ALUHON-CAL(5)     TO DET-CAL5
+               MOVE ALUHON-CAL(6)     TO DET-CAL6
+               MOVE ALUHON-PROM       TO DET-PROM
+               WRITE REPORTE-REG      FROM DETALLE BEFORE 1 LINE
+               ADD 1 TO LINEA-CONT
+           END-IF.
+           PERFORM LEER-ALUHON.
+
+       GENERAR-TITULOS-HONOR.
+           ADD 1                   TO PAG-CONT.
+           MOVE PAG-CONT           TO ALUREP-T1-PAG.
+           WRITE REPORTE-REG       FROM ALUREP-T1 BEFORE PAGE.
+           WRITE REPORTE-REG       FROM ALUREP-T2-HONOR BEFORE 3 LINES.
+           WRITE REPORTE-REG       FROM ALUREP-T3 BEFORE 1 LINES.
+           MOVE 5                  TO LINEA-CONT.
 
        END PROGRAM 5ALUREP.

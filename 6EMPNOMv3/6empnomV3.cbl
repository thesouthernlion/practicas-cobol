@@ -17,23 +17,103 @@
            SELECT EMPINX               ASSIGN TO DISK
            ORGANIZATION IS INDEXED ACCESS MODE IS DYNAMIC
            RECORD KEY IS EMPINX-NOMINA.
+           SELECT DEPARTAMENTOS        ASSIGN TO DISK
+           ORGANIZATION IS INDEXED ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DPTO-CLAVE.
+           SELECT OPTIONAL CONCEPTOS   ASSIGN TO DISK.
+           SELECT SUSPENSO             ASSIGN TO DISK.
+           SELECT RECIBO               ASSIGN TO DISK.
+           SELECT BANCO                ASSIGN TO DISK.
+           SELECT OPTIONAL CHECKPOINT  ASSIGN TO DISK.
+           SELECT RECHAZOS             ASSIGN TO DISK.
+           SELECT EMPINXHIST           ASSIGN TO DISK.
+           SELECT OPTIONAL PARAMETROS  ASSIGN TO "PARMEMPNOM".
 
        DATA DIVISION.
        FILE SECTION.
+      *****PARAMETROS DE CORRIDA OPCIONALES; SI EL ARCHIVO NO EXISTE SE
+      *****PREGUNTA EL MODO Y EL PERIODO EN PANTALLA COMO SIEMPRE, IGUAL
+      *****QUE EL ARCHIVO DE PARAMETROS DE 5EMPREP/5ALUREP
+       FD  PARAMETROS.
+       01  PARAMETROS-REG.
+           03  PARM-MODO-EJECUCION     PIC 9.
+           03  PARM-PERIODO            PIC 9(06).
+
+       FD  SUSPENSO.
+       01  SUSPENSO-REG                        PIC X(80).
+       FD  RECIBO.
+       01  RECIBO-REG                          PIC X(80).
+       FD  BANCO.
+       01  BANCO-REG.
+           03  BANCO-NOMINA                    PIC 9(06).
+           03  BANCO-CLABE                     PIC X(18).
+           03  BANCO-SUELDO                    PIC S9(08)V99.
+       FD  RECHAZOS.
+       01  RECHAZOS-REG                       PIC X(80).
+       FD  CHECKPOINT.
+       01  CHECKPOINT-REG.
+           03  CKPT-DPTO                       PIC X(04).
+           03  CKPT-NOMINA                     PIC 9(06).
+           03  CKPT-TOTAL-PERCEPCION           PIC 9(08).
+           03  CKPT-TOTAL-DEDUCCION            PIC 9(08).
+           03  CKPT-TOTAL-SUELDO               PIC 9(08).
+           03  CKPT-EMPLEADOS                  PIC 9(03).
+           03  CKPT-PAGINAS                    PIC 9(03).
+       FD  CONCEPTOS.
+       01  CONCEPTOS-REG.
+           03  CONC-CLAVE                      PIC XX.
+           03  CONC-LABEL                       PIC X(13).
+           03  CONC-BUCKET                      PIC X(01).
        FD  PERCEPCION-DEDUCCION.
        01  PERCEPCION-DEDUCCION-REG.
            03  PERCEPCION-DEDUCCION-NOMINA     PIC 9(06).
            03  PERCEPCION-DEDUCCION-CLAVE      PIC XX.
            03  PERCEPCION-DEDUCCION-IMPORTE    PIC 9(08).
            03  FILLER                          PIC X(02).
+           03  PERCEPCION-DEDUCCION-PERIODO    PIC 9(06).
+           03  PERCEPCION-DEDUCCION-FEC-INICIO PIC 9(08).
+           03  PERCEPCION-DEDUCCION-FEC-FIN    PIC 9(08).
        FD  EMPINX.
        01  EMPINX-REG.
            03  EMPINX-NOMINA                   PIC 9(06).
            03  EMPINX-NOMBRE                   PIC X(20).
            03  EMPINX-DPTO                     PIC X(03).
            03  EMPINX-SUELDO                   PIC S9(05)V99.
+           03  EMPINX-RFC                      PIC X(13).
+           03  EMPINX-FEC-INGRESO              PIC 9(08).
+           03  EMPINX-SUELDO-YTD               PIC 9(08)V99.
+           03  EMPINX-PERCEP-YTD               PIC 9(08).
+           03  EMPINX-DEDUC-YTD                PIC 9(08).
+           03  EMPINX-CLABE                    PIC X(18).
+           03  EMPINX-HORAS-EXTRAS             PIC 9(03).
+           03  EMPINX-TARIFA-EXTRA             PIC 9(03)V99.
+           03  EMPINX-FALTAS-YTD               PIC 9(03).
+       FD  DEPARTAMENTOS.
+       01  DEPARTAMENTOS-REG.
+           03  DPTO-CLAVE                      PIC X(03).
+           03  DPTO-DESCRIPCION                 PIC X(20).
+           03  DPTO-PRESUPUESTO                PIC 9(08).
+
+      *****HISTORIAL COMPARTIDO DE CAMBIOS AL MAESTRO EMPINX; MISMO
+      *****LAYOUT QUE EN EMPCAP/4EMPABC
+       FD  EMPINXHIST.
+       01  EMPINXHIST-REG.
+           03  HIST-FECHA                      PIC 9(06).
+           03  FILLER                          PIC X(01).
+           03  HIST-HORA                       PIC 9(06).
+           03  FILLER                          PIC X(01).
+           03  HIST-PROGRAMA                   PIC X(08).
+           03  FILLER                          PIC X(01).
+           03  HIST-NOMINA                     PIC 9(06).
+           03  FILLER                          PIC X(01).
+           03  HIST-CAMPO                      PIC X(15).
+           03  FILLER                          PIC X(01).
+           03  HIST-VALOR-ANTES                PIC X(15).
+           03  FILLER                          PIC X(01).
+           03  HIST-VALOR-DESPUES              PIC X(15).
        SD  EMPSORT.
        01  EMPSORT-REG.
+           03  EMPSORT-PERIODO                 PIC 9(06).
            03  EMPSORT-NOMINA                  PIC 9(06).
            03  EMPSORT-DPTO                    PIC X(04).
            03  EMPSORT-NOMBRE                  PIC X(20).
@@ -42,7 +122,7 @@
 
 
        FD  REPORTE.
-       01  REPORTE-REG                         PIC X(132).
+       01  REPORTE-REG                         PIC X(150).
 
        WORKING-STORAGE SECTION.
        01  FECHA.
@@ -123,6 +203,11 @@
                05  FILLER                      PIC X(08) VALUE
                    "SUELDO: ".
                05  DET-SUBTOT-NOMINA-SUELDO    PIC $(08).99-.
+               05  FILLER                      PIC X(05) VALUE
+                   " ANT:".
+               05  DET-SUBTOT-NOMINA-SUELDO-ANT PIC $(08).99-.
+               05  FILLER                      PIC X(02) VALUE SPACES.
+               05  DET-SUBTOT-ALERTA           PIC X(10).
            03  DET-SUBOTOTAL-DPTO.
                05  FILLER                      PIC X(13) VALUE
                    "SUBTOTAL DPTO".
@@ -141,6 +226,16 @@
                05  FILLER                      PIC X(08) VALUE
                    "SUELDO: ".
                05  DET-SUBTOT-DPTO-SUELDO      PIC $$$,$$9.99.
+               05  FILLER                      PIC X(02) VALUE SPACES.
+               05  FILLER                      PIC X(13) VALUE
+                   "PRESUPUESTO: ".
+               05  DET-SUBTOT-DPTO-PRESUPUESTO PIC $$$,$$9.99.
+               05  FILLER                      PIC X(02) VALUE SPACES.
+               05  FILLER                      PIC X(09) VALUE
+                   "VARIAN: ".
+               05  DET-SUBTOT-DPTO-VARIANZA    PIC $(08).99-.
+               05  FILLER                      PIC X(02) VALUE SPACES.
+               05  DET-SUBTOT-DPTO-ALERTA      PIC X(14).
            03  DET-TOTAL-EMPRESA.
                05  FILLER                      PIC X(16) VALUE
                    "SUBTOTAL EMPRESA".
@@ -159,7 +254,56 @@
                05  FILLER                      PIC X(08) VALUE
                    "SUELDO: ".
                05  DET-TOTAL-EMPRESA-SUELDO    PIC $$$,$$9.99.
-
+           03  DET-RECONCILIACION.
+               05  FILLER                      PIC X(20) VALUE
+                   "RECONCILIACION: ".
+               05  FILLER                      PIC X(12) VALUE
+                   "INDEP: ".
+               05  DET-RECON-INDEPENDIENTE     PIC $$$,$$9.99.
+               05  FILLER                      PIC X(02) VALUE SPACES.
+               05  FILLER                      PIC X(08) VALUE
+                   "DIFF: ".
+               05  DET-RECON-DIFERENCIA        PIC $(08).99-.
+               05  FILLER                      PIC X(02) VALUE SPACES.
+               05  DET-RECON-ESTADO            PIC X(16).
+
+      *****RECIBO DE NOMINA INDIVIDUAL, UNA PAGINA POR EMPSORT-NOMINA,
+      *****GENERADO EN PARALELO AL REPORTE (VER 306/307/308)
+       01  TITULO-RECIBO-1.
+           05  FILLER                      PIC X(25) VALUE SPACES.
+           05  FILLER                      PIC X(16) VALUE
+               "RECIBO DE NOMINA".
+       01  TITULO-RECIBO-2.
+           05  FILLER                      PIC X(08) VALUE
+               "NOMINA: ".
+           05  TREC-NOMINA                 PIC X(06).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(08) VALUE
+               "NOMBRE: ".
+           05  TREC-NOMBRE                 PIC X(20).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(14) VALUE
+               "DEPARTAMENTO: ".
+           05  TREC-DPTO                   PIC X(20).
+       01  TITULO-RECIBO-3.
+           05  FILLER                      PIC X(13) VALUE
+               "CONCEPTO".
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(13) VALUE
+               "PERCEPCIONES".
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(11) VALUE
+               "DEDUCCIONES".
+       01  DETALLE-RECIBO.
+           05  DETREC-CLAVE                PIC X(13).
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  DETREC-PERCEPCION           PIC $$$,$$9.99.
+           05  FILLER                      PIC X(08) VALUE SPACES.
+           05  DETREC-DEDUCCION            PIC $$$,$$9.99.
+       01  DETALLE-RECIBO-TOTAL.
+           05  FILLER                      PIC X(13) VALUE
+               "SUELDO NETO: ".
+           05  DETREC-NETO                 PIC $(08).99-.
 
        01  NOMINA-CLEANER.
            03 FILLER                       PIC X(06) VALUE
@@ -202,16 +346,256 @@
        77  SUBTOTAL-DEDUCCION-DPTO         PIC 9(08).
        77  SUBTOTAL-SUELDO-DPTO            PIC 9(08).
 
+       77  PRESUPUESTO-DPTO-ACTUAL         PIC 9(08).
+       77  VARIANZA-DPTO                   PIC S9(08).
+
+       77  SUELDO-PERIODO-ANTERIOR         PIC S9(08)V99.
+       77  SUELDO-VARIACION                PIC S9(08)V99.
+       77  SUELDO-VARIACION-ABS            PIC 9(08)V99.
+       77  UMBRAL-VARIACION-SUELDO         PIC 9(08)V99 VALUE 500.
+
        77  TOTAL-PERCEPCION-EMPRESA        PIC 9(08).
        77  TOTAL-DEDUCCION-EMPRESA         PIC 9(08).
        77  TOTAL-SUELDO-EMPRESA            PIC 9(08).
 
+       77  TOTAL-INDEPENDIENTE-TRANS       PIC 9(08).
+       77  DIFERENCIA-RECONCILIACION       PIC S9(08).
+       77  BANDERA-RECONCILIACION-OK       PIC 9.
+
+       77  EXISTE-CHECKPOINT               PIC 9 VALUE 0.
+       77  BANDERA-SALTAR-CHECKPOINT       PIC 9 VALUE 0.
+
+       77  WKS-HIST-CAMPO                  PIC X(15).
+       77  WKS-HIST-ANTES                  PIC X(15).
+       77  WKS-HIST-DESPUES                PIC X(15).
+       77  WKS-HIST-EDITADO                PIC -(07)9.99.
+       01  FECHA-HIST.
+           03  FECHA-HIST-AA                   PIC 99.
+           03  FECHA-HIST-MM                   PIC 99.
+           03  FECHA-HIST-DD                   PIC 99.
+       01  HORA-HIST.
+           03  HORA-HIST-HH                    PIC 99.
+           03  HORA-HIST-MN                    PIC 99.
+           03  HORA-HIST-SS                    PIC 99.
+           03  HORA-HIST-CC                    PIC 99.
+
+      *****TABLA DE CONCEPTOS: CLAVE->ETIQUETA Y BOLSA (P=PERCEPCION,
+      *****D=DEDUCCION), CARGADA DESDE CONCEPTOS SI EXISTE, SI NO SE
+      *****CARGAN LOS VALORES POR DEFECTO (VER 285-CARGAR-CONCEPTOS)
+       01  TABLA-CONCEPTOS.
+           03  TABLA-CONCEPTO OCCURS 20 TIMES INDEXED BY IDX-CONCEPTO.
+               05  TC-CLAVE                    PIC XX.
+               05  TC-LABEL                    PIC X(13).
+               05  TC-BUCKET                   PIC X(01).
+       77  CONT-CONCEPTOS                  PIC 99 VALUE ZERO.
+       77  CONCEPTOS-EOF                   PIC 9.
+       77  CONCEPTO-ENCONTRADO             PIC 9.
+
+      *****CALCULO DE AGUINALDO (CLAVE 16), PRORRATEADO POR DIAS
+      *****TRABAJADOS EN EL ANIO A PARTIR DE EMPINX-FEC-INGRESO
+       77  AGUINALDO-DIAS-BASE             PIC 99 VALUE 15.
+       77  ANIO-ACTUAL                     PIC 9(04).
+       77  ANIO-INGRESO                    PIC 9(04).
+       77  MES-INGRESO                     PIC 99.
+       77  DIA-INGRESO                     PIC 99.
+       77  DIAS-TRABAJADOS-ANIO            PIC 9(03).
+       77  SUELDO-DIARIO                   PIC 9(05)V9999.
+       77  IMPORTE-AGUINALDO               PIC 9(08).
+
+      *****CALCULO DE PRIMA VACACIONAL (CLAVE 17): 25% DEL PAGO DE
+      *****LOS DIAS DE VACACIONES QUE CORRESPONDEN SEGUN ANTIGUEDAD
+      *****(TABLA DEL ARTICULO 76 DE LA LFT), IGUAL PATRON QUE
+      *****TABLA-ISR DE 3EMPSDO
+       01  TABLA-VACACIONES.
+           03  TABLA-VAC-OC OCCURS 8 TIMES.
+               05  VAC-ANIOS-MINIMOS   PIC 9(02).
+               05  VAC-DIAS            PIC 9(02).
+       77  I-VAC                           PIC 9.
+       77  ANIOS-ANTIGUEDAD                PIC 9(02).
+       77  DIAS-VACACIONES                 PIC 9(02).
+       77  PRIMA-VACACIONAL-PORCENT        PIC 9V99 VALUE 0.25.
+       77  IMPORTE-PRIMA-VACACIONAL        PIC 9(08).
+
+      *****REPARTO DE PTU: RECORRE EMPINX DOS VECES (ACUMULA TOTALES
+      *****DE DIAS/SUELDO, LUEGO CALCULA Y REPORTA EL REPARTO POR
+      *****EMPLEADO); NO USA EMPSORT/PERCEPCION-DEDUCCION PORQUE ES
+      *****UN REPARTO ANUAL INDEPENDIENTE DE LA NOMINA PERIODICA
+       01  TITULO-PTU-1.
+           05  FILLER                      PIC X(07) VALUE
+               "FECHA: ".
+           05  TP1-DD                      PIC 99.
+           05  FILLER                      PIC X(01) VALUE "/".
+           05  TP1-MM                      PIC X(03).
+           05  FILLER                      PIC X(03) VALUE "/20".
+           05  TP1-AA                      PIC 99.
+           05  FILLER                      PIC X(25) VALUE SPACES.
+           05  FILLER                      PIC X(14) VALUE
+               "REPARTO DE PTU".
+           05  FILLER                      PIC X(20) VALUE SPACES.
+           05  FILLER                      PIC X(05) VALUE "PAG: ".
+           05  TP1-PAG                     PIC X(03).
+       01  TITULO-PTU-2.
+           05  FILLER                      PIC X(11) VALUE
+               "EMPNOM V1.0".
+           05  FILLER                      PIC X(25) VALUE SPACES.
+           05  FILLER                      PIC X(27) VALUE
+               "REPARTO ANUAL DE UTILIDADES".
+       01  TITULO-PTU-3.
+           05  FILLER                      PIC X(6)  VALUE "NOMINA".
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  FILLER                      PIC X(6)  VALUE "NOMBRE".
+           05  FILLER                      PIC X(16) VALUE SPACES.
+           05  FILLER                      PIC X(15) VALUE
+               "DIAS TRABAJADOS".
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  FILLER                      PIC X(07) VALUE
+               "SUELDO".
+           05  FILLER                      PIC X(09) VALUE SPACES.
+           05  FILLER                      PIC X(03) VALUE
+               "PTU".
+       01  DETALLE-PTU.
+           05  DETPTU-NOMINA               PIC X(06).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  DETPTU-NOMBRE               PIC X(20).
+           05  FILLER                      PIC X(06) VALUE SPACES.
+           05  DETPTU-DIAS                 PIC ZZ9.
+           05  FILLER                      PIC X(15) VALUE SPACES.
+           05  DETPTU-SUELDO               PIC $$$,$$9.99.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  DETPTU-IMPORTE              PIC $$$,$$9.99.
+       01  DETALLE-PTU-TOTAL.
+           05  FILLER                      PIC X(21) VALUE
+               "TOTAL PTU REPARTIDO: ".
+           05  DETPTU-TOTAL                PIC $$$,$$9.99.
+
+       77  MODO-EJECUCION                  PIC 9 VALUE 1.
+       77  PERIODO-SELECCIONADO            PIC 9(06).
+       77  PTU-POOL-TOTAL                  PIC 9(08).
+       77  PTU-TOTAL-DIAS                  PIC 9(07).
+       77  PTU-TOTAL-SUELDO                PIC 9(09).
+       77  PTU-DIAS-EMPLEADO                PIC 9(03).
+       77  PTU-PARTE-DIAS                  PIC 9(08)V99.
+       77  PTU-PARTE-SUELDO                PIC 9(08)V99.
+       77  PTU-IMPORTE-EMPLEADO            PIC 9(08)V99.
+       77  PTU-TOTAL-REPARTIDO             PIC 9(09)V99.
+       77  PTU-EOF-EMPINX                  PIC 9.
+       77  CONTADOR-PAGINAS-PTU            PIC 9(03).
+       77  CONT-LINEAS-PTU                 PIC 99.
+
+      *****FINIQUITO/LIQUIDACION: REPORTE DE UN SOLO EMPLEADO DADO SU
+      *****NOMINA Y FECHA DE BAJA (AAAAMMDD), COMBINANDO AGUINALDO Y
+      *****PRIMA VACACIONAL PRORRATEADOS MAS EL SALARIO PENDIENTE
+       01  TITULO-FIN-1.
+           05  FILLER                      PIC X(11) VALUE
+               "EMPNOM V1.0".
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(24) VALUE
+               "FINIQUITO / LIQUIDACION".
+       01  TITULO-FIN-2.
+           05  FILLER                      PIC X(08) VALUE
+               "NOMINA: ".
+           05  TFIN-NOMINA                 PIC X(06).
+           05  FILLER                      PIC X(04) VALUE SPACES.
+           05  FILLER                      PIC X(08) VALUE
+               "NOMBRE: ".
+           05  TFIN-NOMBRE                 PIC X(20).
+       01  TITULO-FIN-3.
+           05  FILLER                      PIC X(15) VALUE
+               "FECHA DE BAJA: ".
+           05  TFIN-DD                     PIC 99.
+           05  FILLER                      PIC X(01) VALUE "/".
+           05  TFIN-MM                     PIC 99.
+           05  FILLER                      PIC X(01) VALUE "/".
+           05  TFIN-AA                     PIC 9(04).
+       01  DETALLE-FIN.
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  DETFIN-LABEL                PIC X(30).
+           05  DETFIN-IMPORTE              PIC $$$,$$9.99.
+
+       77  FIN-NOMINA                      PIC 9(06).
+       77  FIN-FECHA-BAJA                  PIC 9(08).
+       77  ANIO-BAJA                       PIC 9(04).
+       77  MES-BAJA                        PIC 99.
+       77  DIA-BAJA                        PIC 99.
+       77  FIN-DIAS-TRABAJADOS-ANIO        PIC 9(03).
+       77  FIN-ANIOS-ANTIGUEDAD            PIC 9(02).
+       77  FIN-DIAS-VACACIONES             PIC 9(02).
+       77  FIN-IMPORTE-AGUINALDO           PIC 9(08).
+       77  FIN-IMPORTE-PRIMA-VAC           PIC 9(08).
+       77  FIN-DIAS-TRABAJADOS-MES         PIC 99.
+       77  FIN-IMPORTE-SALARIO-PENDIENTE   PIC 9(08).
+       77  FIN-IMPORTE-TOTAL               PIC 9(08).
+
+      *****SUSPENSO: TRANSACCIONES DE PERCEPCION-DEDUCCION CUYA NOMINA
+      *****NO EXISTE EN EMPINX (O ES CERO) SE DESVIAN AQUI EN VEZ DE
+      *****INTERCALARSE EN EL REPORTE NORMAL CON UN DPTO "ZERO" FALSO
+       01  SUSP-DETALLE.
+           05  FILLER                      PIC X(08) VALUE
+               "NOMINA: ".
+           05  SUSP-NOMINA                 PIC X(06).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(07) VALUE
+               "CLAVE: ".
+           05  SUSP-CLAVE                  PIC XX.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(09) VALUE
+               "IMPORTE: ".
+           05  SUSP-IMPORTE                PIC $$$,$$9.99.
+       01  SUSP-RESUMEN.
+           05  FILLER                      PIC X(31) VALUE
+               "TOTAL TRANSACCIONES HUERFANAS: ".
+           05  SUSP-CONT                   PIC ZZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(13) VALUE
+               "MONTO TOTAL: ".
+           05  SUSP-TOTAL                  PIC $$$,$$9.99.
+
+       77  BANDERA-EXCEPCION               PIC 9.
+       77  CONT-SUSPENSO                   PIC 9(04) VALUE 0.
+       77  TOTAL-SUSPENSO                  PIC 9(08) VALUE 0.
+
+      *****RECHAZOS: TRANSACCIONES DE PERCEPCION-DEDUCCION CON UNA
+      *****CLAVE QUE NO EXISTE EN TABLA-CONCEPTOS SE DESVIAN AQUI EN
+      *****VEZ DE SEGUIR AL SORT Y SALIR COMO "INVALIDO" EN EL REPORTE
+       01  RECH-DETALLE.
+           05  FILLER                      PIC X(08) VALUE
+               "NOMINA: ".
+           05  RECH-NOMINA                 PIC X(06).
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(07) VALUE
+               "CLAVE: ".
+           05  RECH-CLAVE                  PIC XX.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  FILLER                      PIC X(09) VALUE
+               "IMPORTE: ".
+           05  RECH-IMPORTE                PIC $$$,$$9.99.
+       01  RECH-RESUMEN.
+           05  FILLER                      PIC X(28) VALUE
+               "TOTAL CLAVES RECHAZADAS: ".
+           05  RECH-CONT                   PIC ZZZ9.
+
+       77  CLAVE-VALIDA                    PIC 9.
+       77  CONT-RECHAZOS                   PIC 9(04) VALUE 0.
+       77  BANDERA-MODO-PARM                PIC 9 VALUE 0.
+
 
 
        PROCEDURE DIVISION .
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
-           PERFORM 200-PROCESO.
+           IF BANDERA-MODO-PARM = 0
+               DISPLAY "1 = NOMINA NORMAL   2 = REPARTO DE PTU"
+               DISPLAY "3 = FINIQUITO DE UN EMPLEADO"
+               ACCEPT MODO-EJECUCION
+               DISPLAY "PERIODO A PROCESAR (AAAAPP)"
+               ACCEPT PERIODO-SELECCIONADO
+           END-IF.
+           IF MODO-EJECUCION = 2
+               PERFORM 400-PROCESO-PTU
+           ELSE IF MODO-EJECUCION = 3
+               PERFORM 410-PROCESO-FINIQUITO
+           ELSE
+               PERFORM 200-PROCESO.
 
        GENERAR-EMPSORT SECTION.
            PERFORM 230-LEER-PERCEPCION-DEDUCCION.
@@ -232,18 +616,48 @@
            PERFORM 294-IMPRIMIR-SUBTOTAL-EMPLEADO.
            PERFORM 295-IMPRIMIR-SUBTOTAL-DPTO.
            PERFORM 296-IMPRIMIR-TOTAL-EMPRESA.
+           PERFORM 231-RECONCILIAR-TOTALES.
+           PERFORM 299-IMPRIMIR-RESUMEN-SUSPENSO.
+           PERFORM 263-IMPRIMIR-RESUMEN-RECHAZOS.
+           PERFORM 239-BORRAR-CHECKPOINT.
            PERFORM 300-FIN.
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
 
        100-INICIO.
            DISPLAY "INICIO"
+           PERFORM 101-LEER-PARAMETROS.
            OPEN I-O EMPINX.
+           OPEN INPUT DEPARTAMENTOS.
            OPEN OUTPUT REPORTE.
+           OPEN OUTPUT SUSPENSO.
+           OPEN OUTPUT RECIBO.
+           OPEN OUTPUT BANCO.
+           OPEN OUTPUT RECHAZOS.
+           OPEN EXTEND EMPINXHIST.
            OPEN INPUT PERCEPCION-DEDUCCION.
+           PERFORM 285-CARGAR-CONCEPTOS.
+           PERFORM 288-INICIALIZAR-VACACIONES.
+           PERFORM 234-LEER-CHECKPOINT.
+
+      *****SI UN DRIVER DE LOTE (0BATCH) DEJO UN ARCHIVO DE PARAMETROS
+      *****CON EL MODO Y EL PERIODO A CORRER, SE USAN DIRECTO Y NO SE
+      *****PREGUNTA NADA EN PANTALLA
+       101-LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-MODO-EJECUCION     TO MODO-EJECUCION
+                   MOVE PARM-PERIODO            TO PERIODO-SELECCIONADO
+                   MOVE 1                       TO BANDERA-MODO-PARM
+           END-READ.
+           CLOSE PARAMETROS.
 
        200-PROCESO.
            SORT EMPSORT ON  ASCENDING KEY
-           EMPSORT-DPTO EMPSORT-NOMINA EMPSORT-CLAVE
+           EMPSORT-PERIODO EMPSORT-DPTO EMPSORT-NOMINA EMPSORT-CLAVE
                INPUT PROCEDURE GENERAR-EMPSORT
                OUTPUT PROCEDURE GENERAR-REPORTE.
 
@@ -251,6 +665,82 @@
            READ PERCEPCION-DEDUCCION
            AT END MOVE 1 TO PERCEPCION-DEDUCCION-EOF.
 
+      *****CUADRE DE TOTALES: VUELVE A LEER PERCEPCION-DEDUCCION DE
+      *****FORMA INDEPENDIENTE Y COMPARA CONTRA LOS TOTALES ACUMULADOS
+      *****POR EL REPORTE, PARA DETECTAR UN BUG EN EL SORT/CLAVES.
+       231-RECONCILIAR-TOTALES.
+           MOVE 0 TO TOTAL-INDEPENDIENTE-TRANS.
+           CLOSE PERCEPCION-DEDUCCION.
+           OPEN INPUT PERCEPCION-DEDUCCION.
+           MOVE 0 TO PERCEPCION-DEDUCCION-EOF.
+           PERFORM 230-LEER-PERCEPCION-DEDUCCION.
+           PERFORM UNTIL PERCEPCION-DEDUCCION-EOF = 1
+               IF PERCEPCION-DEDUCCION-PERIODO = PERIODO-SELECCIONADO
+                   ADD PERCEPCION-DEDUCCION-IMPORTE TO
+                       TOTAL-INDEPENDIENTE-TRANS
+               END-IF
+               PERFORM 230-LEER-PERCEPCION-DEDUCCION
+           END-PERFORM.
+
+           COMPUTE DIFERENCIA-RECONCILIACION =
+               TOTAL-INDEPENDIENTE-TRANS -
+               (TOTAL-PERCEPCION-EMPRESA + TOTAL-DEDUCCION-EMPRESA).
+
+           IF DIFERENCIA-RECONCILIACION = 0
+               MOVE 1 TO BANDERA-RECONCILIACION-OK
+               MOVE "OK - CUADRA" TO DET-RECON-ESTADO
+           ELSE
+               MOVE 0 TO BANDERA-RECONCILIACION-OK
+               MOVE "** DESCUADRE **" TO DET-RECON-ESTADO
+           END-IF.
+
+           MOVE TOTAL-INDEPENDIENTE-TRANS TO DET-RECON-INDEPENDIENTE.
+           MOVE DIFERENCIA-RECONCILIACION TO DET-RECON-DIFERENCIA.
+           WRITE REPORTE-REG FROM DET-RECONCILIACION BEFORE 2 LINES.
+
+      *****REINICIO/CHECKPOINT: SI HAY UN CHECKPOINT DE UNA CORRIDA
+      *****ANTERIOR QUE NO TERMINO, LO CARGA Y PRENDE LA BANDERA QUE
+      *****LE DICE A 290-PRINTER QUE SALTE LOS DEPARTAMENTOS YA
+      *****IMPRESOS, REANUDANDO LOS ACUMULADOS DE EMPRESA.
+       234-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           READ CHECKPOINT
+               AT END
+                   MOVE 0 TO EXISTE-CHECKPOINT
+               NOT AT END
+                   MOVE 1 TO EXISTE-CHECKPOINT
+                   MOVE 1 TO BANDERA-SALTAR-CHECKPOINT
+                   MOVE CKPT-TOTAL-PERCEPCION
+                       TO TOTAL-PERCEPCION-EMPRESA
+                   MOVE CKPT-TOTAL-DEDUCCION
+                       TO TOTAL-DEDUCCION-EMPRESA
+                   MOVE CKPT-TOTAL-SUELDO TO TOTAL-SUELDO-EMPRESA
+                   MOVE CKPT-EMPLEADOS
+                       TO CONTADOR-EMPLEADOS-EMPRESA
+                   MOVE CKPT-PAGINAS TO CONTADOR-PAGINAS
+                   DISPLAY "REINICIANDO DESDE CHECKPOINT DPTO="
+                       CKPT-DPTO " NOMINA=" CKPT-NOMINA
+           END-READ.
+           CLOSE CHECKPOINT.
+
+       235-GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE DPTO-ANTERIOR           TO CKPT-DPTO.
+           MOVE NOMINA-ANTERIOR         TO CKPT-NOMINA.
+           MOVE TOTAL-PERCEPCION-EMPRESA TO CKPT-TOTAL-PERCEPCION.
+           MOVE TOTAL-DEDUCCION-EMPRESA  TO CKPT-TOTAL-DEDUCCION.
+           MOVE TOTAL-SUELDO-EMPRESA     TO CKPT-TOTAL-SUELDO.
+           MOVE CONTADOR-EMPLEADOS-EMPRESA TO CKPT-EMPLEADOS.
+           MOVE CONTADOR-PAGINAS         TO CKPT-PAGINAS.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+      *****LA CORRIDA TERMINO COMPLETA, ASI QUE EL CHECKPOINT YA NO
+      *****SIRVE; SE VACIA PARA QUE LA SIGUIENTE CORRIDA EMPIECE LIMPIA.
+       239-BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
        233-LEER-INDEXADO.
            MOVE 1 TO EXISTE-NOMINA.
            READ EMPINX INVALID KEY MOVE 0 TO EXISTE-NOMINA.
@@ -277,91 +767,462 @@
 
        260-LLENA-EMPSORT.
       *     DISPLAY PERCEPCION-DEDUCCION-NOMINA.
-           MOVE PERCEPCION-DEDUCCION-NOMINA  TO EMPSORT-NOMINA.
-           MOVE PERCEPCION-DEDUCCION-CLAVE   TO EMPSORT-CLAVE.
-           MOVE PERCEPCION-DEDUCCION-IMPORTE TO EMPSORT-IMPORTE.
-           MOVE PERCEPCION-DEDUCCION-NOMINA  TO EMPINX-NOMINA.
-           PERFORM 233-LEER-INDEXADO.
-           PERFORM 240-OBTENER-NOMBRE-DPTO-EMPINX.
-           RELEASE EMPSORT-REG.
+      *****SOLO SE PROCESAN LAS TRANSACCIONES DEL PERIODO SELECCIONADO
+      *****EN PANTALLA; LAS DEMAS SE IGNORAN, NO SE
+      *****CUENTAN COMO RECHAZO PORQUE NO SON UN ERROR DE CLAVE
+           IF PERCEPCION-DEDUCCION-PERIODO = PERIODO-SELECCIONADO
+               MOVE PERCEPCION-DEDUCCION-NOMINA  TO EMPSORT-NOMINA
+               MOVE PERCEPCION-DEDUCCION-CLAVE   TO EMPSORT-CLAVE
+               MOVE PERCEPCION-DEDUCCION-IMPORTE TO EMPSORT-IMPORTE
+               MOVE PERCEPCION-DEDUCCION-PERIODO TO EMPSORT-PERIODO
+               PERFORM 261-VALIDAR-CLAVE
+               IF CLAVE-VALIDA = 1
+                   MOVE PERCEPCION-DEDUCCION-NOMINA  TO EMPINX-NOMINA
+                   PERFORM 233-LEER-INDEXADO
+                   PERFORM 240-OBTENER-NOMBRE-DPTO-EMPINX
+                   RELEASE EMPSORT-REG
+               ELSE
+                   PERFORM 262-RECHAZAR-TRANSACCION
+               END-IF
+           END-IF.
            PERFORM 230-LEER-PERCEPCION-DEDUCCION.
 
-
-
+      *****VALIDA QUE EMPSORT-CLAVE EXISTA EN TABLA-CONCEPTOS ANTES DE
+      *****ENTRAR AL SORT; CLAVES DESCONOCIDAS SE RECHAZAN EN 262 EN VEZ
+      *****DE SEGUIR COMO "INVALIDO" EN 280-PASAR-CLAVES-IMPORTES
+       261-VALIDAR-CLAVE.
+           MOVE 0 TO CLAVE-VALIDA.
+           PERFORM VARYING IDX-CONCEPTO FROM 1 BY 1
+                   UNTIL IDX-CONCEPTO > CONT-CONCEPTOS
+               IF TC-CLAVE(IDX-CONCEPTO) = EMPSORT-CLAVE
+                   MOVE 1 TO CLAVE-VALIDA
+               END-IF
+           END-PERFORM.
+
+       262-RECHAZAR-TRANSACCION.
+           ADD 1 TO CONT-RECHAZOS.
+           MOVE EMPSORT-NOMINA  TO RECH-NOMINA.
+           MOVE EMPSORT-CLAVE   TO RECH-CLAVE.
+           MOVE EMPSORT-IMPORTE TO RECH-IMPORTE.
+           WRITE RECHAZOS-REG FROM RECH-DETALLE.
+
+
+
+      *****BUSCA EMPSORT-CLAVE EN LA TABLA-CONCEPTOS (CARGADA AL INICIO
+      *****POR 285-CARGAR-CONCEPTOS) Y APLICA SU ETIQUETA Y BOLSA;
+      *****NUEVOS CONCEPTOS SE AGREGAN EN CONCEPTOS SIN TOCAR ESTE
+      *****PARRAFO
        280-PASAR-CLAVES-IMPORTES.
-           IF EMPSORT-CLAVE = 01 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
-               MOVE CLEANER TO DETALLE-DEDUCCION
-               MOVE "SUELDO" TO DETALLE-CLAVE
-           ELSE IF  EMPSORT-CLAVE = 02 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
-               MOVE CLEANER TO DETALLE-DEDUCCION
-               MOVE "BONO" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 03 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
-               MOVE CLEANER TO DETALLE-DEDUCCION
-               MOVE "PUNTUALIDAD" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 04 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
-               MOVE CLEANER TO DETALLE-DEDUCCION
-               MOVE "PRODUCTIVIDAD" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 05 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
-               MOVE CLEANER TO DETALLE-DEDUCCION
-               MOVE "VALES" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 06 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
-               MOVE CLEANER TO DETALLE-DEDUCCION
-               MOVE "HORAS EXTRAS" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 11 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-DEDUCCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-DEDUCCION
-               MOVE CLEANER TO DETALLE-PERCEPCION
-               MOVE "IMPUESTOS" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 12 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-DEDUCCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-DEDUCCION
-               MOVE CLEANER TO DETALLE-PERCEPCION
-               MOVE "IMSS" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 13 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-DEDUCCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-DEDUCCION
-               MOVE CLEANER TO DETALLE-PERCEPCION
-               MOVE "FALTAS" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 14 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-DEDUCCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-DEDUCCION
-               MOVE CLEANER TO DETALLE-PERCEPCION
-               MOVE "PAGO PRESTAMO" TO DETALLE-CLAVE
-           ELSE IF EMPSORT-CLAVE = 15 THEN
-               ADD EMPSORT-IMPORTE TO SUBTOTAL-DEDUCCION-NOMINA
-               MOVE EMPSORT-IMPORTE TO DETALLE-DEDUCCION
-               MOVE CLEANER TO DETALLE-PERCEPCION
-               MOVE "PRESTAMO" TO DETALLE-CLAVE
-           ELSE
+           MOVE 0 TO CONCEPTO-ENCONTRADO.
+           PERFORM VARYING IDX-CONCEPTO FROM 1 BY 1
+                   UNTIL IDX-CONCEPTO > CONT-CONCEPTOS
+               IF TC-CLAVE(IDX-CONCEPTO) = EMPSORT-CLAVE
+                   MOVE 1 TO CONCEPTO-ENCONTRADO
+                   MOVE TC-LABEL(IDX-CONCEPTO) TO DETALLE-CLAVE
+                   IF EMPSORT-CLAVE = "13"
+                       PERFORM 290-ACUMULAR-FALTAS
+                   END-IF
+                   IF EMPSORT-CLAVE = "16"
+                       PERFORM 287-CALCULA-AGUINALDO
+                   END-IF
+                   IF EMPSORT-CLAVE = "17"
+                       PERFORM 289-CALCULA-PRIMA-VACACIONAL
+                   END-IF
+                   IF TC-BUCKET(IDX-CONCEPTO) = "P"
+                       ADD EMPSORT-IMPORTE TO SUBTOTAL-PERCEPCION-NOMINA
+                       MOVE EMPSORT-IMPORTE TO DETALLE-PERCEPCION
+                       MOVE CLEANER TO DETALLE-DEDUCCION
+                   ELSE
+                       ADD EMPSORT-IMPORTE TO SUBTOTAL-DEDUCCION-NOMINA
+                       MOVE EMPSORT-IMPORTE TO DETALLE-DEDUCCION
+                       MOVE CLEANER TO DETALLE-PERCEPCION
+                   END-IF
+                   MOVE CONT-CONCEPTOS TO IDX-CONCEPTO
+               END-IF
+           END-PERFORM.
+           IF CONCEPTO-ENCONTRADO = 0
                MOVE CLEANER TO DETALLE-PERCEPCION
                MOVE CLEANER TO DETALLE-DEDUCCION
                MOVE "INVALIDO" TO DETALLE-CLAVE.
 
-       281-EXEPCION-NOMINA-ZERO.
-           MOVE "ZERO" TO DETALLE-DPTO.
-           MOVE NOMINA-CLEANER TO DETALLE-NOMINA.
-           MOVE NOMBRE-CLEANER TO DETALLE-NOMBRE.
-           MOVE CLAVE-CLEANER TO DETALLE-CLAVE.
-           MOVE CLEANER TO DETALLE-PERCEPCION.
-           MOVE CLEANER TO DETALLE-DEDUCCION.
+      *****CADA TRANSACCION DE FALTAS (CLAVE 13) CUENTA COMO UN DIA
+      *****DE AUSENCIA; SE ACUMULA EN EMPINX-FALTAS-YTD PARA QUE
+      *****287/289 LO RESTEN DE LA PRORRATA DE AGUINALDO/PRIMA
+      *****VACACIONAL, ADEMAS DE SEGUIR DESCONTANDO EL PERIODO ACTUAL
+       290-ACUMULAR-FALTAS.
+           MOVE EMPSORT-NOMINA TO EMPINX-NOMINA.
+           PERFORM 233-LEER-INDEXADO.
+           IF EXISTE-NOMINA = 1
+               ADD 1 TO EMPINX-FALTAS-YTD
+               REWRITE EMPINX-REG
+           END-IF.
 
-           WRITE REPORTE-REG FROM DETALLE BEFORE 1 LINES.
-           ADD 1 TO CONT-LINEAS.
+      *****COMPUTA EL IMPORTE DE AGUINALDO DE EMPSORT-NOMINA Y LO DEJA
+      *****EN EMPSORT-IMPORTE PARA QUE 280 LO SUME COMO PERCEPCION
+       287-CALCULA-AGUINALDO.
+           MOVE EMPSORT-NOMINA TO EMPINX-NOMINA.
+           PERFORM 233-LEER-INDEXADO.
+           IF EXISTE-NOMINA = 1
+               ACCEPT FECHA FROM DATE
+               MOVE EMPINX-FEC-INGRESO(1:4) TO ANIO-INGRESO
+               MOVE EMPINX-FEC-INGRESO(5:2) TO MES-INGRESO
+               MOVE EMPINX-FEC-INGRESO(7:2) TO DIA-INGRESO
+               COMPUTE ANIO-ACTUAL = 2000 + FECHA-AA
+               IF ANIO-INGRESO < ANIO-ACTUAL
+                   MOVE 365 TO DIAS-TRABAJADOS-ANIO
+               ELSE
+                   COMPUTE DIAS-TRABAJADOS-ANIO =
+                       ((12 - MES-INGRESO) * 30) + (31 - DIA-INGRESO)
+                   IF DIAS-TRABAJADOS-ANIO > 365
+                       MOVE 365 TO DIAS-TRABAJADOS-ANIO
+                   END-IF
+                   IF DIAS-TRABAJADOS-ANIO < 0
+                       MOVE 0 TO DIAS-TRABAJADOS-ANIO
+                   END-IF
+               END-IF
+               IF EMPINX-FALTAS-YTD > DIAS-TRABAJADOS-ANIO
+                   MOVE 0 TO DIAS-TRABAJADOS-ANIO
+               ELSE
+                   SUBTRACT EMPINX-FALTAS-YTD FROM DIAS-TRABAJADOS-ANIO
+               END-IF
+               COMPUTE SUELDO-DIARIO = (EMPINX-SUELDO * 12) / 365
+               COMPUTE IMPORTE-AGUINALDO ROUNDED =
+                   SUELDO-DIARIO * AGUINALDO-DIAS-BASE
+                       * DIAS-TRABAJADOS-ANIO / 365
+           ELSE
+               MOVE 0 TO IMPORTE-AGUINALDO.
+           MOVE IMPORTE-AGUINALDO TO EMPSORT-IMPORTE.
+
+      *****CARGA LOS 8 RANGOS DE LA TABLA DE DIAS DE VACACIONES POR
+      *****ANTIGUEDAD (ARTICULO 76 LFT)
+       288-INICIALIZAR-VACACIONES.
+           MOVE 01 TO VAC-ANIOS-MINIMOS(1). MOVE 06 TO VAC-DIAS(1).
+           MOVE 02 TO VAC-ANIOS-MINIMOS(2). MOVE 08 TO VAC-DIAS(2).
+           MOVE 03 TO VAC-ANIOS-MINIMOS(3). MOVE 10 TO VAC-DIAS(3).
+           MOVE 04 TO VAC-ANIOS-MINIMOS(4). MOVE 12 TO VAC-DIAS(4).
+           MOVE 05 TO VAC-ANIOS-MINIMOS(5). MOVE 14 TO VAC-DIAS(5).
+           MOVE 10 TO VAC-ANIOS-MINIMOS(6). MOVE 16 TO VAC-DIAS(6).
+           MOVE 15 TO VAC-ANIOS-MINIMOS(7). MOVE 18 TO VAC-DIAS(7).
+           MOVE 20 TO VAC-ANIOS-MINIMOS(8). MOVE 20 TO VAC-DIAS(8).
+
+      *****COMPUTA EL IMPORTE DE PRIMA VACACIONAL DE EMPSORT-NOMINA Y
+      *****LO DEJA EN EMPSORT-IMPORTE PARA QUE 280 LO SUME COMO
+      *****PERCEPCION
+       289-CALCULA-PRIMA-VACACIONAL.
+           MOVE EMPSORT-NOMINA TO EMPINX-NOMINA.
+           PERFORM 233-LEER-INDEXADO.
+           IF EXISTE-NOMINA = 1
+               ACCEPT FECHA FROM DATE
+               MOVE EMPINX-FEC-INGRESO(1:4) TO ANIO-INGRESO
+               COMPUTE ANIO-ACTUAL = 2000 + FECHA-AA
+               COMPUTE ANIOS-ANTIGUEDAD = ANIO-ACTUAL - ANIO-INGRESO
+               MOVE 1 TO I-VAC
+               PERFORM VARYING I-VAC FROM 1 BY 1
+                       UNTIL I-VAC = 8
+                          OR ANIOS-ANTIGUEDAD
+                             < VAC-ANIOS-MINIMOS(I-VAC + 1)
+                   CONTINUE
+               END-PERFORM
+               MOVE VAC-DIAS(I-VAC) TO DIAS-VACACIONES
+               IF EMPINX-FALTAS-YTD > DIAS-VACACIONES
+                   MOVE 0 TO DIAS-VACACIONES
+               ELSE
+                   SUBTRACT EMPINX-FALTAS-YTD FROM DIAS-VACACIONES
+               END-IF
+               COMPUTE SUELDO-DIARIO = (EMPINX-SUELDO * 12) / 365
+               COMPUTE IMPORTE-PRIMA-VACACIONAL ROUNDED =
+                   SUELDO-DIARIO * DIAS-VACACIONES
+                       * PRIMA-VACACIONAL-PORCENT
+           ELSE
+               MOVE 0 TO IMPORTE-PRIMA-VACACIONAL.
+           MOVE IMPORTE-PRIMA-VACACIONAL TO EMPSORT-IMPORTE.
+
+      *****REPARTO DE PTU: RECORRE EMPINX (DIAS TRABAJADOS EN EL ANIO,
+      *****MITAD DEL FONDO; SUELDO, LA OTRA MITAD) Y EMITE UN REPORTE
+      *****POR EMPLEADO EN VEZ DE CORRER LA NOMINA PERIODICA
+       400-PROCESO-PTU.
+           DISPLAY "INGRESE EL MONTO TOTAL A REPARTIR (PTU): ".
+           ACCEPT PTU-POOL-TOTAL.
+           PERFORM 404-IMPRIMIR-FECHA-PTU.
+           MOVE 1 TO CONTADOR-PAGINAS-PTU.
+           PERFORM 401-ACUMULAR-TOTALES-PTU.
+           PERFORM 405-IMPRIMIR-TITULOS-PTU.
+           PERFORM 403-IMPRIMIR-DETALLE-PTU.
+           MOVE PTU-TOTAL-REPARTIDO TO DETPTU-TOTAL.
+           WRITE REPORTE-REG FROM DETALLE-PTU-TOTAL BEFORE 2 LINES.
+           PERFORM 300-FIN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       401-ACUMULAR-TOTALES-PTU.
+           MOVE 0 TO PTU-TOTAL-DIAS.
+           MOVE 0 TO PTU-TOTAL-SUELDO.
+           MOVE 0 TO EMPINX-NOMINA.
+           MOVE 0 TO PTU-EOF-EMPINX.
+           START EMPINX KEY IS NOT LESS THAN EMPINX-NOMINA
+               INVALID KEY MOVE 1 TO PTU-EOF-EMPINX.
+           PERFORM UNTIL PTU-EOF-EMPINX = 1
+               READ EMPINX NEXT RECORD
+                   AT END
+                       MOVE 1 TO PTU-EOF-EMPINX
+                   NOT AT END
+                       PERFORM 402-CALCULA-DIAS-PTU
+                       ADD PTU-DIAS-EMPLEADO TO PTU-TOTAL-DIAS
+                       ADD EMPINX-SUELDO TO PTU-TOTAL-SUELDO
+               END-READ
+           END-PERFORM.
+
+      *****DIAS TRABAJADOS EN EL ANIO ACTUAL A PARTIR DE
+      *****EMPINX-FEC-INGRESO, MISMA APROXIMACION QUE 287/289
+       402-CALCULA-DIAS-PTU.
+           ACCEPT FECHA FROM DATE.
+           MOVE EMPINX-FEC-INGRESO(1:4) TO ANIO-INGRESO.
+           MOVE EMPINX-FEC-INGRESO(5:2) TO MES-INGRESO.
+           MOVE EMPINX-FEC-INGRESO(7:2) TO DIA-INGRESO.
+           COMPUTE ANIO-ACTUAL = 2000 + FECHA-AA.
+           IF ANIO-INGRESO < ANIO-ACTUAL
+               MOVE 365 TO PTU-DIAS-EMPLEADO
+           ELSE
+               COMPUTE PTU-DIAS-EMPLEADO =
+                   ((12 - MES-INGRESO) * 30) + (31 - DIA-INGRESO)
+               IF PTU-DIAS-EMPLEADO > 365
+                   MOVE 365 TO PTU-DIAS-EMPLEADO
+               END-IF
+               IF PTU-DIAS-EMPLEADO < 0
+                   MOVE 0 TO PTU-DIAS-EMPLEADO
+               END-IF
+           END-IF.
+
+       403-IMPRIMIR-DETALLE-PTU.
+           MOVE 0 TO PTU-TOTAL-REPARTIDO.
+           MOVE 0 TO EMPINX-NOMINA.
+           MOVE 0 TO PTU-EOF-EMPINX.
+           START EMPINX KEY IS NOT LESS THAN EMPINX-NOMINA
+               INVALID KEY MOVE 1 TO PTU-EOF-EMPINX.
+           PERFORM UNTIL PTU-EOF-EMPINX = 1
+               READ EMPINX NEXT RECORD
+                   AT END
+                       MOVE 1 TO PTU-EOF-EMPINX
+                   NOT AT END
+                       PERFORM 402-CALCULA-DIAS-PTU
+                       IF CONT-LINEAS-PTU >= MAXIMO-LINEAS
+                           PERFORM 405-IMPRIMIR-TITULOS-PTU
+                       END-IF
+                       COMPUTE PTU-PARTE-DIAS ROUNDED =
+                           (PTU-POOL-TOTAL / 2) * PTU-DIAS-EMPLEADO
+                               / PTU-TOTAL-DIAS
+                       COMPUTE PTU-PARTE-SUELDO ROUNDED =
+                           (PTU-POOL-TOTAL / 2) * EMPINX-SUELDO
+                               / PTU-TOTAL-SUELDO
+                       COMPUTE PTU-IMPORTE-EMPLEADO =
+                           PTU-PARTE-DIAS + PTU-PARTE-SUELDO
+                       ADD PTU-IMPORTE-EMPLEADO TO PTU-TOTAL-REPARTIDO
+                       MOVE EMPINX-NOMINA TO DETPTU-NOMINA
+                       MOVE EMPINX-NOMBRE TO DETPTU-NOMBRE
+                       MOVE PTU-DIAS-EMPLEADO TO DETPTU-DIAS
+                       MOVE EMPINX-SUELDO TO DETPTU-SUELDO
+                       MOVE PTU-IMPORTE-EMPLEADO TO DETPTU-IMPORTE
+                       WRITE REPORTE-REG FROM DETALLE-PTU
+                           BEFORE 1 LINES
+                       ADD 1 TO CONT-LINEAS-PTU
+               END-READ
+           END-PERFORM.
+
+       404-IMPRIMIR-FECHA-PTU.
+           ACCEPT FECHA FROM DATE.
+           MOVE FECHA-DD       TO TP1-DD.
+           MOVE MES(FECHA-MM)  TO TP1-MM.
+           MOVE FECHA-AA       TO TP1-AA.
+
+       405-IMPRIMIR-TITULOS-PTU.
+           MOVE CONTADOR-PAGINAS-PTU TO TP1-PAG.
+           WRITE REPORTE-REG FROM TITULO-PTU-1 BEFORE PAGE.
+           WRITE REPORTE-REG FROM TITULO-PTU-2 BEFORE 1 LINES.
+           WRITE REPORTE-REG FROM TITULO-PTU-3 BEFORE 1 LINES.
+           MOVE 0 TO CONT-LINEAS-PTU.
+           ADD 1 TO CONTADOR-PAGINAS-PTU.
+           ADD 3 TO CONT-LINEAS-PTU.
+
+       410-PROCESO-FINIQUITO.
+           DISPLAY "NOMINA DEL EMPLEADO A FINIQUITAR: ".
+           ACCEPT FIN-NOMINA.
+           MOVE FIN-NOMINA TO EMPINX-NOMINA.
+           PERFORM 233-LEER-INDEXADO.
+           IF EXISTE-NOMINA = 0
+               DISPLAY "NO EXISTE ESA NOMINA - NO SE PUEDE FINIQUITAR"
+           ELSE
+               DISPLAY "FECHA DE BAJA (AAAAMMDD): "
+               ACCEPT FIN-FECHA-BAJA
+               PERFORM 411-CALCULA-FINIQUITO
+               PERFORM 412-IMPRIMIR-FINIQUITO
+           END-IF.
+           PERFORM 300-FIN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****PRORRATEA AGUINALDO Y PRIMA VACACIONAL A LA FECHA DE BAJA
+      *****(NO A LA FECHA ACTUAL, COMO EN 287/289) Y AGREGA EL
+      *****SALARIO PENDIENTE DE LOS DIAS TRABAJADOS EN EL MES DE BAJA
+       411-CALCULA-FINIQUITO.
+           MOVE FIN-FECHA-BAJA(1:4) TO ANIO-BAJA.
+           MOVE FIN-FECHA-BAJA(5:2) TO MES-BAJA.
+           MOVE FIN-FECHA-BAJA(7:2) TO DIA-BAJA.
+           MOVE EMPINX-FEC-INGRESO(1:4) TO ANIO-INGRESO.
+           MOVE EMPINX-FEC-INGRESO(5:2) TO MES-INGRESO.
+           MOVE EMPINX-FEC-INGRESO(7:2) TO DIA-INGRESO.
+
+           IF ANIO-INGRESO < ANIO-BAJA
+               COMPUTE FIN-DIAS-TRABAJADOS-ANIO =
+                   ((MES-BAJA - 1) * 30) + DIA-BAJA
+           ELSE
+               COMPUTE FIN-DIAS-TRABAJADOS-ANIO =
+                   ((MES-BAJA - MES-INGRESO) * 30)
+                       + (DIA-BAJA - DIA-INGRESO)
+           END-IF.
+           IF FIN-DIAS-TRABAJADOS-ANIO > 365
+               MOVE 365 TO FIN-DIAS-TRABAJADOS-ANIO.
+           IF FIN-DIAS-TRABAJADOS-ANIO < 0
+               MOVE 0 TO FIN-DIAS-TRABAJADOS-ANIO.
+           IF EMPINX-FALTAS-YTD > FIN-DIAS-TRABAJADOS-ANIO
+               MOVE 0 TO FIN-DIAS-TRABAJADOS-ANIO
+           ELSE
+               SUBTRACT EMPINX-FALTAS-YTD FROM FIN-DIAS-TRABAJADOS-ANIO
+           END-IF.
+
+           COMPUTE SUELDO-DIARIO = (EMPINX-SUELDO * 12) / 365.
+
+           COMPUTE FIN-IMPORTE-AGUINALDO ROUNDED =
+               SUELDO-DIARIO * AGUINALDO-DIAS-BASE
+                   * FIN-DIAS-TRABAJADOS-ANIO / 365.
+
+           COMPUTE FIN-ANIOS-ANTIGUEDAD = ANIO-BAJA - ANIO-INGRESO.
+           MOVE 1 TO I-VAC.
+           PERFORM VARYING I-VAC FROM 1 BY 1
+                   UNTIL I-VAC = 8
+                      OR FIN-ANIOS-ANTIGUEDAD
+                         < VAC-ANIOS-MINIMOS(I-VAC + 1)
+               CONTINUE
+           END-PERFORM.
+           MOVE VAC-DIAS(I-VAC) TO FIN-DIAS-VACACIONES.
+           IF EMPINX-FALTAS-YTD > FIN-DIAS-VACACIONES
+               MOVE 0 TO FIN-DIAS-VACACIONES
+           ELSE
+               SUBTRACT EMPINX-FALTAS-YTD FROM FIN-DIAS-VACACIONES
+           END-IF.
+           COMPUTE FIN-IMPORTE-PRIMA-VAC ROUNDED =
+               SUELDO-DIARIO * FIN-DIAS-VACACIONES
+                   * PRIMA-VACACIONAL-PORCENT.
+
+           MOVE DIA-BAJA TO FIN-DIAS-TRABAJADOS-MES.
+           COMPUTE FIN-IMPORTE-SALARIO-PENDIENTE ROUNDED =
+               SUELDO-DIARIO * FIN-DIAS-TRABAJADOS-MES.
+
+           COMPUTE FIN-IMPORTE-TOTAL =
+               FIN-IMPORTE-AGUINALDO + FIN-IMPORTE-PRIMA-VAC
+                   + FIN-IMPORTE-SALARIO-PENDIENTE.
+
+       412-IMPRIMIR-FINIQUITO.
+           MOVE EMPINX-NOMINA TO TFIN-NOMINA.
+           MOVE EMPINX-NOMBRE TO TFIN-NOMBRE.
+           MOVE DIA-BAJA TO TFIN-DD.
+           MOVE MES-BAJA TO TFIN-MM.
+           MOVE ANIO-BAJA TO TFIN-AA.
+           WRITE REPORTE-REG FROM TITULO-FIN-1 BEFORE PAGE.
+           WRITE REPORTE-REG FROM TITULO-FIN-2 BEFORE 1 LINES.
+           WRITE REPORTE-REG FROM TITULO-FIN-3 BEFORE 2 LINES.
+
+           MOVE "AGUINALDO PROPORCIONAL" TO DETFIN-LABEL.
+           MOVE FIN-IMPORTE-AGUINALDO TO DETFIN-IMPORTE.
+           WRITE REPORTE-REG FROM DETALLE-FIN BEFORE 2 LINES.
+
+           MOVE "PRIMA VACACIONAL PROPORCIONAL" TO DETFIN-LABEL.
+           MOVE FIN-IMPORTE-PRIMA-VAC TO DETFIN-IMPORTE.
+           WRITE REPORTE-REG FROM DETALLE-FIN BEFORE 1 LINES.
+
+           MOVE "SALARIO PENDIENTE" TO DETFIN-LABEL.
+           MOVE FIN-IMPORTE-SALARIO-PENDIENTE TO DETFIN-IMPORTE.
+           WRITE REPORTE-REG FROM DETALLE-FIN BEFORE 1 LINES.
+
+           MOVE "TOTAL FINIQUITO" TO DETFIN-LABEL.
+           MOVE FIN-IMPORTE-TOTAL TO DETFIN-IMPORTE.
+           WRITE REPORTE-REG FROM DETALLE-FIN BEFORE 2 LINES.
+
+      *****CARGA LA TABLA-CONCEPTOS DESDE EL ARCHIVO CONCEPTOS SI
+      *****EXISTE; SI NO, CARGA LOS VALORES POR DEFECTO (CLAVES
+      *****01-06 PERCEPCIONES, 11-15 DEDUCCIONES)
+       285-CARGAR-CONCEPTOS.
+           MOVE 0 TO CONCEPTOS-EOF.
+           OPEN INPUT CONCEPTOS.
+           READ CONCEPTOS AT END MOVE 1 TO CONCEPTOS-EOF.
+           PERFORM UNTIL CONCEPTOS-EOF = 1
+               ADD 1 TO CONT-CONCEPTOS
+               MOVE CONC-CLAVE  TO TC-CLAVE(CONT-CONCEPTOS)
+               MOVE CONC-LABEL  TO TC-LABEL(CONT-CONCEPTOS)
+               MOVE CONC-BUCKET TO TC-BUCKET(CONT-CONCEPTOS)
+               READ CONCEPTOS AT END MOVE 1 TO CONCEPTOS-EOF
+           END-PERFORM.
+           CLOSE CONCEPTOS.
+           IF CONT-CONCEPTOS = 0
+               PERFORM 286-CARGAR-CONCEPTOS-DEFAULT.
+
+       286-CARGAR-CONCEPTOS-DEFAULT.
+           MOVE "01" TO TC-CLAVE(1).
+           MOVE "SUELDO" TO TC-LABEL(1).
+           MOVE "P"  TO TC-BUCKET(1).
+           MOVE "02" TO TC-CLAVE(2).
+           MOVE "BONO" TO TC-LABEL(2).
+           MOVE "P"  TO TC-BUCKET(2).
+           MOVE "03" TO TC-CLAVE(3).
+           MOVE "PUNTUALIDAD" TO TC-LABEL(3).
+           MOVE "P"  TO TC-BUCKET(3).
+           MOVE "04" TO TC-CLAVE(4).
+           MOVE "PRODUCTIVIDAD" TO TC-LABEL(4).
+           MOVE "P"  TO TC-BUCKET(4).
+           MOVE "05" TO TC-CLAVE(5).
+           MOVE "VALES" TO TC-LABEL(5).
+           MOVE "P"  TO TC-BUCKET(5).
+           MOVE "06" TO TC-CLAVE(6).
+           MOVE "HORAS EXTRAS" TO TC-LABEL(6).
+           MOVE "P"  TO TC-BUCKET(6).
+           MOVE "11" TO TC-CLAVE(7).
+           MOVE "IMPUESTOS" TO TC-LABEL(7).
+           MOVE "D"  TO TC-BUCKET(7).
+           MOVE "12" TO TC-CLAVE(8).
+           MOVE "IMSS" TO TC-LABEL(8).
+           MOVE "D"  TO TC-BUCKET(8).
+           MOVE "13" TO TC-CLAVE(9).
+           MOVE "FALTAS" TO TC-LABEL(9).
+           MOVE "D"  TO TC-BUCKET(9).
+           MOVE "14" TO TC-CLAVE(10).
+           MOVE "PAGO PRESTAMO" TO TC-LABEL(10).
+           MOVE "D"  TO TC-BUCKET(10).
+           MOVE "15" TO TC-CLAVE(11).
+           MOVE "PRESTAMO" TO TC-LABEL(11).
+           MOVE "D"  TO TC-BUCKET(11).
+           MOVE "16" TO TC-CLAVE(12).
+           MOVE "AGUINALDO" TO TC-LABEL(12).
+           MOVE "P"  TO TC-BUCKET(12).
+           MOVE "17" TO TC-CLAVE(13).
+           MOVE "PRIMA VACAC" TO TC-LABEL(13).
+           MOVE "P"  TO TC-BUCKET(13).
+           MOVE 13 TO CONT-CONCEPTOS.
+
+      *****YA NO IMPRIME UNA LINEA "ZERO" EN EL REPORTE NORMAL; DESVIA
+      *****LA TRANSACCION HUERFANA AL REPORTE DE SUSPENSO Y DEJA
+      *****PRENDIDA BANDERA-EXCEPCION PARA QUE 290-PRINTER
+      *****NO LA INTERCALE EN EL DETALLE DEPARTAMENTAL
+       281-EXEPCION-NOMINA-ZERO.
+           MOVE 1 TO BANDERA-EXCEPCION.
+           ADD 1 TO CONT-SUSPENSO.
+           ADD EMPSORT-IMPORTE TO TOTAL-SUSPENSO.
+           MOVE EMPSORT-NOMINA TO SUSP-NOMINA.
+           MOVE EMPSORT-CLAVE  TO SUSP-CLAVE.
+           MOVE EMPSORT-IMPORTE TO SUSP-IMPORTE.
+           WRITE SUSPENSO-REG FROM SUSP-DETALLE BEFORE 1 LINES.
 
 
        283-EXPECIONES.
+           MOVE 0 TO BANDERA-EXCEPCION.
            MOVE EMPSORT-NOMINA TO EMPINX-NOMINA.
            PERFORM 233-LEER-INDEXADO.
            IF EXISTE-NOMINA = 0 OR EMPSORT-NOMINA <= 0 THEN
@@ -373,27 +1234,49 @@
            MOVE MES(FECHA-MM)  TO T1-MM.
            MOVE FECHA-AA       TO T1-AA.
 
+      *****CUANDO 283-EXPECIONES DETECTA UNA TRANSACCION HUERFANA YA
+      *****FUE DESVIADA A SUSPENSO, ASI QUE SE SALTA EL DETALLE Y LOS
+      *****CORTES DE NOMINA/DEPARTAMENTO PARA ESE REGISTRO
        290-PRINTER.
            PERFORM 283-EXPECIONES.
-           IF CONT-LINEAS >= MAXIMO-LINEAS THEN
-      *        corte de pagina
-               PERFORM 292-IMPRIMIR-TITULOS
-               MOVE 1 TO BANDERA-IMPRIME-NOMBRE.
-           IF NOMINA-ANTERIOR NOT = EMPSORT-NOMINA THEN
-      *        corte de nomina
-               PERFORM 294-IMPRIMIR-SUBTOTAL-EMPLEADO
-               MOVE 1 TO BANDERA-IMPRIME-NOMBRE.
-           IF DPTO-ANTERIOR NOT = EMPSORT-DPTO THEN
-      *        corte de departamento
-               PERFORM 295-IMPRIMIR-SUBTOTAL-DPTO
-               MOVE 1 TO BANDERA-IMPRIME-NOMBRE.
-
-           PERFORM 291-IMPRIMIR-EMPLEADO.
-
-
-           MOVE EMPSORT-DPTO   TO DPTO-ANTERIOR.
-           MOVE EMPSORT-NOMINA TO NOMINA-ANTERIOR.
-           MOVE 0 TO BANDERA-IMPRIME-NOMBRE.
+           IF BANDERA-EXCEPCION = 0
+      *        si hay un checkpoint pendiente, salta los departamentos
+      *        que ya se imprimieron en la corrida anterior
+               IF BANDERA-SALTAR-CHECKPOINT = 1
+                   AND EMPSORT-DPTO NOT > CKPT-DPTO
+                   CONTINUE
+               ELSE
+                   IF BANDERA-SALTAR-CHECKPOINT = 1
+                       MOVE 0 TO BANDERA-SALTAR-CHECKPOINT
+                       MOVE EMPSORT-DPTO   TO DPTO-ANTERIOR
+                       MOVE EMPSORT-NOMINA TO NOMINA-ANTERIOR
+                       DISPLAY "REANUDANDO EN DEPARTAMENTO "
+                           EMPSORT-DPTO
+                   END-IF
+                   IF CONT-LINEAS >= MAXIMO-LINEAS
+      *                corte de pagina
+                       PERFORM 292-IMPRIMIR-TITULOS
+                       MOVE 1 TO BANDERA-IMPRIME-NOMBRE
+                   END-IF
+                   IF NOMINA-ANTERIOR NOT = EMPSORT-NOMINA
+      *                corte de nomina
+                       PERFORM 294-IMPRIMIR-SUBTOTAL-EMPLEADO
+                       PERFORM 306-IMPRIMIR-RECIBO-TITULO
+                       MOVE 1 TO BANDERA-IMPRIME-NOMBRE
+                   END-IF
+                   IF DPTO-ANTERIOR NOT = EMPSORT-DPTO
+      *                corte de departamento
+                       PERFORM 295-IMPRIMIR-SUBTOTAL-DPTO
+                       MOVE 1 TO BANDERA-IMPRIME-NOMBRE
+                   END-IF
+
+                   PERFORM 291-IMPRIMIR-EMPLEADO
+
+                   MOVE EMPSORT-DPTO   TO DPTO-ANTERIOR
+                   MOVE EMPSORT-NOMINA TO NOMINA-ANTERIOR
+                   MOVE 0 TO BANDERA-IMPRIME-NOMBRE
+               END-IF
+           END-IF.
            PERFORM 236-LEER-EMPSORT.
 
        291-IMPRIMIR-EMPLEADO.
@@ -418,6 +1301,7 @@
 
            WRITE REPORTE-REG FROM DETALLE BEFORE 1 LINES.
            ADD 1 TO CONT-LINEAS.
+           PERFORM 307-IMPRIMIR-RECIBO-DETALLE.
 
 
        292-IMPRIMIR-TITULOS.
@@ -431,20 +1315,13 @@
            ADD 3 TO CONT-LINEAS.
 
        293-PASAR-CLAVES-DPTOS.
-           IF EMPSORT-DPTO = "ADM"
-               MOVE "ADMINISTRACION" TO DETALLE-DPTO
-           ELSE IF EMPSORT-DPTO = "CON"
-               MOVE "CONTABILIDAD" TO DETALLE-DPTO
-           ELSE IF EMPSORT-DPTO = "MER"
-               MOVE "MERCADOTECNIA" TO DETALLE-DPTO
-           ELSE IF EMPSORT-DPTO = "RH"
-               MOVE "RECURSOS HUMANOS" TO DETALLE-DPTO
-           ELSE IF EMPSORT-DPTO = "SIS"
-               MOVE "SISTEMAS" TO DETALLE-DPTO
-           ELSE IF EMPSORT-DPTO = "TEC"
-               MOVE "TECNOLOGIA" TO DETALLE-DPTO
-           ELSE
-               MOVE "ZERO" TO DETALLE-DPTO.
+           MOVE EMPSORT-DPTO(1:3) TO DPTO-CLAVE.
+           READ DEPARTAMENTOS
+               INVALID KEY
+                   MOVE "ZERO" TO DETALLE-DPTO
+               NOT INVALID KEY
+                   MOVE DPTO-DESCRIPCION TO DETALLE-DPTO
+           END-READ.
 
        294-IMPRIMIR-SUBTOTAL-EMPLEADO.
            ADD 1 TO CONTADOR-EMPLEADOS-DPTO.
@@ -465,9 +1342,37 @@
                ADD SUBTOTAL-SUELDO-NOMINA TO SUBTOTAL-SUELDO-DPTO
                ADD SUBTOTAL-SUELDO-NOMINA TO TOTAL-SUELDO-EMPRESA.
 
+      *    SUELDO DEL PERIODO ANTERIOR SE LEE DE EMPINX ANTES DE QUE
+      *    297-MODIFICAR-INDEXADO-SUELDO LO SOBRESCRIBA CON EL ACTUAL.
+           MOVE NOMINA-ANTERIOR TO EMPINX-NOMINA.
+           PERFORM 233-LEER-INDEXADO.
+           IF EXISTE-NOMINA = 1
+               MOVE EMPINX-SUELDO TO SUELDO-PERIODO-ANTERIOR
+           ELSE
+               MOVE 0 TO SUELDO-PERIODO-ANTERIOR
+           END-IF.
+
+           COMPUTE SUELDO-VARIACION =
+               SUBTOTAL-SUELDO-NOMINA - SUELDO-PERIODO-ANTERIOR.
+           IF SUELDO-VARIACION < 0
+               COMPUTE SUELDO-VARIACION-ABS = SUELDO-VARIACION * -1
+           ELSE
+               MOVE SUELDO-VARIACION TO SUELDO-VARIACION-ABS
+           END-IF.
+
+           MOVE SUELDO-PERIODO-ANTERIOR TO DET-SUBTOT-NOMINA-SUELDO-ANT.
+           IF SUELDO-VARIACION-ABS > UMBRAL-VARIACION-SUELDO
+               MOVE "** ALERTA *" TO DET-SUBTOT-ALERTA
+           ELSE
+               MOVE SPACES TO DET-SUBTOT-ALERTA
+           END-IF.
+
            WRITE REPORTE-REG
                FROM DETALLE-SUBTOTAL-NOMINA BEFORE 1 LINES.
 
+           PERFORM 308-IMPRIMIR-RECIBO-TOTAL.
+           PERFORM 309-EXPORTAR-BANCO.
+
            DISPLAY EMPSORT-NOMINA.
            PERFORM 297-MODIFICAR-INDEXADO-SUELDO.
            PERFORM 298-CONSULTA-INDEXADO-SUELDO.
@@ -489,8 +1394,27 @@
 
            MOVE CONTADOR-EMPLEADOS-DPTO    TO DET-EMPLEADOS-DPTO.
 
+           MOVE DPTO-ANTERIOR(1:3) TO DPTO-CLAVE.
+           READ DEPARTAMENTOS
+               INVALID KEY
+                   MOVE 0 TO PRESUPUESTO-DPTO-ACTUAL
+               NOT INVALID KEY
+                   MOVE DPTO-PRESUPUESTO TO PRESUPUESTO-DPTO-ACTUAL
+           END-READ.
+
+           COMPUTE VARIANZA-DPTO =
+               SUBTOTAL-SUELDO-DPTO - PRESUPUESTO-DPTO-ACTUAL.
+           MOVE PRESUPUESTO-DPTO-ACTUAL TO DET-SUBTOT-DPTO-PRESUPUESTO.
+           MOVE VARIANZA-DPTO           TO DET-SUBTOT-DPTO-VARIANZA.
+           IF VARIANZA-DPTO > 0
+               MOVE "** SOBRE PRESUP" TO DET-SUBTOT-DPTO-ALERTA
+           ELSE
+               MOVE SPACES TO DET-SUBTOT-DPTO-ALERTA
+           END-IF.
+
            WRITE REPORTE-REG
                FROM DET-SUBOTOTAL-DPTO BEFORE 1 LINES.
+           PERFORM 235-GRABAR-CHECKPOINT.
            MOVE 0 TO SUBTOTAL-PERCEPCION-DPTO.
            MOVE 0 TO SUBTOTAL-DEDUCCION-DPTO.
            MOVE 0 TO SUBTOTAL-SUELDO-DPTO.
@@ -506,17 +1430,63 @@
 
            WRITE REPORTE-REG FROM DET-TOTAL-EMPRESA BEFORE 1 LINE.
 
+      *****CIERRA EL REPORTE DE SUSPENSO CON EL CONTEO Y MONTO TOTAL
+      *****DE LAS TRANSACCIONES HUERFANAS DESVIADAS POR 281
+       299-IMPRIMIR-RESUMEN-SUSPENSO.
+           IF CONT-SUSPENSO > 0
+               MOVE CONT-SUSPENSO  TO SUSP-CONT
+               MOVE TOTAL-SUSPENSO TO SUSP-TOTAL
+               WRITE SUSPENSO-REG FROM SUSP-RESUMEN BEFORE 2 LINES
+           END-IF.
+
+      *****CIERRA EL ARCHIVO DE RECHAZOS CON EL CONTEO DE CLAVES
+      *****DESCONOCIDAS DESVIADAS POR 262-RECHAZAR-TRANSACCION
+       263-IMPRIMIR-RESUMEN-RECHAZOS.
+           IF CONT-RECHAZOS > 0
+               MOVE CONT-RECHAZOS TO RECH-CONT
+               WRITE RECHAZOS-REG FROM RECH-RESUMEN
+           END-IF.
+
+      *****EMPINX-SUELDO SIGUE REEMPLAZANDOSE CADA CORRIDA (ES EL
+      *****SUELDO NETO DEL PERIODO QUE USAN AGUINALDO/PRIMA
+      *****VACACIONAL/PTU COMO BASE); LOS NUEVOS CAMPOS *-YTD NUNCA SE
+      *****SOBRESCRIBEN, SOLO SE LES SUMA CADA CORRIDA
        297-MODIFICAR-INDEXADO-SUELDO.
            MOVE NOMINA-ANTERIOR TO EMPINX-NOMINA
            PERFORM 233-LEER-INDEXADO.
            IF EXISTE-NOMINA = 1
+               MOVE EMPINX-SUELDO TO WKS-HIST-EDITADO
+               MOVE WKS-HIST-EDITADO TO WKS-HIST-ANTES
                MOVE SUBTOTAL-SUELDO-NOMINA TO EMPINX-SUELDO
+               ADD SUBTOTAL-SUELDO-NOMINA TO EMPINX-SUELDO-YTD
+               ADD SUBTOTAL-PERCEPCION-NOMINA TO EMPINX-PERCEP-YTD
+               ADD SUBTOTAL-DEDUCCION-NOMINA TO EMPINX-DEDUC-YTD
                REWRITE EMPINX-REG
                DISPLAY "NOMINA ", " ", EMPSORT-NOMINA, " ",
                        EMPINX-NOMINA, " MODIFICADA"
+               MOVE "EMPINX-SUELDO" TO WKS-HIST-CAMPO
+               MOVE EMPINX-SUELDO    TO WKS-HIST-EDITADO
+               MOVE WKS-HIST-EDITADO TO WKS-HIST-DESPUES
+               PERFORM GRABAR-HIST-EMPINX
            ELSE
                DISPLAY "NO EXISTE NOMINA - NO MODIFICAR".
 
+      *****ESCRIBE UN RENGLON EN EL HISTORIAL COMPARTIDO; EL LLAMADOR
+      *****LLENA WKS-HIST-CAMPO/ANTES/DESPUES ANTES DE PERFORM
+       GRABAR-HIST-EMPINX.
+           ACCEPT FECHA-HIST FROM DATE.
+           ACCEPT HORA-HIST FROM TIME.
+           MOVE FECHA-HIST     TO HIST-FECHA.
+           MOVE HORA-HIST-HH   TO HIST-HORA(1:2).
+           MOVE HORA-HIST-MN   TO HIST-HORA(3:2).
+           MOVE HORA-HIST-SS   TO HIST-HORA(5:2).
+           MOVE "6EMPNOMV3"    TO HIST-PROGRAMA.
+           MOVE EMPINX-NOMINA  TO HIST-NOMINA.
+           MOVE WKS-HIST-CAMPO    TO HIST-CAMPO.
+           MOVE WKS-HIST-ANTES    TO HIST-VALOR-ANTES.
+           MOVE WKS-HIST-DESPUES  TO HIST-VALOR-DESPUES.
+           WRITE EMPINXHIST-REG.
+
        298-CONSULTA-INDEXADO-SUELDO.
            MOVE NOMINA-ANTERIOR TO EMPINX-NOMINA.
            PERFORM 233-LEER-INDEXADO.
@@ -530,11 +1500,47 @@
                        EMPSORT-NOMINA, " "
                        , " NO EXISTE NOMINA - NO MOSTRAR".
 
+      *****RECIBO INDIVIDUAL: ENCABEZADO NUEVO POR EMPLEADO,
+      *****UNA LINEA DE DETALLE POR CONCEPTO Y EL SUELDO NETO AL CIERRE
+       306-IMPRIMIR-RECIBO-TITULO.
+           MOVE EMPSORT-NOMINA TO TREC-NOMINA.
+           MOVE EMPSORT-NOMBRE TO TREC-NOMBRE.
+           MOVE EMPSORT-DPTO   TO TREC-DPTO.
+           WRITE RECIBO-REG FROM TITULO-RECIBO-1 BEFORE PAGE.
+           WRITE RECIBO-REG FROM TITULO-RECIBO-2 BEFORE 2 LINES.
+           WRITE RECIBO-REG FROM TITULO-RECIBO-3 BEFORE 2 LINES.
+
+       307-IMPRIMIR-RECIBO-DETALLE.
+           MOVE DETALLE-CLAVE      TO DETREC-CLAVE.
+           MOVE DETALLE-PERCEPCION TO DETREC-PERCEPCION.
+           MOVE DETALLE-DEDUCCION  TO DETREC-DEDUCCION.
+           WRITE RECIBO-REG FROM DETALLE-RECIBO BEFORE 1 LINES.
+
+       308-IMPRIMIR-RECIBO-TOTAL.
+           MOVE SUBTOTAL-SUELDO-NOMINA TO DETREC-NETO.
+           WRITE RECIBO-REG FROM DETALLE-RECIBO-TOTAL BEFORE 2 LINES.
+
+      *****EXPORTA EL DEPOSITO BANCARIO: EMPINX-CLABE YA ESTA EN MEMORIA
+      *****POR EL 233-LEER-INDEXADO HECHO ARRIBA PARA EL SUELDO ANTERIOR
+       309-EXPORTAR-BANCO.
+           IF EXISTE-NOMINA = 1 AND SUBTOTAL-SUELDO-NOMINA > 0
+               MOVE EMPINX-NOMINA          TO BANCO-NOMINA
+               MOVE EMPINX-CLABE           TO BANCO-CLABE
+               MOVE SUBTOTAL-SUELDO-NOMINA TO BANCO-SUELDO
+               WRITE BANCO-REG
+           END-IF.
+
        300-FIN.
            DISPLAY "FIN DEL PROGRAMA"
            CLOSE EMPINX.
+           CLOSE DEPARTAMENTOS.
            CLOSE PERCEPCION-DEDUCCION.
            CLOSE REPORTE.
+           CLOSE SUSPENSO.
+           CLOSE RECIBO.
+           CLOSE BANCO.
+           CLOSE RECHAZOS.
+           CLOSE EMPINXHIST.
 
 
 

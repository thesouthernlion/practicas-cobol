@@ -11,18 +11,86 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPINX ASSIGN TO DISK
-           ORGANISATION IS INDEXED
+           ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS EMPINX-NOMINA.
+           RECORD KEY IS EMPINX-NOMINA
+           ALTERNATE RECORD KEY IS EMPINX-NOMBRE WITH DUPLICATES.
+
+           SELECT AUDITORIA ASSIGN TO DISK.
+
+           SELECT RESPALDO-BAJAS ASSIGN TO DISK.
+
+           SELECT DEPARTAMENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DPTO-CLAVE.
+
+           SELECT EMPINXHIST ASSIGN TO DISK.
 
        DATA DIVISION.
        FILE SECTION.
        FD  EMPINX.
        01  EMPINX-REG.
-           03  EMPINX-NOMINA   PIC 9(06).
-           03  EMPINX-NOMBRE   PIC X(20).
-           03  EMPINX-DPTO     PIC X(03).
-           03  EMPINX-SUELDO   PIC S9(05)V99.
+           03  EMPINX-NOMINA       PIC 9(06).
+           03  EMPINX-NOMBRE       PIC X(20).
+           03  EMPINX-DPTO         PIC X(03).
+           03  EMPINX-SUELDO       PIC S9(05)V99.
+           03  EMPINX-RFC          PIC X(13).
+           03  EMPINX-FEC-INGRESO  PIC 9(08).
+           03  EMPINX-SUELDO-YTD   PIC 9(08)V99.
+           03  EMPINX-PERCEP-YTD   PIC 9(08).
+           03  EMPINX-DEDUC-YTD    PIC 9(08).
+           03  EMPINX-CLABE        PIC X(18).
+           03  EMPINX-HORAS-EXTRAS PIC 9(03).
+           03  EMPINX-TARIFA-EXTRA PIC 9(03)V99.
+           03  EMPINX-FALTAS-YTD   PIC 9(03).
+
+       FD  AUDITORIA.
+       01  AUDITORIA-REG           PIC X(142).
+
+      *****MISMO JUEGO DE CAMPOS QUE EMPINX-REG, PARA QUE UNA BAJA
+      *****RESPALDE (Y UNA RESTAURACION DEVUELVA) EL REGISTRO COMPLETO
+       FD  RESPALDO-BAJAS.
+       01  RESPALDO-BAJAS-REG.
+           03  RB-NOMINA           PIC 9(06).
+           03  RB-NOMBRE           PIC X(20).
+           03  RB-DPTO             PIC X(03).
+           03  RB-SUELDO           PIC S9(05)V99.
+           03  RB-RFC              PIC X(13).
+           03  RB-FEC-INGRESO      PIC 9(08).
+           03  RB-SUELDO-YTD       PIC 9(08)V99.
+           03  RB-PERCEP-YTD       PIC 9(08).
+           03  RB-DEDUC-YTD        PIC 9(08).
+           03  RB-CLABE            PIC X(18).
+           03  RB-HORAS-EXTRAS     PIC 9(03).
+           03  RB-TARIFA-EXTRA     PIC 9(03)V99.
+           03  RB-FALTAS-YTD       PIC 9(03).
+
+       FD  DEPARTAMENTOS.
+       01  DEPARTAMENTOS-REG.
+           03  DPTO-CLAVE          PIC X(03).
+           03  DPTO-DESCRIPCION    PIC X(20).
+           03  DPTO-PRESUPUESTO    PIC 9(08).
+
+      *****HISTORIAL COMPARTIDO DE CAMBIOS AL MAESTRO EMPINX; EMPCAP,
+      *****4EMPABC Y 6EMPNOMV3 LE HACEN APPEND CADA UNO, PARA QUE
+      *****CUALQUIER CAMPO SE PUEDA RASTREAR AL PROGRAMA Y CORRIDA QUE
+      *****LO MODIFICO
+       FD  EMPINXHIST.
+       01  EMPINXHIST-REG.
+           03  HIST-FECHA          PIC 9(06).
+           03  FILLER              PIC X(01).
+           03  HIST-HORA           PIC 9(06).
+           03  FILLER              PIC X(01).
+           03  HIST-PROGRAMA       PIC X(08).
+           03  FILLER              PIC X(01).
+           03  HIST-NOMINA         PIC 9(06).
+           03  FILLER              PIC X(01).
+           03  HIST-CAMPO          PIC X(15).
+           03  FILLER              PIC X(01).
+           03  HIST-VALOR-ANTES    PIC X(15).
+           03  FILLER              PIC X(01).
+           03  HIST-VALOR-DESPUES  PIC X(15).
 
 
        WORKING-STORAGE SECTION.
@@ -32,15 +100,117 @@
        77  AUTORIZACION        PIC 9(03).
        77  WKS-RESP PIC X(02).
            88  W88-NO VALUE "NO".
+       77  LINEA-CONT          PIC 9(02).
+       77  MAXIMO-LINEAS       PIC 9(02) VALUE 15.
+       77  FIN-LISTADO         PIC 9.
+       77  NOMBRE-BUSCA        PIC X(20).
+       77  FIN-BUSQUEDA        PIC 9.
+       77  RESTAURAR-ENCONTRO  PIC 9.
+       77  FIN-RESPALDO        PIC 9.
+       77  BANDERA-DPTO        PIC 9.
+       77  EMPINX-SUELDO-BASE  PIC 9(05)V99.
+
+       77  WKS-HIST-CAMPO      PIC X(15).
+       77  WKS-HIST-ANTES      PIC X(15).
+       77  WKS-HIST-DESPUES    PIC X(15).
+       77  WKS-HIST-EDITADO    PIC -(07)9.99.
+       01  FECHA-HIST.
+           03  FECHA-HIST-AA       PIC 99.
+           03  FECHA-HIST-MM       PIC 99.
+           03  FECHA-HIST-DD       PIC 99.
+       01  HORA-HIST.
+           03  HORA-HIST-HH        PIC 99.
+           03  HORA-HIST-MN        PIC 99.
+           03  HORA-HIST-SS        PIC 99.
+           03  HORA-HIST-CC        PIC 99.
+
+       01  FECHA-AUDIT.
+           03  FECHA-AUDIT-AA      PIC 99.
+           03  FECHA-AUDIT-MM      PIC 99.
+           03  FECHA-AUDIT-DD      PIC 99.
+       01  HORA-AUDIT.
+           03  HORA-AUDIT-HH       PIC 99.
+           03  HORA-AUDIT-MN       PIC 99.
+           03  HORA-AUDIT-SS       PIC 99.
+           03  HORA-AUDIT-CC       PIC 99.
+       01  AUDIT-LINEA.
+           05  AUDIT-FECHA         PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-HORA          PIC 9(06).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-AUTORIZACION  PIC 9(03).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-OPERACION     PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-KEY           PIC X(10).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-ANTES         PIC X(35).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  AUDIT-DESPUES       PIC X(35).
+           05  FILLER              PIC X(31) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            MOVE 0 TO BANDERA-SALIR-MENU.
            OPEN I-O EMPINX.
+           OPEN EXTEND AUDITORIA.
+           OPEN EXTEND RESPALDO-BAJAS.
+           OPEN INPUT DEPARTAMENTOS.
+           OPEN EXTEND EMPINXHIST.
            PERFORM MOSTRAR-MENU UNTIL BANDERA-SALIR-MENU = 1.
            CLOSE EMPINX
+           CLOSE AUDITORIA
+           CLOSE RESPALDO-BAJAS
+           CLOSE DEPARTAMENTOS
+           CLOSE EMPINXHIST
            STOP RUN.
 
+      *******************************************************************
+      *                        VALIDACION DPTOS
+      *******************************************************************
+       VALIDACION-DPTO-EMPINX.
+           MOVE EMPINX-DPTO TO DPTO-CLAVE.
+           READ DEPARTAMENTOS
+               INVALID KEY
+                   DISPLAY "DEPARTAMENTO INVALIDO"
+                   MOVE 0 TO BANDERA-DPTO
+               NOT INVALID KEY
+                   MOVE 1 TO BANDERA-DPTO
+           END-READ.
+
+      *******************************************************************
+      *                            AUDITORIA
+      *******************************************************************
+       GRABAR-AUDITORIA.
+           ACCEPT FECHA-AUDIT FROM DATE.
+           ACCEPT HORA-AUDIT FROM TIME.
+           MOVE FECHA-AUDIT    TO AUDIT-FECHA.
+           MOVE HORA-AUDIT-HH  TO AUDIT-HORA(1:2).
+           MOVE HORA-AUDIT-MN  TO AUDIT-HORA(3:2).
+           MOVE HORA-AUDIT-SS  TO AUDIT-HORA(5:2).
+           MOVE AUTORIZACION   TO AUDIT-AUTORIZACION.
+           MOVE AUDIT-LINEA    TO AUDITORIA-REG.
+           WRITE AUDITORIA-REG.
+
+      *******************************************************************
+      *                  HISTORIAL DE CAMBIOS EMPINX
+      *******************************************************************
+      *****ESCRIBE UN RENGLON EN EL HISTORIAL COMPARTIDO; EL LLAMADOR
+      *****LLENA WKS-HIST-CAMPO/ANTES/DESPUES ANTES DE PERFORM
+       GRABAR-HIST-EMPINX.
+           ACCEPT FECHA-HIST FROM DATE.
+           ACCEPT HORA-HIST FROM TIME.
+           MOVE FECHA-HIST     TO HIST-FECHA.
+           MOVE HORA-HIST-HH   TO HIST-HORA(1:2).
+           MOVE HORA-HIST-MN   TO HIST-HORA(3:2).
+           MOVE HORA-HIST-SS   TO HIST-HORA(5:2).
+           MOVE "4EMPABC"      TO HIST-PROGRAMA.
+           MOVE EMPINX-NOMINA  TO HIST-NOMINA.
+           MOVE WKS-HIST-CAMPO    TO HIST-CAMPO.
+           MOVE WKS-HIST-ANTES    TO HIST-VALOR-ANTES.
+           MOVE WKS-HIST-DESPUES  TO HIST-VALOR-DESPUES.
+           WRITE EMPINXHIST-REG.
+
       *******************************************************************
       *                                LEER
       *******************************************************************
@@ -59,11 +229,48 @@
            ELSE
                DISPLAY "INGRESE EL NOMBRE"
                ACCEPT EMPINX-NOMBRE
-               DISPLAY "INGRESE EL DEPARTAMENTO"
-               ACCEPT EMPINX-DPTO
-               WRITE EMPINX-REG.
+               MOVE 0 TO BANDERA-DPTO
+               PERFORM UNTIL BANDERA-DPTO = 1
+                   DISPLAY "INGRESE EL DEPARTAMENTO"
+                   ACCEPT EMPINX-DPTO
+                   PERFORM VALIDACION-DPTO-EMPINX
+               END-PERFORM
+               DISPLAY "INGRESE EL RFC"
+               ACCEPT EMPINX-RFC
+               DISPLAY "INGRESE LA FECHA DE INGRESO (AAAAMMDD)"
+               ACCEPT EMPINX-FEC-INGRESO
+               DISPLAY "INGRESE LA CLABE INTERBANCARIA (18 DIGITOS)"
+               ACCEPT EMPINX-CLABE
+               DISPLAY "INGRESE HORAS EXTRAS DEL PERIODO"
+               ACCEPT EMPINX-HORAS-EXTRAS
+               DISPLAY "INGRESE TARIFA POR HORA EXTRA"
+               ACCEPT EMPINX-TARIFA-EXTRA
+               DISPLAY "INGRESE EL SUELDO BASE (PERCEPCIONES MENOS"
+                   " DEDUCCIONES, SIN HORAS EXTRAS)"
+               ACCEPT EMPINX-SUELDO-BASE
+               MOVE EMPINX-SUELDO-BASE TO EMPINX-SUELDO
+               COMPUTE EMPINX-SUELDO = EMPINX-SUELDO +
+                   (EMPINX-HORAS-EXTRAS * EMPINX-TARIFA-EXTRA)
+               MOVE 0 TO EMPINX-SUELDO-YTD
+               MOVE 0 TO EMPINX-PERCEP-YTD
+               MOVE 0 TO EMPINX-DEDUC-YTD
+               MOVE 0 TO EMPINX-FALTAS-YTD
+               WRITE EMPINX-REG
                ADD 1 TO AUTORIZACION
-               DISPLAY "OPERACION EXITOSA: ", AUTORIZACION.
+               DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+               MOVE "ALTA"       TO AUDIT-OPERACION
+               MOVE EMPINX-NOMINA TO AUDIT-KEY
+               MOVE SPACES       TO AUDIT-ANTES
+               STRING EMPINX-NOMBRE DELIMITED BY SIZE
+                   " " EMPINX-DPTO DELIMITED BY SIZE
+                   INTO AUDIT-DESPUES
+               PERFORM GRABAR-AUDITORIA
+               MOVE "EMPINX-SUELDO" TO WKS-HIST-CAMPO
+               MOVE SPACES          TO WKS-HIST-ANTES
+               MOVE EMPINX-SUELDO   TO WKS-HIST-EDITADO
+               MOVE WKS-HIST-EDITADO TO WKS-HIST-DESPUES
+               PERFORM GRABAR-HIST-EMPINX
+           END-IF.
 
       *******************************************************************
       *                             BAJA
@@ -79,9 +286,30 @@
                DISPLAY "QUIERES DAR DE BAJA?"
                ACCEPT WKS-RESP
                IF NOT W88-NO
+                   MOVE "BAJA"       TO AUDIT-OPERACION
+                   MOVE EMPINX-NOMINA TO AUDIT-KEY
+                   STRING EMPINX-NOMBRE DELIMITED BY SIZE
+                       " " EMPINX-DPTO DELIMITED BY SIZE
+                       INTO AUDIT-ANTES
+                   MOVE SPACES       TO AUDIT-DESPUES
+                   MOVE EMPINX-NOMINA      TO RB-NOMINA
+                   MOVE EMPINX-NOMBRE      TO RB-NOMBRE
+                   MOVE EMPINX-DPTO        TO RB-DPTO
+                   MOVE EMPINX-SUELDO      TO RB-SUELDO
+                   MOVE EMPINX-RFC         TO RB-RFC
+                   MOVE EMPINX-FEC-INGRESO TO RB-FEC-INGRESO
+                   MOVE EMPINX-SUELDO-YTD   TO RB-SUELDO-YTD
+                   MOVE EMPINX-PERCEP-YTD   TO RB-PERCEP-YTD
+                   MOVE EMPINX-DEDUC-YTD    TO RB-DEDUC-YTD
+                   MOVE EMPINX-CLABE        TO RB-CLABE
+                   MOVE EMPINX-HORAS-EXTRAS TO RB-HORAS-EXTRAS
+                   MOVE EMPINX-TARIFA-EXTRA TO RB-TARIFA-EXTRA
+                   MOVE EMPINX-FALTAS-YTD   TO RB-FALTAS-YTD
+                   WRITE RESPALDO-BAJAS-REG
                    DELETE EMPINX
                    ADD 1 TO AUTORIZACION
                    DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+                   PERFORM GRABAR-AUDITORIA
                 ELSE
                    DISPLAY "BAJA CANCELADA"
            ELSE
@@ -98,9 +326,119 @@
                DISPLAY "NOMINA:        ", EMPINX-NOMINA
                DISPLAY "NOMBRE:        ", EMPINX-NOMBRE
                DISPLAY "DEPARTAMENTO:  ", EMPINX-DPTO
+               DISPLAY "RFC:           ", EMPINX-RFC
+               DISPLAY "FECHA INGRESO: ", EMPINX-FEC-INGRESO
+               DISPLAY "CLABE:         ", EMPINX-CLABE
            ELSE
                DISPLAY "NOMINA NO EXISTE".
 
+      *******************************************************************
+      *                          LISTAR TODOS
+      *******************************************************************
+       LISTAR-TODOS.
+           MOVE 0 TO LINEA-CONT.
+           MOVE 0 TO FIN-LISTADO.
+           MOVE 0 TO EMPINX-NOMINA.
+           START EMPINX KEY IS NOT LESS THAN EMPINX-NOMINA
+               INVALID KEY
+                   DISPLAY "NO HAY REGISTROS"
+                   MOVE 1 TO FIN-LISTADO.
+           DISPLAY "NOMINA NOMBRE               DEPARTAMENTO".
+           PERFORM UNTIL FIN-LISTADO = 1
+               READ EMPINX NEXT RECORD
+                   AT END
+                       MOVE 1 TO FIN-LISTADO
+                   NOT AT END
+                       DISPLAY EMPINX-NOMINA, " ", EMPINX-NOMBRE,
+                           " ", EMPINX-DPTO
+                       ADD 1 TO LINEA-CONT
+                       IF LINEA-CONT = MAXIMO-LINEAS
+                           MOVE 0 TO LINEA-CONT
+                           DISPLAY "-- PRESIONA ENTER PARA CONTINUAR --"
+                           ACCEPT WKS-RESP
+               END-READ
+           END-PERFORM.
+
+      *******************************************************************
+      *                           RESTAURAR
+      *******************************************************************
+       RESTAURAR.
+           DISPLAY "INGRESA LA NOMINA A RESTAURAR"
+           ACCEPT EMPINX-NOMINA
+           PERFORM LEER-EMPINX.
+           IF EMPINX-KEY-EXISTE = 1
+               DISPLAY "ESE EMPLEADO YA EXISTE, NO SE RESTAURA"
+           ELSE
+               MOVE 0 TO RESTAURAR-ENCONTRO.
+               MOVE 0 TO FIN-RESPALDO.
+               CLOSE RESPALDO-BAJAS.
+               OPEN INPUT RESPALDO-BAJAS.
+               PERFORM UNTIL FIN-RESPALDO = 1
+                   READ RESPALDO-BAJAS
+                       AT END
+                           MOVE 1 TO FIN-RESPALDO
+                       NOT AT END
+                           IF RB-NOMINA = EMPINX-NOMINA
+                               MOVE RB-NOMBRE      TO EMPINX-NOMBRE
+                               MOVE RB-DPTO        TO EMPINX-DPTO
+                               MOVE RB-SUELDO      TO EMPINX-SUELDO
+                               MOVE RB-RFC         TO EMPINX-RFC
+                               MOVE RB-FEC-INGRESO TO EMPINX-FEC-INGRESO
+                               MOVE RB-SUELDO-YTD   TO EMPINX-SUELDO-YTD
+                               MOVE RB-PERCEP-YTD   TO EMPINX-PERCEP-YTD
+                               MOVE RB-DEDUC-YTD    TO EMPINX-DEDUC-YTD
+                               MOVE RB-CLABE        TO EMPINX-CLABE
+                               MOVE RB-HORAS-EXTRAS
+                                   TO EMPINX-HORAS-EXTRAS
+                               MOVE RB-TARIFA-EXTRA
+                                   TO EMPINX-TARIFA-EXTRA
+                               MOVE RB-FALTAS-YTD TO EMPINX-FALTAS-YTD
+                               MOVE 1 TO RESTAURAR-ENCONTRO
+                   END-READ
+               END-PERFORM.
+               CLOSE RESPALDO-BAJAS.
+               OPEN EXTEND RESPALDO-BAJAS.
+               IF RESTAURAR-ENCONTRO = 1
+                   WRITE EMPINX-REG
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "EMPLEADO RESTAURADO: ", AUTORIZACION
+                   MOVE "RESTAURAR"   TO AUDIT-OPERACION
+                   MOVE EMPINX-NOMINA TO AUDIT-KEY
+                   MOVE SPACES        TO AUDIT-ANTES
+                   STRING EMPINX-NOMBRE DELIMITED BY SIZE
+                       " " EMPINX-DPTO DELIMITED BY SIZE
+                       INTO AUDIT-DESPUES
+                   PERFORM GRABAR-AUDITORIA
+               ELSE
+                   DISPLAY "NO HAY RESPALDO PARA ESA NOMINA".
+
+      *******************************************************************
+      *                      BUSCAR POR NOMBRE
+      *******************************************************************
+       BUSCAR-POR-NOMBRE.
+           DISPLAY "INGRESA EL NOMBRE A BUSCAR"
+           ACCEPT EMPINX-NOMBRE.
+           MOVE EMPINX-NOMBRE TO NOMBRE-BUSCA.
+           MOVE 0 TO FIN-BUSQUEDA.
+           START EMPINX KEY IS NOT LESS THAN EMPINX-NOMBRE
+               INVALID KEY
+                   DISPLAY "NOMBRE NO ENCONTRADO"
+                   MOVE 1 TO FIN-BUSQUEDA.
+           PERFORM UNTIL FIN-BUSQUEDA = 1
+               READ EMPINX NEXT RECORD
+                   AT END
+                       MOVE 1 TO FIN-BUSQUEDA
+                   NOT AT END
+                       IF EMPINX-NOMBRE = NOMBRE-BUSCA
+                           DISPLAY "NOMINA:        ", EMPINX-NOMINA
+                           DISPLAY "NOMBRE:        ", EMPINX-NOMBRE
+                           DISPLAY "DEPARTAMENTO:  ", EMPINX-DPTO
+                           DISPLAY "-------------"
+                       ELSE
+                           MOVE 1 TO FIN-BUSQUEDA
+               END-READ
+           END-PERFORM.
+
       *******************************************************************
       *                            MODIFICAR
       *******************************************************************
@@ -116,13 +454,40 @@
                DISPLAY "DESEA MODIFICAR?"
                ACCEPT WKS-RESP
                IF NOT W88-NO
+                   MOVE "MODIFICAR"   TO AUDIT-OPERACION
+                   MOVE EMPINX-NOMINA TO AUDIT-KEY
+                   STRING EMPINX-NOMBRE DELIMITED BY SIZE
+                       " " EMPINX-DPTO DELIMITED BY SIZE
+                       INTO AUDIT-ANTES
                    DISPLAY "INGRESE NOMBRE"
                    ACCEPT EMPINX-NOMBRE
-                   DISPLAY "INGRESE DEPARTAMENTO"
-                   ACCEPT EMPINX-DPTO
+                   MOVE 0 TO BANDERA-DPTO
+                   PERFORM UNTIL BANDERA-DPTO = 1
+                       DISPLAY "INGRESE DEPARTAMENTO"
+                       ACCEPT EMPINX-DPTO
+                       PERFORM VALIDACION-DPTO-EMPINX
+                   END-PERFORM
+                   MOVE EMPINX-SUELDO TO WKS-HIST-EDITADO
+                   MOVE WKS-HIST-EDITADO TO WKS-HIST-ANTES
+                   COMPUTE EMPINX-SUELDO = EMPINX-SUELDO -
+                       (EMPINX-HORAS-EXTRAS * EMPINX-TARIFA-EXTRA)
+                   DISPLAY "INGRESE HORAS EXTRAS DEL PERIODO"
+                   ACCEPT EMPINX-HORAS-EXTRAS
+                   DISPLAY "INGRESE TARIFA POR HORA EXTRA"
+                   ACCEPT EMPINX-TARIFA-EXTRA
+                   COMPUTE EMPINX-SUELDO = EMPINX-SUELDO +
+                       (EMPINX-HORAS-EXTRAS * EMPINX-TARIFA-EXTRA)
                    REWRITE EMPINX-REG
                    ADD 1 TO AUTORIZACION
                    DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+                   STRING EMPINX-NOMBRE DELIMITED BY SIZE
+                       " " EMPINX-DPTO DELIMITED BY SIZE
+                       INTO AUDIT-DESPUES
+                   PERFORM GRABAR-AUDITORIA
+                   MOVE "EMPINX-SUELDO" TO WKS-HIST-CAMPO
+                   MOVE EMPINX-SUELDO    TO WKS-HIST-EDITADO
+                   MOVE WKS-HIST-EDITADO TO WKS-HIST-DESPUES
+                   PERFORM GRABAR-HIST-EMPINX
                ELSE
                    DISPLAY "MODIFICACION CANCELADA"
            ELSE
@@ -142,7 +507,10 @@
            DISPLAY "2. BAJA.".
            DISPLAY "3. CONSULTA.".
            DISPLAY "4. MODIFICACION.".
-           DISPLAY "5. SALIR."
+           DISPLAY "5. LISTAR TODOS.".
+           DISPLAY "6. BUSCAR POR NOMBRE.".
+           DISPLAY "7. RESTAURAR BAJA.".
+           DISPLAY "8. SALIR."
            ACCEPT OPCION-MENU.
            IF OPCION-MENU = 1
                PERFORM ALTA
@@ -153,6 +521,12 @@
            ELSE IF OPCION-MENU = 4
                PERFORM MODIFICAR
            ELSE IF OPCION-MENU = 5
+               PERFORM LISTAR-TODOS
+           ELSE IF OPCION-MENU = 6
+               PERFORM BUSCAR-POR-NOMBRE
+           ELSE IF OPCION-MENU = 7
+               PERFORM RESTAURAR
+           ELSE IF OPCION-MENU = 8
                DISPLAY "ADIOS"
                MOVE 1 TO BANDERA-SALIR-MENU.
 

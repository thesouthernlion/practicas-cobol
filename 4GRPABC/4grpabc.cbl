@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4GRPABC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRUPOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GPO-CLAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRUPOS.
+       01  GRUPOS-REG.
+           03  GPO-CLAVE           PIC X(03).
+           03  GPO-DESCRIPCION     PIC X(20).
+
+
+       WORKING-STORAGE SECTION.
+       77  BANDERA-SALIR-MENU  PIC 9.
+       77  OPCION-MENU         PIC 9.
+       77  GPO-KEY-EXISTE      PIC 9.
+       77  AUTORIZACION        PIC 9(03).
+       77  WKS-RESP PIC X(02).
+           88  W88-NO VALUE "NO".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO BANDERA-SALIR-MENU.
+           OPEN I-O GRUPOS.
+           PERFORM MOSTRAR-MENU UNTIL BANDERA-SALIR-MENU = 1.
+           CLOSE GRUPOS
+           STOP RUN.
+
+      *******************************************************************
+      *                                LEER
+      *******************************************************************
+       LEER-GRUPOS.
+           MOVE 1 TO GPO-KEY-EXISTE.
+           READ GRUPOS INVALID KEY MOVE 0 TO GPO-KEY-EXISTE.
+      *******************************************************************
+      *                             ALTA
+      *******************************************************************
+       ALTA.
+           DISPLAY "INGRESA CLAVE DE GRUPO"
+           ACCEPT GPO-CLAVE
+           PERFORM LEER-GRUPOS
+           IF GPO-KEY-EXISTE = 1
+               DISPLAY "GRUPO YA EXISTE"
+           ELSE
+               DISPLAY "INGRESE LA DESCRIPCION"
+               ACCEPT GPO-DESCRIPCION
+               WRITE GRUPOS-REG
+               ADD 1 TO AUTORIZACION
+               DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+           END-IF.
+
+      *******************************************************************
+      *                             BAJA
+      *******************************************************************
+       BAJA.
+           DISPLAY "INGRESA CLAVE DE GRUPO"
+           ACCEPT GPO-CLAVE
+           PERFORM LEER-GRUPOS
+           IF GPO-KEY-EXISTE = 1
+               DISPLAY "CLAVE:         ", GPO-CLAVE
+               DISPLAY "DESCRIPCION:   ", GPO-DESCRIPCION
+               DISPLAY "QUIERES DAR DE BAJA ESTE GRUPO?"
+               ACCEPT WKS-RESP
+               IF NOT W88-NO
+                   DELETE GRUPOS
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+               ELSE
+                   DISPLAY "BAJA CANCELADA"
+           ELSE
+               DISPLAY "GRUPO NO EXISTE".
+
+      *******************************************************************
+      *                           CONSULTA
+      *******************************************************************
+       CONSULTA.
+           DISPLAY "INGRESA CLAVE DE GRUPO"
+           ACCEPT GPO-CLAVE.
+           PERFORM LEER-GRUPOS.
+           IF GPO-KEY-EXISTE = 1
+               DISPLAY "CLAVE:         ", GPO-CLAVE
+               DISPLAY "DESCRIPCION:   ", GPO-DESCRIPCION
+           ELSE
+               DISPLAY "GRUPO NO EXISTE".
+
+      *******************************************************************
+      *                            MODIFICAR
+      *******************************************************************
+       MODIFICAR.
+           DISPLAY "INGRESA LA CLAVE DE GRUPO"
+           ACCEPT GPO-CLAVE
+           PERFORM LEER-GRUPOS.
+           IF GPO-KEY-EXISTE = 1
+               DISPLAY "DESCRIPCION:   ", GPO-DESCRIPCION
+               DISPLAY "DESEA MODIFICAR?"
+               ACCEPT WKS-RESP
+               IF NOT W88-NO
+                   DISPLAY "INGRESE DESCRIPCION"
+                   ACCEPT GPO-DESCRIPCION
+                   REWRITE GRUPOS-REG
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+               ELSE
+                   DISPLAY "MODIFICACION CANCELADA"
+           ELSE
+               DISPLAY "GRUPO NO EXISTE".
+
+      *******************************************************************
+      *                               MENU
+      *******************************************************************
+       MOSTRAR-MENU.
+           MOVE "NO" TO WKS-RESP.
+           MOVE 0 TO OPCION-MENU.
+           DISPLAY "------------".
+           DISPLAY "   GRUPOS".
+           DISPLAY "------------".
+           DISPLAY "SELECCIONA UNA OPCION".
+           DISPLAY "1. ALTA.".
+           DISPLAY "2. BAJA.".
+           DISPLAY "3. CONSULTA.".
+           DISPLAY "4. MODIFICACION.".
+           DISPLAY "5. SALIR."
+           ACCEPT OPCION-MENU.
+           IF OPCION-MENU = 1
+               PERFORM ALTA
+           ELSE IF OPCION-MENU = 2
+               PERFORM BAJA
+           ELSE IF OPCION-MENU = 3
+               PERFORM CONSULTA
+           ELSE IF OPCION-MENU = 4
+               PERFORM MODIFICAR
+           ELSE IF OPCION-MENU = 5
+               DISPLAY "ADIOS"
+               MOVE 1 TO BANDERA-SALIR-MENU.
+
+
+       END PROGRAM 4GRPABC.

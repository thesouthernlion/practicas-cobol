@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALUCAP.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO DISK.
+           SELECT GRUPOS  ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GPO-CLAVE.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRUPOS.
+       01  GRUPOS-REG.
+           03  GPO-CLAVE           PIC X(03).
+           03  GPO-DESCRIPCION     PIC X(20).
+
+      *****MISMO LAYOUT QUE EL ALU-REG DE 3ALUPRO, INCLUYENDO
+      *****ALU-NUM-CAL
+       FD  ALUMNOS.
+       01  ALU-REG.
+         03 ALU-NOM  PIC X(30).
+         03 ALU-MAT  PIC 9(08).
+         03 ALU-GPO  PIC X(03).
+         03 ALU-CAMPUS-TURNO PIC X(03).
+         03 ALU-NUM-CAL  PIC 9.
+         03 ALU-CALIFICACIONES OCCURS 6 TIMES.
+           05 ALU-CAL    PIC 999V99.
+         03 FILLER       PIC XX.
+
+       WORKING-STORAGE SECTION.
+       77  BANDERA-GPO PIC 9.
+       77  WKS-RESP PIC X(02).
+           88  W88-NO VALUE "NO".
+       01  CONT-ALU    PIC 999.
+      *****MATRICULAS YA CAPTURADAS EN ESTA CORRIDA (PARA VALIDAR
+      *****DUPLICADOS), MISMO PATRON QUE NOMINAS-CAPTURADAS EN EMPCAP
+       01  MATRICULAS-CAPTURADAS.
+           03  MATRICULA-CAPTURADA-OC OCCURS 999 TIMES PIC 9(08).
+       77  MATRICULA-DUPLICADA PIC 9.
+       77  I-MAT               PIC 999.
+       77  I-CAL               PIC 9.
+       77  BANDERA-CAMPO-VALIDO PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT ALUMNOS.
+           OPEN INPUT GRUPOS.
+           MOVE "SI" TO WKS-RESP.
+           PERFORM CAPTURA-ALUMNOS UNTIL W88-NO.
+
+           DISPLAY "TOTAL ALUMNOS CAPTURADOS: ", CONT-ALU.
+           CLOSE ALUMNOS
+           CLOSE GRUPOS.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+       CAPTURA-ALUMNOS.
+           PERFORM CAPTURA-MATRICULA.
+           PERFORM CAPTURA-NOMBRE.
+           MOVE 0 TO BANDERA-GPO.
+           PERFORM VALIDACION-GRUPOS UNTIL BANDERA-GPO = 1.
+
+           DISPLAY "DAME CAMPUS/TURNO"
+           ACCEPT ALU-CAMPUS-TURNO.
+
+           PERFORM CAPTURA-NUM-CAL.
+           PERFORM CAPTURA-CALIFICACIONES.
+
+           WRITE ALU-REG.
+      *****CONTADOR ALUMNOS
+           ADD 1 TO CONT-ALU.
+           MOVE ALU-MAT TO MATRICULA-CAPTURADA-OC(CONT-ALU).
+
+           DISPLAY "DESEAS SEGUIR CAPTURANDO ALUMNOS: ".
+           ACCEPT WKS-RESP.
+
+      *****CAMPO MATRICULA: NUMERICO, MAYOR A CERO Y NO DUPLICADO
+       CAPTURA-MATRICULA.
+           MOVE 1 TO BANDERA-CAMPO-VALIDO.
+           PERFORM WITH TEST AFTER UNTIL BANDERA-CAMPO-VALIDO = 1
+               DISPLAY "DAME MATRICULA"
+               ACCEPT ALU-MAT
+               IF ALU-MAT NOT NUMERIC OR ALU-MAT = 0
+                   DISPLAY "MATRICULA INVALIDA,"
+                       " DEBE SER NUMERICA Y MAYOR A CERO"
+                   MOVE 0 TO BANDERA-CAMPO-VALIDO
+               ELSE
+                   PERFORM VALIDACION-MATRICULA-DUPLICADA
+                   IF MATRICULA-DUPLICADA = 1
+                       DISPLAY "MATRICULA YA EXISTE, INGRESA OTRA"
+                       MOVE 0 TO BANDERA-CAMPO-VALIDO
+                   ELSE
+                       MOVE 1 TO BANDERA-CAMPO-VALIDO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *****CAMPO NOMBRE: OBLIGATORIO, NO SE ACEPTA EN BLANCO
+       CAPTURA-NOMBRE.
+           MOVE SPACES TO ALU-NOM.
+           PERFORM WITH TEST AFTER UNTIL ALU-NOM NOT = SPACES
+               DISPLAY "DAME NOMBRE"
+               ACCEPT ALU-NOM
+               IF ALU-NOM = SPACES
+                   DISPLAY "EL NOMBRE ES OBLIGATORIO"
+               END-IF
+           END-PERFORM.
+
+      *****NUMERO DE CALIFICACIONES DEL CURSO: NUMERICO,
+      *****ENTRE 1 Y 6 (EL MAXIMO QUE CABE EN ALU-CALIFICACIONES)
+       CAPTURA-NUM-CAL.
+           MOVE 0 TO BANDERA-CAMPO-VALIDO.
+           PERFORM WITH TEST AFTER UNTIL BANDERA-CAMPO-VALIDO = 1
+               DISPLAY "DAME NUMERO DE CALIFICACIONES DEL CURSO (1-6)"
+               ACCEPT ALU-NUM-CAL
+               IF ALU-NUM-CAL NOT NUMERIC
+                   OR ALU-NUM-CAL < 1 OR ALU-NUM-CAL > 6
+                   DISPLAY "INVALIDO, DEBE SER NUMERICO ENTRE 1 Y 6"
+               ELSE
+                   MOVE 1 TO BANDERA-CAMPO-VALIDO
+               END-IF
+           END-PERFORM.
+
+      *****PIDE SOLO LAS ALU-NUM-CAL CALIFICACIONES QUE EXISTEN; LAS
+      *****DEMAS QUEDAN EN CERO PARA QUE CALCULA-PROMEDIO DE 3ALUPRO
+      *****NO LAS CUENTE
+       CAPTURA-CALIFICACIONES.
+           PERFORM VARYING I-CAL FROM 1 BY 1 UNTIL I-CAL > 6
+               MOVE 0 TO ALU-CAL(I-CAL)
+           END-PERFORM.
+           PERFORM VARYING I-CAL FROM 1 BY 1
+                   UNTIL I-CAL > ALU-NUM-CAL
+               DISPLAY "DAME CALIFICACION " I-CAL
+               ACCEPT ALU-CAL(I-CAL)
+           END-PERFORM.
+
+       VALIDACION-MATRICULA-DUPLICADA.
+           MOVE 0 TO MATRICULA-DUPLICADA.
+           PERFORM VARYING I-MAT FROM 1 BY 1 UNTIL I-MAT > CONT-ALU
+               IF MATRICULA-CAPTURADA-OC(I-MAT) = ALU-MAT
+                   MOVE 1 TO MATRICULA-DUPLICADA
+               END-IF
+           END-PERFORM.
+
+      *****VALIDA ALU-GPO CONTRA EL MAESTRO DE GRUPOS, MISMO PATRON
+      *****QUE VALIDACION-DPTOS EN EMPCAP Y VALIDACION-GPOS EN 3ALUPRO
+       VALIDACION-GRUPOS.
+           DISPLAY "DAME GRUPO"
+           ACCEPT ALU-GPO.
+           MOVE ALU-GPO TO GPO-CLAVE.
+           READ GRUPOS
+               INVALID KEY
+                   DISPLAY "INGRESA UN GRUPO VALIDO"
+                   MOVE 0 TO BANDERA-GPO
+               NOT INVALID KEY
+                   MOVE 1 TO BANDERA-GPO
+           END-READ.
+
+       END PROGRAM ALUCAP.

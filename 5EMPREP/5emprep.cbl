@@ -15,10 +15,21 @@
            SELECT EMPORD       ASSIGN TO DISK.
            SELECT EMPSORT      ASSIGN TO DISK.
            SELECT REPORTE      ASSIGN TO DISK.
+           SELECT REPORTECSV   ASSIGN TO DISK.
+           SELECT OPTIONAL PARAMETROS ASSIGN TO "PARMEMPREP".
 
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAMETROS.
+       01  PARAMETROS-REG.
+           03  PARM-MAXIMO-LINEAS  PIC 99.
+           03  PARM-MODO-REPORTE   PIC 9.
+
+       FD  REPORTECSV.
+       01  REPORTECSV-REG      PIC X(132).
+
+      *****MISMO LAYOUT QUE EL EMPSDO-REG DE 3EMPSDO
        FD  EMPSDO.
        01  EMPSDO-REG.
            03  EMPSDO-NOMINA       PIC 9(06).
@@ -26,7 +37,10 @@
            03  EMPSDO-DPTO         PIC X(03).
            03  EMPSDO-PERCEP       PIC 9(05)V99.
            03  EMPSDO-DEDU         PIC 9(05)V99.
+           03  EMPSDO-ISR          PIC 9(05)V99.
            03  EMPSDO-SUELDO       PIC S9(05)V99.
+           03  EMPSDO-RFC          PIC X(13).
+           03  EMPSDO-FEC-INGRESO  PIC 9(08).
            03  FILLER              PIC XX.
 
        FD  EMPORD.
@@ -36,7 +50,10 @@
            03  EMPORD-DPTO         PIC X(03).
            03  EMPORD-PERCEP       PIC 9(05)V99.
            03  EMPORD-DEDU         PIC 9(05)V99.
+           03  EMPORD-ISR          PIC 9(05)V99.
            03  EMPORD-SUELDO       PIC S9(05)V99.
+           03  EMPORD-RFC          PIC X(13).
+           03  EMPORD-FEC-INGRESO  PIC 9(08).
            03  FILLER              PIC XX.
 
        SD  EMPSORT.
@@ -46,7 +63,10 @@
            03  EMPSORT-DPTO        PIC X(03).
            03  EMPSORT-PERCEP      PIC 9(05)V99.
            03  EMPSORT-DEDU        PIC 9(05)V99.
+           03  EMPSORT-ISR         PIC 9(05)V99.
            03  EMPSORT-SUELDO      PIC S9(05)V99.
+           03  EMPSORT-RFC         PIC X(13).
+           03  EMPSORT-FEC-INGRESO PIC 9(08).
            03  FILLER              PIC XX.
 
        FD  REPORTE.
@@ -81,6 +101,11 @@
                05  FILLER              PIC X(25) VALUE SPACES.
                05  FILLER              PIC X(24) VALUE
                    "NOMINAS POR DEPARTAMENTO".
+           03  EMPREP-T2-RESUMEN.
+               05  FILLER              PIC X(11) VALUE "EMPREP V1.0".
+               05  FILLER              PIC X(25) VALUE SPACES.
+               05  FILLER              PIC X(25) VALUE
+                   "RESUMEN GENERAL DE NOMINA".
            03  EMPREP-T3.
                05  FILLER              PIC X(6)  VALUE "NOMINA".
                05  FILLER              PIC X(10) VALUE SPACES.
@@ -141,6 +166,11 @@
        77  EMPORD-EOF      PIC 9 VALUE ZERO.
        77  LINEA-CONT      PIC 99.
        77  MAXIMO-LINEAS   PIC 99 VALUE 9.
+      *****CAMPOS EDITADOS PARA EL CSV, CON PUNTO DECIMAL Y SIGNO REAL EN
+      *****VEZ DEL DIGITO CRUDO DE USO (PIC 9/S9) DE EMPORD-REG
+       77  CSV-PERCEP-ED   PIC ZZZZ9.99.
+       77  CSV-DEDU-ED     PIC ZZZZ9.99.
+       77  CSV-SUELDO-ED   PIC -ZZZZ9.99.
        77  PAG-CONT        PIC 99.
        77  DPTO-ANTERIOR   PIC X(03).
        77  EMP-CONT        PIC 9(03).
@@ -151,21 +181,46 @@
        77  PERCEP-TOT      PIC 9(08)V99.
        77  DEDU-TOT        PIC 9(08)V99.
        77  SUELDO-TOT      PIC 9(08)V99.
+       77  MODO-REPORTE    PIC 9.
+       77  BANDERA-MODO-PARM PIC 9 VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-INICIO.
+           IF BANDERA-MODO-PARM = 0
+               DISPLAY "MODO DE REPORTE: "
+               DISPLAY "1. IMPRESION (COLUMNAS FIJAS)"
+               DISPLAY "2. CSV (PARA HOJA DE CALCULO)"
+               ACCEPT MODO-REPORTE
+           END-IF.
            PERFORM 200-PROCESO.
-           PERFORM 300-FIN.
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
 
+      *****SI UN DRIVER DE LOTE (0BATCH) DEJO UN ARCHIVO DE PARAMETROS
+      *****CON EL MODO DE REPORTE, SE USA DIRECTO Y NO SE PREGUNTA NADA
+      *****EN PANTALLA
        100-INICIO.
-           OPEN OUTPUT REPORTE.
+           OPEN INPUT PARAMETROS.
+           READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE PARM-MAXIMO-LINEAS TO MAXIMO-LINEAS
+                   IF PARM-MODO-REPORTE NOT = 0
+                       MOVE PARM-MODO-REPORTE TO MODO-REPORTE
+                       MOVE 1 TO BANDERA-MODO-PARM
+                   END-IF
+           END-READ.
+           CLOSE PARAMETROS.
 
 
        200-PROCESO.
            PERFORM 230-PROCESO-SORT.
-           PERFORM 260-PROCESO-REPORTE.
+           IF MODO-REPORTE = 2
+               PERFORM 290-PROCESO-CSV
+           ELSE
+               PERFORM 260-PROCESO-REPORTE.
 
        230-PROCESO-SORT.
            SORT EMPSORT ON ASCENDING KEY EMPSORT-DPTO EMPSORT-NOMINA
@@ -173,6 +228,7 @@
                GIVING   EMPORD.
 
        260-PROCESO-REPORTE.
+           OPEN OUTPUT REPORTE.
            OPEN INPUT EMPORD.
            PERFORM 266-LEE-FECHA.
            PERFORM 263-LEE-EMPORD.
@@ -181,8 +237,38 @@
            PERFORM 270-GENERA-DETALLE UNTIL EMPORD-EOF = 1.
            PERFORM 273-CORTE-DPTOS.
            PERFORM 276-CORTE-TOTAL.
+           CLOSE REPORTE.
+           CLOSE EMPORD.
            DISPLAY "SE GENERO REPORTE ULTIMA INSTRUCCION 276".
 
+       290-PROCESO-CSV.
+           OPEN OUTPUT REPORTECSV.
+           OPEN INPUT EMPORD.
+           PERFORM 263-LEE-EMPORD.
+           PERFORM 293-CSV-DETALLE UNTIL EMPORD-EOF = 1.
+           CLOSE REPORTECSV.
+           CLOSE EMPORD.
+           DISPLAY "SE GENERO REPORTECSV".
+
+       293-CSV-DETALLE.
+           MOVE EMPORD-PERCEP TO CSV-PERCEP-ED.
+           MOVE EMPORD-DEDU   TO CSV-DEDU-ED.
+           MOVE EMPORD-SUELDO TO CSV-SUELDO-ED.
+           STRING EMPORD-NOMINA  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  EMPORD-NOMBRE  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  EMPORD-DPTO    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  CSV-PERCEP-ED  DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  CSV-DEDU-ED    DELIMITED BY SIZE
+                  ","            DELIMITED BY SIZE
+                  CSV-SUELDO-ED  DELIMITED BY SIZE
+               INTO REPORTECSV-REG.
+           WRITE REPORTECSV-REG.
+           PERFORM 263-LEE-EMPORD.
+
        263-LEE-EMPORD.
            READ EMPORD AT END MOVE 1 TO EMPORD-EOF.
 
@@ -229,11 +315,15 @@
            MOVE    EMPORD-DPTO     TO DPTO-ANTERIOR.
 
        276-CORTE-TOTAL.
+           ADD     1               TO PAG-CONT.
+           MOVE    PAG-CONT        TO EMPREP-T1-PAG.
+           WRITE   REPORTE-REG     FROM EMPREP-T1 BEFORE PAGE.
+           WRITE   REPORTE-REG     FROM EMPREP-T2-RESUMEN BEFORE 3 LINES.
            MOVE    EMP-CONT-TOT    TO EMPREP-CONT-TOT.
            MOVE    PERCEP-TOT      TO EMPREP-PERCEP-TOT.
            MOVE    DEDU-TOT        TO EMPREP-DEDU-TOT.
            MOVE    SUELDO-TOT      TO EMPREP-SUELDO-TOT.
-           WRITE   REPORTE-REG     FROM EMPREP-TOT BEFORE 1 LINE.
+           WRITE   REPORTE-REG     FROM EMPREP-TOT BEFORE 4 LINES.
 
        279-GENERAR-TITULOS.
            ADD     1               TO PAG-CONT.
@@ -243,8 +333,4 @@
            WRITE   REPORTE-REG     FROM EMPREP-T3 BEFORE 1 LINES
            MOVE    5               TO LINEA-CONT.
 
-       300-FIN.
-           CLOSE REPORTE.
-           CLOSE EMPORD.
-
        END PROGRAM 5EMPREP.

@@ -12,27 +12,64 @@
        FILE-CONTROL.
            SELECT EMPLEADOS    ASSIGN TO DISK.
            SELECT EMPSDO      ASSIGN TO DISK.
+           SELECT SDOTOT      ASSIGN TO DISK.
+           SELECT SDOEXC      ASSIGN TO DISK.
+           SELECT DEPARTAMENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DPTO-CLAVE.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
+      *****MAESTRO DE DEPARTAMENTOS, RECORRIDO EN GRABAR-SDOTOT PARA
+      *****QUE EL RESUMEN DE SUELDOS SALGA CON LOS DEPARTAMENTOS QUE
+      *****REALMENTE EXISTEN, SIN IMPORTAR CUANTOS HAYA NI CUALES SEAN
+       FD  DEPARTAMENTOS.
+       01  DEPARTAMENTOS-REG.
+           03  DPTO-CLAVE          PIC X(03).
+           03  DPTO-DESCRIPCION    PIC X(20).
+           03  DPTO-PRESUPUESTO    PIC 9(08).
+      *****RESUMEN DE SUELDOS TOTALES POR DEPARTAMENTO Y DE LA EMPRESA
+       FD  SDOTOT.
+       01  SDOTOT-REG.
+           03  SDOTOT-DPTO     PIC X(07).
+           03  SDOTOT-TOTAL    PIC 9(07)V99.
+
+      *****EXCEPCIONES: EMPLEADOS CON SUELDO NEGATIVO O CERO
+       FD  SDOEXC.
+       01  SDOEXC-REG.
+           03  SDOEXC-NOMINA   PIC 9(06).
+           03  SDOEXC-NOMBRE   PIC X(20).
+           03  SDOEXC-DPTO     PIC X(03).
+           03  SDOEXC-PERCEP   PIC 9(05)V99.
+           03  SDOEXC-DEDU     PIC 9(05)V99.
+           03  SDOEXC-ISR      PIC 9(05)V99.
+           03  SDOEXC-SUELDO   PIC S9(05)V99.
+           03  SDOEXC-TIPO     PIC X(19).
+
        FD  EMPLEADOS.
        01  EMP-REG.
-           03  EMP-NOMINA  PIC 9(06).
-           03  EMP-NOMBRE  PIC X(20).
-           03  EMP-DPTO    PIC X(03).
-           03  EMP-PERCEP  PIC 9(05)V99.
-           03  EMP-DEDU    PIC 9(05)V99.
-           03 FILLER       PIC XX.
+           03  EMP-NOMINA      PIC 9(06).
+           03  EMP-NOMBRE      PIC X(20).
+           03  EMP-DPTO        PIC X(03).
+           03  EMP-PERCEP      PIC 9(05)V99.
+           03  EMP-DEDU        PIC 9(05)V99.
+           03  EMP-RFC         PIC X(13).
+           03  EMP-FEC-INGRESO PIC 9(08).
+           03  FILLER          PIC XX.
 
        FD  EMPSDO.
        01  EMPSDO-REG.
-           03  EMPSDO-NOMINA   PIC 9(06).
-           03  EMPSDO-NOMBRE   PIC X(20).
-           03  EMPSDO-DPTO     PIC X(03).
-           03  EMPSDO-PERCEP   PIC 9(05)V99.
-           03  EMPSDO-DEDU     PIC 9(05)V99.
-           03  EMPSDO-SUELDO   PIC S9(05)V99.
-           03 FILLER       PIC XX.
+           03  EMPSDO-NOMINA       PIC 9(06).
+           03  EMPSDO-NOMBRE       PIC X(20).
+           03  EMPSDO-DPTO         PIC X(03).
+           03  EMPSDO-PERCEP       PIC 9(05)V99.
+           03  EMPSDO-DEDU         PIC 9(05)V99.
+           03  EMPSDO-ISR          PIC 9(05)V99.
+           03  EMPSDO-SUELDO       PIC S9(05)V99.
+           03  EMPSDO-RFC          PIC X(13).
+           03  EMPSDO-FEC-INGRESO  PIC 9(08).
+           03  FILLER              PIC XX.
 
        WORKING-STORAGE SECTION.
        77  WKS-EMPLEADOS-EOF PIC 9 VALUE ZERO.
@@ -40,43 +77,123 @@
            88  W88-NOEXISTE-EMPLEADOS    VALUE 1.
        77  CONT-EMP-LEIDOS         PIC 999.
        77  CONT-EMP-GRABADOS         PIC 999.
+       77  CONT-EMP-EXCEPCION     PIC 999.
        77  SUELDO                  PIC S9(05)V99.
+       77  ISR-CALCULADO           PIC 9(05)V99.
+       77  I-ISR                   PIC 9.
+      *****TABLA DE RETENCION DE ISR MENSUAL (LIMITE INFERIOR, CUOTA
+      *****FIJA Y PORCENTAJE DE EXCEDENTE), MISMA ESTRUCTURA QUE LA
+      *****TABLA DE RETENCIONES DEL SAT, CARGADA EN INICIALIZAR-ISR
+       01  TABLA-ISR.
+           03  TABLA-ISR-OC OCCURS 7 TIMES.
+               05  ISR-LIM-INFERIOR  PIC 9(07)V99.
+               05  ISR-CUOTA-FIJA    PIC 9(07)V99.
+               05  ISR-PORCENTAJE    PIC 9(02)V9999.
        77  SUELDO-TOTAL-EMPRESA    PIC 9(05)V99.
-       77  SUELDO-TOTAL-ADM        PIC 9(05)V99.
-       77  SUELDO-TOTAL-CON        PIC 9(05)V99.
-       77  SUELDO-TOTAL-MER        PIC 9(05)V99.
-       77  SUELDO-TOTAL-SIS        PIC 9(05)V99.
-       77  SUELDO-TOTAL-RH         PIC 9(05)V99.
-       77  SUELDO-TOTAL-TEC        PIC 9(05)V99.
+       77  SUELDO-MINIMO            PIC 9(05)V99 VALUE 3000.00.
+       77  CONT-EMP-BAJO-MINIMO     PIC 999.
+
+      *****TABLA DE SUELDOS TOTALES POR DEPARTAMENTO; SE VA LLENANDO
+      *****CONFORME SUMAR-SUELDO VE DEPARTAMENTOS NUEVOS, IGUAL QUE LA
+      *****TABLA DE CONTADORES DE 2EMPCAP, ASI QUE NO DEPENDE DE QUE
+      *****SOLO EXISTAN LOS SEIS DEPARTAMENTOS ORIGINALES
+       01  SDOTOTS.
+           03  SDOTOT-OC OCCURS 99 TIMES.
+               05  SDOTOT-DPTO-CLAVE   PIC X(03).
+               05  SDOTOT-DPTO-MONTO   PIC S9(07)V99.
+       77  SDOTOTS-TOTAL           PIC 99 VALUE 0.
+       77  I-SDOTOT                PIC 99.
+       77  SDOTOT-ENCONTRADO       PIC 9.
+       77  SDOTOT-DPTO-BUSCADO     PIC S9(07)V99.
+       77  FIN-DEPARTAMENTOS       PIC 9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN INPUT EMPLEADOS
            OPEN OUTPUT EMPSDO
+           OPEN OUTPUT SDOTOT
+           OPEN OUTPUT SDOEXC
+           PERFORM INICIALIZAR-ISR
            PERFORM LEER-EMPLEADOS
            PERFORM GENERAR-EMPSDO UNTIL W88-NOEXISTE-EMPLEADOS.
 
            DISPLAY "TOTAL DE EMPLEADOS LEIDOS  : ", CONT-EMP-LEIDOS
            DISPLAY "TOTAL DE EMPLEADOS GRABADOS: ", CONT-EMP-GRABADOS
+           DISPLAY "TOTAL DE EXCEPCIONES SUELDO: ", CONT-EMP-EXCEPCION
+           DISPLAY "  DE ELLAS BAJO SALARIO MIN: ", CONT-EMP-BAJO-MINIMO
            DISPLAY "SUELDO TOTAL EMPRESA   :   ", SUELDO-TOTAL-EMPRESA
-     *     DISPLAY "SUELDO TOTAL ADM       :   ", SUELDO-TOTAL-ADM
-           DISPLAY "SUELDO TOTAL CON       :   ", SUELDO-TOTAL-CON
-           DISPLAY "SUELDO TOTAL MER       :   ", SUELDO-TOTAL-MER
-           DISPLAY "SUELDO TOTAL SIS       :   ", SUELDO-TOTAL-SIS
-           DISPLAY "SUELDO TOTAL RH        :   ", SUELDO-TOTAL-RH
-           DISPLAY "SUELDO TOTAL TEC       :   ", SUELDO-TOTAL-TEC
+           PERFORM VARYING I-SDOTOT FROM 1 BY 1
+                   UNTIL I-SDOTOT > SDOTOTS-TOTAL
+               DISPLAY "SUELDO TOTAL " SDOTOT-DPTO-CLAVE(I-SDOTOT)
+                   "       :   " SDOTOT-DPTO-MONTO(I-SDOTOT)
+           END-PERFORM.
+
+           PERFORM GRABAR-SDOTOT.
 
            CLOSE EMPLEADOS
            CLOSE EMPSDO
-           STOP RUN.
+           CLOSE SDOTOT
+           CLOSE SDOEXC
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      *****CARGA LOS 7 RANGOS DE LA TABLA DE RETENCION DE ISR MENSUAL
+       INICIALIZAR-ISR.
+           MOVE        0.01 TO ISR-LIM-INFERIOR(1)
+           MOVE        0.00 TO ISR-CUOTA-FIJA(1)
+           MOVE      1.9200 TO ISR-PORCENTAJE(1)
+           MOVE      746.05 TO ISR-LIM-INFERIOR(2)
+           MOVE       14.32 TO ISR-CUOTA-FIJA(2)
+           MOVE      6.4000 TO ISR-PORCENTAJE(2)
+           MOVE     6332.06 TO ISR-LIM-INFERIOR(3)
+           MOVE      371.83 TO ISR-CUOTA-FIJA(3)
+           MOVE     10.8800 TO ISR-PORCENTAJE(3)
+           MOVE    11128.02 TO ISR-LIM-INFERIOR(4)
+           MOVE      893.63 TO ISR-CUOTA-FIJA(4)
+           MOVE     16.0000 TO ISR-PORCENTAJE(4)
+           MOVE    12935.83 TO ISR-LIM-INFERIOR(5)
+           MOVE     1182.88 TO ISR-CUOTA-FIJA(5)
+           MOVE     17.9200 TO ISR-PORCENTAJE(5)
+           MOVE    15487.72 TO ISR-LIM-INFERIOR(6)
+           MOVE     1640.18 TO ISR-CUOTA-FIJA(6)
+           MOVE     21.3600 TO ISR-PORCENTAJE(6)
+           MOVE    31236.50 TO ISR-LIM-INFERIOR(7)
+           MOVE     5004.12 TO ISR-CUOTA-FIJA(7)
+           MOVE     23.5200 TO ISR-PORCENTAJE(7).
+
+      *****BUSCA EL RANGO DE ISR APLICABLE Y CALCULA LA RETENCION
+      *****SOBRE EMPSDO-PERCEP, IGUAL QUE LA TABLA DE RETENCIONES DEL SAT
+       CALCULAR-ISR.
+           MOVE 1 TO I-ISR.
+           PERFORM VARYING I-ISR FROM 1 BY 1
+                   UNTIL I-ISR = 7
+                      OR EMPSDO-PERCEP < ISR-LIM-INFERIOR(I-ISR + 1)
+               CONTINUE
+           END-PERFORM.
+           COMPUTE ISR-CALCULADO ROUNDED =
+               ISR-CUOTA-FIJA(I-ISR) +
+               (EMPSDO-PERCEP - ISR-LIM-INFERIOR(I-ISR))
+               * ISR-PORCENTAJE(I-ISR) / 100.
+           MOVE ISR-CALCULADO TO EMPSDO-ISR.
 
        GENERAR-EMPSDO.
            MOVE EMP-REG TO EMPSDO-REG
            ADD 1 TO CONT-EMP-LEIDOS.
-           COMPUTE SUELDO = EMPSDO-PERCEP - EMPSDO-DEDU.
+           PERFORM CALCULAR-ISR.
+           COMPUTE SUELDO = EMPSDO-PERCEP - EMPSDO-DEDU - EMPSDO-ISR.
            MOVE SUELDO TO EMPSDO-SUELDO.
+           MOVE EMP-RFC         TO EMPSDO-RFC.
+           MOVE EMP-FEC-INGRESO TO EMPSDO-FEC-INGRESO.
            IF SUELDO > 0
-               PERFORM SUMAR-SUELDO.
+               PERFORM SUMAR-SUELDO
+               IF SUELDO < SUELDO-MINIMO
+                   MOVE "BAJO SALARIO MINIMO" TO SDOEXC-TIPO
+                   PERFORM GRABAR-SDOEXC
+                   ADD 1 TO CONT-EMP-BAJO-MINIMO
+               END-IF
+           ELSE
+               MOVE "NEGATIVO O CERO" TO SDOEXC-TIPO
+               PERFORM GRABAR-SDOEXC.
            WRITE EMPSDO-REG.
            ADD 1 TO CONT-EMP-GRABADOS.
            PERFORM LEER-EMPLEADOS.
@@ -86,17 +203,79 @@
 
        SUMAR-SUELDO.
            COMPUTE SUELDO-TOTAL-EMPRESA = SUELDO-TOTAL-EMPRESA + SUELDO.
-           IF EMPSDO-DPTO = "ADM"
-               COMPUTE SUELDO-TOTAL-ADM = SUELDO-TOTAL-ADM + SUELDO
-           ELSE IF EMPSDO-DPTO = "CON"
-               COMPUTE SUELDO-TOTAL-CON = SUELDO-TOTAL-CON + SUELDO
-           ELSE IF EMPSDO-DPTO = "MER"
-               COMPUTE SUELDO-TOTAL-MER = SUELDO-TOTAL-MER + SUELDO
-           ELSE IF EMPSDO-DPTO = "SIS"
-               COMPUTE SUELDO-TOTAL-SIS = SUELDO-TOTAL-SIS + SUELDO
-           ELSE IF EMPSDO-DPTO = "RH"
-               COMPUTE SUELDO-TOTAL-RH = SUELDO-TOTAL-RH + SUELDO
-           ELSE IF EMPSDO-DPTO = "TEC"
-               COMPUTE SUELDO-TOTAL-TEC = SUELDO-TOTAL-TEC + SUELDO.
+           PERFORM ACTUALIZA-SDOTOT-DPTO.
+
+      *****BUSCA EMPSDO-DPTO EN LA TABLA DE SUELDOS POR DEPARTAMENTO Y
+      *****LE SUMA SUELDO; SI ES LA PRIMERA VEZ QUE SE VE ESE
+      *****DEPARTAMENTO EN ESTA CORRIDA SE LE ABRE UN SLOT NUEVO, IGUAL
+      *****QUE ACTUALIZA-CONT-DPTO EN 2EMPCAP
+       ACTUALIZA-SDOTOT-DPTO.
+           MOVE 0 TO SDOTOT-ENCONTRADO.
+           PERFORM VARYING I-SDOTOT FROM 1 BY 1
+                   UNTIL I-SDOTOT > SDOTOTS-TOTAL
+               IF SDOTOT-DPTO-CLAVE(I-SDOTOT) = EMPSDO-DPTO
+                   COMPUTE SDOTOT-DPTO-MONTO(I-SDOTOT) =
+                       SDOTOT-DPTO-MONTO(I-SDOTOT) + SUELDO
+                   MOVE 1 TO SDOTOT-ENCONTRADO
+               END-IF
+           END-PERFORM.
+           IF SDOTOT-ENCONTRADO = 0
+               ADD 1 TO SDOTOTS-TOTAL
+               MOVE EMPSDO-DPTO TO SDOTOT-DPTO-CLAVE(SDOTOTS-TOTAL)
+               MOVE SUELDO      TO SDOTOT-DPTO-MONTO(SDOTOTS-TOTAL)
+           END-IF.
+
+      *****BUSCA DPTO-CLAVE EN LA TABLA DE SUELDOS ACUMULADOS; SI EL
+      *****DEPARTAMENTO DEL MAESTRO NO TUVO SUELDOS ESTE MES REGRESA
+      *****CERO EN VEZ DE RECHAZAR LA BUSQUEDA
+       BUSCA-SDOTOT-DPTO.
+           MOVE 0 TO SDOTOT-DPTO-BUSCADO.
+           PERFORM VARYING I-SDOTOT FROM 1 BY 1
+                   UNTIL I-SDOTOT > SDOTOTS-TOTAL
+               IF SDOTOT-DPTO-CLAVE(I-SDOTOT) = DPTO-CLAVE
+                   MOVE SDOTOT-DPTO-MONTO(I-SDOTOT)
+                       TO SDOTOT-DPTO-BUSCADO
+               END-IF
+           END-PERFORM.
+
+      *****REPORTE DE EXCEPCIONES: SUELDO NEGATIVO O CERO, EXCLUIDO
+      *****DE LOS TOTALES PARA QUE NOMINA LO REVISE Y CORRIJA
+       GRABAR-SDOEXC.
+           MOVE EMPSDO-NOMINA TO SDOEXC-NOMINA
+           MOVE EMPSDO-NOMBRE TO SDOEXC-NOMBRE
+           MOVE EMPSDO-DPTO   TO SDOEXC-DPTO
+           MOVE EMPSDO-PERCEP TO SDOEXC-PERCEP
+           MOVE EMPSDO-DEDU   TO SDOEXC-DEDU
+           MOVE EMPSDO-ISR    TO SDOEXC-ISR
+           MOVE SUELDO        TO SDOEXC-SUELDO
+           WRITE SDOEXC-REG.
+           ADD 1 TO CONT-EMP-EXCEPCION.
+
+      *****ESCRIBE EL RESUMEN DE SUELDOS TOTALES POR DEPARTAMENTO,
+      *****RECORRIENDO EL MAESTRO DEPARTAMENTOS EN VEZ DE UNA LISTA FIJA
+      *****DE CLAVES, PARA QUE UN DEPARTAMENTO NUEVO TAMBIEN SALGA EN EL
+      *****RESUMEN QUE 6EMPNOM USA PARA CONCILIAR SUS TOTALES DE EMPRESA
+       GRABAR-SDOTOT.
+           OPEN INPUT DEPARTAMENTOS.
+           MOVE 0 TO FIN-DEPARTAMENTOS.
+           MOVE LOW-VALUE TO DPTO-CLAVE.
+           START DEPARTAMENTOS KEY IS NOT LESS THAN DPTO-CLAVE
+               INVALID KEY MOVE 1 TO FIN-DEPARTAMENTOS
+           END-START.
+           PERFORM UNTIL FIN-DEPARTAMENTOS = 1
+               READ DEPARTAMENTOS NEXT RECORD
+                   AT END
+                       MOVE 1 TO FIN-DEPARTAMENTOS
+                   NOT AT END
+                       PERFORM BUSCA-SDOTOT-DPTO
+                       MOVE DPTO-CLAVE           TO SDOTOT-DPTO
+                       MOVE SDOTOT-DPTO-BUSCADO  TO SDOTOT-TOTAL
+                       WRITE SDOTOT-REG
+               END-READ
+           END-PERFORM.
+           CLOSE DEPARTAMENTOS.
+           MOVE "EMPRESA" TO SDOTOT-DPTO
+           MOVE SUELDO-TOTAL-EMPRESA TO SDOTOT-TOTAL
+           WRITE SDOTOT-REG.
 
        END PROGRAM 3EMPSDO.

@@ -0,0 +1,158 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4DPTABC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPARTAMENTOS ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DPTO-CLAVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEPARTAMENTOS.
+       01  DEPARTAMENTOS-REG.
+           03  DPTO-CLAVE          PIC X(03).
+           03  DPTO-DESCRIPCION    PIC X(20).
+           03  DPTO-PRESUPUESTO    PIC 9(08).
+
+
+       WORKING-STORAGE SECTION.
+       77  BANDERA-SALIR-MENU  PIC 9.
+       77  OPCION-MENU         PIC 9.
+       77  DPTO-KEY-EXISTE     PIC 9.
+       77  AUTORIZACION        PIC 9(03).
+       77  WKS-RESP PIC X(02).
+           88  W88-NO VALUE "NO".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE 0 TO BANDERA-SALIR-MENU.
+           OPEN I-O DEPARTAMENTOS.
+           PERFORM MOSTRAR-MENU UNTIL BANDERA-SALIR-MENU = 1.
+           CLOSE DEPARTAMENTOS
+           STOP RUN.
+
+      *******************************************************************
+      *                                LEER
+      *******************************************************************
+       LEER-DEPARTAMENTOS.
+           MOVE 1 TO DPTO-KEY-EXISTE.
+           READ DEPARTAMENTOS INVALID KEY MOVE 0 TO DPTO-KEY-EXISTE.
+      *******************************************************************
+      *                             ALTA
+      *******************************************************************
+       ALTA.
+           DISPLAY "INGRESA CLAVE DE DEPARTAMENTO"
+           ACCEPT DPTO-CLAVE
+           PERFORM LEER-DEPARTAMENTOS
+           IF DPTO-KEY-EXISTE = 1
+               DISPLAY "DEPARTAMENTO YA EXISTE"
+           ELSE
+               DISPLAY "INGRESE LA DESCRIPCION"
+               ACCEPT DPTO-DESCRIPCION
+               DISPLAY "INGRESE EL PRESUPUESTO DEL PERIODO"
+               ACCEPT DPTO-PRESUPUESTO
+               WRITE DEPARTAMENTOS-REG
+               ADD 1 TO AUTORIZACION
+               DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+           END-IF.
+
+      *******************************************************************
+      *                             BAJA
+      *******************************************************************
+       BAJA.
+           DISPLAY "INGRESA CLAVE DE DEPARTAMENTO"
+           ACCEPT DPTO-CLAVE
+           PERFORM LEER-DEPARTAMENTOS
+           IF DPTO-KEY-EXISTE = 1
+               DISPLAY "CLAVE:         ", DPTO-CLAVE
+               DISPLAY "DESCRIPCION:   ", DPTO-DESCRIPCION
+               DISPLAY "PRESUPUESTO:   ", DPTO-PRESUPUESTO
+               DISPLAY "QUIERES DAR DE BAJA ESTE DEPARTAMENTO?"
+               ACCEPT WKS-RESP
+               IF NOT W88-NO
+                   DELETE DEPARTAMENTOS
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+               ELSE
+                   DISPLAY "BAJA CANCELADA"
+           ELSE
+               DISPLAY "DEPARTAMENTO NO EXISTE".
+
+      *******************************************************************
+      *                           CONSULTA
+      *******************************************************************
+       CONSULTA.
+           DISPLAY "INGRESA CLAVE DE DEPARTAMENTO"
+           ACCEPT DPTO-CLAVE.
+           PERFORM LEER-DEPARTAMENTOS.
+           IF DPTO-KEY-EXISTE = 1
+               DISPLAY "CLAVE:         ", DPTO-CLAVE
+               DISPLAY "DESCRIPCION:   ", DPTO-DESCRIPCION
+               DISPLAY "PRESUPUESTO:   ", DPTO-PRESUPUESTO
+           ELSE
+               DISPLAY "DEPARTAMENTO NO EXISTE".
+
+      *******************************************************************
+      *                            MODIFICAR
+      *******************************************************************
+       MODIFICAR.
+           DISPLAY "INGRESA LA CLAVE DE DEPARTAMENTO"
+           ACCEPT DPTO-CLAVE
+           PERFORM LEER-DEPARTAMENTOS.
+           IF DPTO-KEY-EXISTE = 1
+               DISPLAY "DESCRIPCION:   ", DPTO-DESCRIPCION
+               DISPLAY "PRESUPUESTO:   ", DPTO-PRESUPUESTO
+               DISPLAY "DESEA MODIFICAR?"
+               ACCEPT WKS-RESP
+               IF NOT W88-NO
+                   DISPLAY "INGRESE DESCRIPCION"
+                   ACCEPT DPTO-DESCRIPCION
+                   DISPLAY "INGRESE EL PRESUPUESTO DEL PERIODO"
+                   ACCEPT DPTO-PRESUPUESTO
+                   REWRITE DEPARTAMENTOS-REG
+                   ADD 1 TO AUTORIZACION
+                   DISPLAY "OPERACION EXITOSA: ", AUTORIZACION
+               ELSE
+                   DISPLAY "MODIFICACION CANCELADA"
+           ELSE
+               DISPLAY "DEPARTAMENTO NO EXISTE".
+
+      *******************************************************************
+      *                               MENU
+      *******************************************************************
+       MOSTRAR-MENU.
+           MOVE "NO" TO WKS-RESP.
+           MOVE 0 TO OPCION-MENU.
+           DISPLAY "------------".
+           DISPLAY "DEPARTAMENTOS".
+           DISPLAY "------------".
+           DISPLAY "SELECCIONA UNA OPCION".
+           DISPLAY "1. ALTA.".
+           DISPLAY "2. BAJA.".
+           DISPLAY "3. CONSULTA.".
+           DISPLAY "4. MODIFICACION.".
+           DISPLAY "5. SALIR."
+           ACCEPT OPCION-MENU.
+           IF OPCION-MENU = 1
+               PERFORM ALTA
+           ELSE IF OPCION-MENU = 2
+               PERFORM BAJA
+           ELSE IF OPCION-MENU = 3
+               PERFORM CONSULTA
+           ELSE IF OPCION-MENU = 4
+               PERFORM MODIFICAR
+           ELSE IF OPCION-MENU = 5
+               DISPLAY "ADIOS"
+               MOVE 1 TO BANDERA-SALIR-MENU.
+
+
+       END PROGRAM 4DPTABC.
